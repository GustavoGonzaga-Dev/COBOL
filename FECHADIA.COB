@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHADIA.
+      ***********************************************
+      *  FECHAMENTO DE DIA/MES - BACKUP ROTATIVO DOS   *
+      *  ARQUIVOS INDEXADOS (CADCEP/CADFORN/CADPROD/    *
+      *  ARQFUNC) E RESUMO DE MOVIMENTO DO DIA, CONTADO  *
+      *  A PARTIR DO ARQTRANSLOG (LOG CENTRALIZADO DE    *
+      *  TRANSACOES). O BACKUP ALTERNA ENTRE DUAS         *
+      *  GERACOES (.BK1/.BK2) CONTROLADAS POR             *
+      *  CTRLFECH.DAT, DE FORMA QUE CADA EXECUCAO SOBRE-    *
+      *  ESCREVE A GERACAO MAIS ANTIGA E PRESERVA A ULTIMA  *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODGPRODUTO
+                      FILE STATUS  IS ST-PROD.
+
+           SELECT CADFORN ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CNPJ
+                      FILE STATUS  IS ST-FORN.
+
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP
+                      FILE STATUS  IS ST-CEP.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CHAPA
+                      FILE STATUS  IS ST-FUNC.
+
+           SELECT ARQTRANSLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-TRANSLOG.
+
+           SELECT ARQCTRLFECH ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-CTRL.
+
+           SELECT BKPPROD ASSIGN TO W-BKPPROD-NOME
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-BKPPROD.
+
+           SELECT BKPFORN ASSIGN TO W-BKPFORN-NOME
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-BKPFORN.
+
+           SELECT BKPCEP ASSIGN TO W-BKPCEP-NOME
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-BKPCEP.
+
+           SELECT BKPFUNC ASSIGN TO W-BKPFUNC-NOME
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-BKPFUNC.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODGPRODUTO PIC 9(06).
+           03 DESCRICAO PIC X(30).
+           03 UNIDADE PIC X(02).
+           03 UNIDADE-VENDA PIC X(02).
+           03 FATOR-CONVERSAO PIC 9(03)V9999.
+           03 APLICACAO PIC 9(01).
+           03 QUANTIDADE PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
+           03 PRECO PIC 9(07)V99.
+           03 CNPJ-PROD  PIC 9(15).
+           03 SITUACAO-PROD PIC X(01).
+
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+           03 CNPJ            PIC 9(15).
+           03 RAZAO           PIC X(40).
+           03 NOME            PIC X(12).
+           03 CEP-FORN        PIC 9(08).
+           03 COMPLEMENTO     PIC X(11).
+           03 NUMERO          PIC 9(04).
+           03 SITUACAO-FORN   PIC X(01).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 ENDERECO        PIC X(40).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME-FUNC         PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 SEXO-FUNC         PIC X(01).
+           03 GENERO-FUNC       PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+
+       FD ARQTRANSLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTRANSLOG.DAT".
+       01 REGTRANSLOG.
+           03 TL-DATA-HORA     PIC X(21).
+           03 TL-ARQUIVO       PIC X(10).
+           03 TL-CHAVE         PIC X(20).
+           03 TL-OPERACAO      PIC X(01).
+           03 TL-ANTES         PIC X(210).
+           03 TL-DEPOIS        PIC X(210).
+
+       FD ARQCTRLFECH
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CTRLFECH.DAT".
+       01 REG-CTRLFECH.
+           03 CTRL-GERACAO     PIC 9(01).
+
+       FD BKPPROD.
+       01 REG-BKPPROD          PIC X(85).
+
+       FD BKPFORN.
+       01 REG-BKPFORN          PIC X(91).
+
+       FD BKPCEP.
+       01 REG-BKPCEP           PIC X(90).
+
+       FD BKPFUNC.
+       01 REG-BKPFUNC           PIC X(89).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-PROD          PIC X(02) VALUE "00".
+       01 ST-FORN          PIC X(02) VALUE "00".
+       01 ST-CEP           PIC X(02) VALUE "00".
+       01 ST-FUNC          PIC X(02) VALUE "00".
+       01 ST-TRANSLOG      PIC X(02) VALUE "00".
+       01 ST-CTRL          PIC X(02) VALUE "00".
+       01 ST-BKPPROD       PIC X(02) VALUE "00".
+       01 ST-BKPFORN       PIC X(02) VALUE "00".
+       01 ST-BKPCEP        PIC X(02) VALUE "00".
+       01 ST-BKPFUNC       PIC X(02) VALUE "00".
+
+       01 W-GERACAO        PIC 9(01) VALUE 1.
+       01 W-BKPPROD-NOME   PIC X(20).
+       01 W-BKPFORN-NOME   PIC X(20).
+       01 W-BKPCEP-NOME    PIC X(20).
+       01 W-BKPFUNC-NOME   PIC X(20).
+
+       01 W-TOT-PROD       PIC 9(06) VALUE ZEROS.
+       01 W-TOT-FORN       PIC 9(06) VALUE ZEROS.
+       01 W-TOT-CEP        PIC 9(06) VALUE ZEROS.
+       01 W-TOT-FUNC       PIC 9(06) VALUE ZEROS.
+
+       01 W-INC-PROD       PIC 9(06) VALUE ZEROS.
+       01 W-ALT-PROD       PIC 9(06) VALUE ZEROS.
+       01 W-EXC-PROD       PIC 9(06) VALUE ZEROS.
+       01 W-INC-FORN       PIC 9(06) VALUE ZEROS.
+       01 W-ALT-FORN       PIC 9(06) VALUE ZEROS.
+       01 W-EXC-FORN       PIC 9(06) VALUE ZEROS.
+       01 W-INC-CEP        PIC 9(06) VALUE ZEROS.
+       01 W-ALT-CEP        PIC 9(06) VALUE ZEROS.
+       01 W-EXC-CEP        PIC 9(06) VALUE ZEROS.
+       01 W-INC-FUNC       PIC 9(06) VALUE ZEROS.
+       01 W-ALT-FUNC       PIC 9(06) VALUE ZEROS.
+       01 W-EXC-FUNC       PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT ARQCTRLFECH
+           IF ST-CTRL = "00"
+              READ ARQCTRLFECH
+                 AT END MOVE 1 TO W-GERACAO
+              END-READ
+              IF ST-CTRL = "00"
+                 MOVE CTRL-GERACAO TO W-GERACAO
+                 IF W-GERACAO = 1
+                    MOVE 2 TO W-GERACAO
+                 ELSE
+                    MOVE 1 TO W-GERACAO
+              END-IF
+              CLOSE ARQCTRLFECH
+           ELSE
+              MOVE 1 TO W-GERACAO.
+
+           OPEN OUTPUT ARQCTRLFECH
+           MOVE W-GERACAO TO CTRL-GERACAO
+           WRITE REG-CTRLFECH
+           CLOSE ARQCTRLFECH.
+
+           STRING "CADPROD.BK" DELIMITED BY SIZE
+                  W-GERACAO     DELIMITED BY SIZE
+                  INTO W-BKPPROD-NOME
+           STRING "CADFORN.BK" DELIMITED BY SIZE
+                  W-GERACAO     DELIMITED BY SIZE
+                  INTO W-BKPFORN-NOME
+           STRING "CADCEP.BK"  DELIMITED BY SIZE
+                  W-GERACAO     DELIMITED BY SIZE
+                  INTO W-BKPCEP-NOME
+           STRING "ARQFUNC.BK" DELIMITED BY SIZE
+                  W-GERACAO     DELIMITED BY SIZE
+                  INTO W-BKPFUNC-NOME.
+
+       R1-PROD.
+           OPEN INPUT CADPROD
+           IF ST-PROD NOT = "00"
+              DISPLAY "*** CADPROD NAO ABERTO - BACKUP IGNORADO ***"
+              GO TO R2-FORN.
+
+           OPEN OUTPUT BKPPROD.
+       R1-PROD-LOOP.
+           READ CADPROD NEXT RECORD
+               AT END
+                 GO TO R1-PROD-FIM
+           END-READ
+           MOVE REGPROD TO REG-BKPPROD
+           WRITE REG-BKPPROD
+           ADD 1 TO W-TOT-PROD
+           GO TO R1-PROD-LOOP.
+       R1-PROD-FIM.
+           CLOSE CADPROD
+           CLOSE BKPPROD.
+
+       R2-FORN.
+           OPEN INPUT CADFORN
+           IF ST-FORN NOT = "00"
+              DISPLAY "*** CADFORN NAO ABERTO - BACKUP IGNORADO ***"
+              GO TO R3-CEP.
+
+           OPEN OUTPUT BKPFORN.
+       R2-FORN-LOOP.
+           READ CADFORN NEXT RECORD
+               AT END
+                 GO TO R2-FORN-FIM
+           END-READ
+           MOVE REGFORN TO REG-BKPFORN
+           WRITE REG-BKPFORN
+           ADD 1 TO W-TOT-FORN
+           GO TO R2-FORN-LOOP.
+       R2-FORN-FIM.
+           CLOSE CADFORN
+           CLOSE BKPFORN.
+
+       R3-CEP.
+           OPEN INPUT CADCEP
+           IF ST-CEP NOT = "00"
+              DISPLAY "*** CADCEP NAO ABERTO - BACKUP IGNORADO ***"
+              GO TO R4-FUNC.
+
+           OPEN OUTPUT BKPCEP.
+       R3-CEP-LOOP.
+           READ CADCEP NEXT RECORD
+               AT END
+                 GO TO R3-CEP-FIM
+           END-READ
+           MOVE REGCEP TO REG-BKPCEP
+           WRITE REG-BKPCEP
+           ADD 1 TO W-TOT-CEP
+           GO TO R3-CEP-LOOP.
+       R3-CEP-FIM.
+           CLOSE CADCEP
+           CLOSE BKPCEP.
+
+       R4-FUNC.
+           OPEN INPUT ARQFUNC
+           IF ST-FUNC NOT = "00"
+              DISPLAY "*** ARQFUNC NAO ABERTO - BACKUP IGNORADO ***"
+              GO TO R5-TRANSLOG.
+
+           OPEN OUTPUT BKPFUNC.
+       R4-FUNC-LOOP.
+           READ ARQFUNC NEXT RECORD
+               AT END
+                 GO TO R4-FUNC-FIM
+           END-READ
+           MOVE REGFUNC TO REG-BKPFUNC
+           WRITE REG-BKPFUNC
+           ADD 1 TO W-TOT-FUNC
+           GO TO R4-FUNC-LOOP.
+       R4-FUNC-FIM.
+           CLOSE ARQFUNC
+           CLOSE BKPFUNC.
+
+       R5-TRANSLOG.
+           OPEN INPUT ARQTRANSLOG
+           IF ST-TRANSLOG NOT = "00"
+              DISPLAY "*** ARQTRANSLOG NAO ABERTO - RESUMO ZERADO ***"
+              GO TO R6-RESUMO.
+       R5-TRANSLOG-LOOP.
+           READ ARQTRANSLOG
+               AT END
+                 GO TO R5-TRANSLOG-FIM
+           END-READ
+           IF TL-ARQUIVO = "CADPROD"
+              IF TL-OPERACAO = "I" ADD 1 TO W-INC-PROD
+              ELSE IF TL-OPERACAO = "A" ADD 1 TO W-ALT-PROD
+              ELSE IF TL-OPERACAO = "E" ADD 1 TO W-EXC-PROD
+           ELSE IF TL-ARQUIVO = "CADFORN"
+              IF TL-OPERACAO = "I" ADD 1 TO W-INC-FORN
+              ELSE IF TL-OPERACAO = "A" ADD 1 TO W-ALT-FORN
+              ELSE IF TL-OPERACAO = "E" ADD 1 TO W-EXC-FORN
+           ELSE IF TL-ARQUIVO = "CADCEP"
+              IF TL-OPERACAO = "I" ADD 1 TO W-INC-CEP
+              ELSE IF TL-OPERACAO = "A" ADD 1 TO W-ALT-CEP
+              ELSE IF TL-OPERACAO = "E" ADD 1 TO W-EXC-CEP
+           ELSE IF TL-ARQUIVO = "ARQFUNC"
+              IF TL-OPERACAO = "I" ADD 1 TO W-INC-FUNC
+              ELSE IF TL-OPERACAO = "A" ADD 1 TO W-ALT-FUNC
+              ELSE IF TL-OPERACAO = "E" ADD 1 TO W-EXC-FUNC.
+           GO TO R5-TRANSLOG-LOOP.
+       R5-TRANSLOG-FIM.
+           CLOSE ARQTRANSLOG.
+
+       R6-RESUMO.
+           DISPLAY "*************************************************".
+           DISPLAY "***      RESUMO DO FECHAMENTO DE DIA/MES       ***".
+           DISPLAY "*************************************************".
+           DISPLAY "GERACAO DE BACKUP GRAVADA: " W-GERACAO.
+           DISPLAY " ".
+           DISPLAY "ARQUIVO      REGISTROS   INCLUSOES  ALTERACOES"
+                   "  EXCLUSOES".
+           DISPLAY "CADPROD   " W-TOT-PROD "      " W-INC-PROD
+                   "      " W-ALT-PROD "      " W-EXC-PROD.
+           DISPLAY "CADFORN   " W-TOT-FORN "      " W-INC-FORN
+                   "      " W-ALT-FORN "      " W-EXC-FORN.
+           DISPLAY "CADCEP    " W-TOT-CEP  "      " W-INC-CEP
+                   "      " W-ALT-CEP  "      " W-EXC-CEP.
+           DISPLAY "ARQFUNC   " W-TOT-FUNC "      " W-INC-FUNC
+                   "      " W-ALT-FUNC "      " W-EXC-FUNC.
+           DISPLAY "*************************************************".
+
+       ROT-FIM.
+           STOP RUN.
