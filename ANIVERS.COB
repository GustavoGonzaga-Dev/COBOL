@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANIVERS.
+      ***********************************************
+      *  RELATORIO DE ANIVERSARIANTES DO MES -        *
+      *  LE ARQFUNC E ARQDEPE SEQUENCIALMENTE E        *
+      *  LISTA FUNCIONARIOS/DEPENDENTES CUJO MES DE    *
+      *  NASCIMENTO (DIA/MES) COINCIDE COM O MES       *
+      *  CORRENTE (FUNCTION CURRENT-DATE)              *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    ALTERNATE RECORD KEY IS DEPEN-NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-DEPE.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DEPEN-DIA                 PIC 9(02).
+            05 DEPEN-MES                 PIC 9(02).
+            05 DEPEN-ANO                 PIC 9(04).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-DEPE        PIC X(02) VALUE "00".
+       01 W-TOTANIV      PIC 9(06) VALUE ZEROS.
+       01 W-HOJE.
+           03 W-HOJE-ANO PIC 9(04).
+           03 W-HOJE-MES PIC 9(02).
+           03 W-HOJE-DIA PIC 9(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-HOJE
+
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFUNC"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQDEPE"
+               CLOSE ARQFUNC
+               GO TO ROT-FIM3.
+
+           DISPLAY "*** ANIVERSARIANTES DO MES " W-HOJE-MES " ***"
+           DISPLAY "TIPO        CHAPA  NOME/DEPENDENTE"
+               "                        DIA/MES".
+
+       R1.
+           READ ARQFUNC NEXT RECORD
+               AT END
+                 GO TO R2-INICIO
+           END-READ.
+
+           IF MES = W-HOJE-MES
+               DISPLAY "FUNCIONARIO " CHAPA "  " NOME
+                   "          " DIA "/" MES
+               ADD 1 TO W-TOTANIV.
+
+           GO TO R1.
+
+       R2-INICIO.
+           DISPLAY " ".
+
+       R2.
+           READ ARQDEPE NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           IF DEPEN-MES = W-HOJE-MES
+               DISPLAY "DEPENDENTE  " DEPEN-CHAPA "  " DEPEN-NOME
+                   "          " DEPEN-DIA "/" DEPEN-MES
+               ADD 1 TO W-TOTANIV.
+
+           GO TO R2.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE ANIVERSARIANTES NO MES: " W-TOTANIV.
+
+       ROT-FIM.
+           CLOSE ARQFUNC
+           CLOSE ARQDEPE.
+       ROT-FIM3.
+           STOP RUN.
