@@ -0,0 +1,502 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP017.
+      ***********************************************
+      *  MANUTENCAO DO CADASTRO DE DEPENDENTES        *
+      *  (ARQDEPE) - CRUD COMPLETO, VINCULADO AO      *
+      *  FUNCIONARIO (CHAPA) EM ARQFUNC               *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEPE ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS DEPEN-KEY
+                      ALTERNATE RECORD KEY IS DEPEN-NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DEPEN-DIA                 PIC 9(02).
+            05 DEPEN-MES                 PIC 9(02).
+            05 DEPEN-ANO                 PIC 9(04).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+           03 DEPEN-STATUS-R REDEFINES DEPEN-STATUS.
+            05 DEPEN-STATUS-COD  PIC X(01).
+            05 FILLER            PIC X(19).
+
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 AUX           PIC 9(02) VALUE ZEROS.
+       01 W-TPGRAU      PIC X(01) VALUE SPACES.
+
+       01 TABGRAUDEP1.
+          03 FILLER     PIC X(15) VALUE "1CONJUGE".
+          03 FILLER     PIC X(15) VALUE "2FILHO(A)".
+          03 FILLER     PIC X(15) VALUE "3ENTEADO(A)".
+          03 FILLER     PIC X(15) VALUE "4PAI/MAE".
+          03 FILLER     PIC X(15) VALUE "5OUTRO".
+      *
+       01 TABGRAUDEP REDEFINES TABGRAUDEP1.
+          03 TBGRAUDEP      PIC X(15) OCCURS 5 TIMES.
+      *
+       01 TXTGRAUDEP.
+          03 TXTGRAUDEP1    PIC X(01) VALUE SPACES.
+          03 TXTGRAUDEP2    PIC X(14) VALUE SPACES.
+
+       01 TABDEPENSTATUS1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "IINATIVO".
+      *
+       01 TABDEPENSTATUS REDEFINES TABDEPENSTATUS1.
+          03 TBDEPENSTATUS  PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTDEPENSTATUS.
+          03 TXTDEPENSTATUS1 PIC X(01) VALUE SPACES.
+          03 TXTDEPENSTATUS2 PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELADEPE.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    CADASTRO DE DEPENDENTES".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CHAPA DO FUNCIONARIO:".
+           05  LINE 05  COLUMN 01
+               VALUE  "    SEQUENCIA:".
+           05  LINE 06  COLUMN 01
+               VALUE  "    GRAU DE PARENTESCO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "    NOME:".
+           05  LINE 08  COLUMN 01
+               VALUE  "    DATA NASCIMENTO:".
+           05  LINE 09  COLUMN 01
+               VALUE  "    SEXO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "    DEPENDENTE INSS (S/N):".
+           05  LINE 11  COLUMN 01
+               VALUE  "    DEPENDENTE IR   (S/N):".
+           05  LINE 12  COLUMN 01
+               VALUE  "    STATUS:".
+           05  LINE 14  COLUMN 01
+               VALUE  "    MENSAGEM:".
+           05  TDEPENCHAPA
+               LINE 04  COLUMN 27  PIC 9(06)
+               USING  DEPEN-CHAPA.
+           05  TDEPENSEQ
+               LINE 05  COLUMN 16  PIC 9(01)
+               USING  DEPEN-SEQ.
+           05  TTPGRAU
+               LINE 06  COLUMN 25  PIC 9(01)
+               USING  TPGRAU.
+           05  TTXTGRAUDEP
+               LINE 06  COLUMN 27  PIC X(14)
+               USING  TXTGRAUDEP2.
+           05  TDEPENNOME
+               LINE 07  COLUMN 10  PIC X(30)
+               USING  DEPEN-NOME.
+           05  TDEPENDATANASC
+               LINE 08  COLUMN 21  PIC 99/99/9999
+               USING  DTNASCIMENTO.
+           05  TDEPENSEXO
+               LINE 09  COLUMN 11  PIC X(01)
+               USING  DEPEN-SEXO.
+           05  TDEPENINSS
+               LINE 10  COLUMN 28  PIC X(01)
+               USING  DEPEN-INSS.
+           05  TDEPENIMPRENDA
+               LINE 11  COLUMN 28  PIC X(01)
+               USING  DEPEN-IMPRENDA.
+           05  TDEPENSTATUS
+               LINE 12  COLUMN 13  PIC X(01)
+               USING  DEPEN-STATUS-COD.
+           05  TTXTDEPENSTATUS
+               LINE 12  COLUMN 15  PIC X(14)
+               USING  TXTDEPENSTATUS2.
+           05  TMENS
+               LINE 14  COLUMN 15  PIC X(50)
+               USING  MENS.
+
+       01  TELAGRAUDEP.
+           05  LINE 06  COLUMN 42
+               VALUE  "1-CONJUGE  2-FILHO(A)  3-ENTEADO(A)".
+           05  LINE 07  COLUMN 42
+               VALUE  "4-PAI/MAE  5-OUTRO".
+
+       01  TELASTATUSDEPE.
+           05  LINE 12  COLUMN 32
+               VALUE  "A - ATIVO".
+           05  LINE 13  COLUMN 32
+               VALUE  "I - INATIVO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM I-O-ARQDEPE
+           PERFORM INPUT-ARQFUNC.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       CLEAR-DATA.
+           MOVE SPACES TO DEPEN-NOME DEPEN-SEXO DEPEN-INSS
+           MOVE SPACES TO DEPEN-IMPRENDA DEPEN-STATUS TXTDEPENSTATUS
+           MOVE SPACES TO TXTGRAUDEP
+           MOVE ZEROS TO TPGRAU DEPEN-SEQ DEPEN-CHAPA DEPEN-DATANASC
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELADEPE.
+
+       INPUT-DEPEN-CHAPA.
+           ACCEPT TDEPENCHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO ROT-FIM.
+
+           IF DEPEN-CHAPA = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DEPEN-CHAPA.
+
+           MOVE DEPEN-CHAPA TO CHAPA
+           PERFORM READ-ARQFUNC
+           IF ST-ERRO = "23"
+               MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INPUT-DEPEN-CHAPA.
+
+       INPUT-DEPEN-SEQ.
+           ACCEPT TDEPENSEQ.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-CHAPA.
+
+           PERFORM READ-ARQDEPE
+           IF ST-ERRO = "00"
+               MOVE "*** DEPENDENTE JA CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001.
+
+       INPUT-TPGRAU.
+           DISPLAY TELAGRAUDEP.
+           ACCEPT TTPGRAU.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-SEQ.
+
+           IF TPGRAU = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-TPGRAU.
+
+           MOVE TPGRAU TO W-TPGRAU
+           PERFORM CHECK-GRAUDEP THRU CHECK-GRAUDEP-END
+
+           IF W-TPGRAU NOT = TXTGRAUDEP1
+               PERFORM ERROR-VALID
+               GO TO INPUT-TPGRAU.
+
+           MOVE TXTGRAUDEP2 TO TTXTGRAUDEP
+           DISPLAY TTXTGRAUDEP.
+
+       INPUT-DEPEN-NOME.
+           ACCEPT TDEPENNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-TPGRAU.
+
+           IF DEPEN-NOME = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DEPEN-NOME.
+
+       INPUT-DEPEN-DATANASC.
+           ACCEPT TDEPENDATANASC.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-NOME.
+
+           IF DEPEN-DATANASC = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DEPEN-DATANASC.
+
+       INPUT-DEPEN-SEXO.
+           ACCEPT TDEPENSEXO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-DATANASC.
+
+           IF DEPEN-SEXO NOT = "M" AND NOT = "F"
+               PERFORM ERROR-VALID
+               GO TO INPUT-DEPEN-SEXO.
+
+       INPUT-DEPEN-INSS.
+           ACCEPT TDEPENINSS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-SEXO.
+
+           IF DEPEN-INSS NOT = "S" AND NOT = "N"
+               PERFORM ERROR-VALID
+               GO TO INPUT-DEPEN-INSS.
+
+       INPUT-DEPEN-IMPRENDA.
+           ACCEPT TDEPENIMPRENDA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-INSS.
+
+           IF DEPEN-IMPRENDA NOT = "S" AND NOT = "N"
+               PERFORM ERROR-VALID
+               GO TO INPUT-DEPEN-IMPRENDA.
+
+       INPUT-DEPEN-STATUS.
+           DISPLAY TELASTATUSDEPE.
+           ACCEPT TDEPENSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-IMPRENDA.
+
+           IF DEPEN-STATUS-COD = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DEPEN-STATUS.
+
+           PERFORM CHECK-DEPENSTATUS THRU CHECK-DEPENSTATUS-END
+
+           IF DEPEN-STATUS-COD NOT = TXTDEPENSTATUS1
+               PERFORM ERROR-VALID
+               GO TO INPUT-DEPEN-STATUS.
+
+           MOVE TXTDEPENSTATUS2 TO TTXTDEPENSTATUS
+           DISPLAY TTXTDEPENSTATUS.
+
+       GRAVAR-DEPENDENTE.
+           MOVE "VOCE QUER GRAVAR OS DADOS DO DEPENDENTE? (S/N)" TO MENS
+           DISPLAY TMENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY TMENS.
+
+           IF W-ACT = 01 GO TO INPUT-DEPEN-STATUS.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQDEPE
+               GO TO CLEAR-DATA
+           ELSE IF W-OPCAO = "N" or "n" GO TO CLEAR-DATA
+           ELSE PERFORM ERROR-VALID GO TO GRAVAR-DEPENDENTE.
+
+       ROT-FIM.
+           CLOSE ARQDEPE ARQFUNC
+           STOP RUN.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO CLEAR-DATA
+                ELSE
+                   IF W-OPCAO = "A"
+                      GO TO INPUT-TPGRAU
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DEPENDENTE NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CLEAR-DATA.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DELETE-ARQDEPE
+                GO TO CLEAR-DATA.
+
+       CHECK-GRAUDEP.
+           MOVE 1 TO AUX.
+
+       CHECK-GRAUDEP-END.
+           MOVE TBGRAUDEP(AUX) TO TXTGRAUDEP
+           IF W-TPGRAU = TXTGRAUDEP1 MOVE 6 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 6 GO TO CHECK-GRAUDEP-END.
+
+       CHECK-DEPENSTATUS.
+           MOVE 1 TO AUX.
+
+       CHECK-DEPENSTATUS-END.
+           MOVE TBDEPENSTATUS(AUX) TO TXTDEPENSTATUS
+           IF DEPEN-STATUS-COD = TXTDEPENSTATUS1 MOVE 2 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 3 GO TO CHECK-DEPENSTATUS-END.
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE "O CAMPO PRECISA SER INFORMADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       I-O-ARQDEPE.
+           OPEN I-O ARQDEPE
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQDEPE
+                 CLOSE ARQDEPE
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQDEPE
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       INPUT-ARQFUNC.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO ARQFUNC NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       WRITE-ARQDEPE.
+           WRITE REGDEPE
+           IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+
+           ELSE IF ST-ERRO = "22" REWRITE REGDEPE
+               IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+               ELSE PERFORM ERROR-DATA-NOT-SAVED
+
+           ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
+
+       READ-ARQDEPE.
+           READ ARQDEPE
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00" DISPLAY TELADEPE
+              ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
+
+       READ-ARQFUNC.
+           READ ARQFUNC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO NOT = "00"
+                 PERFORM ERROR-FILE-NOT-READED
+                 GO TO ROT-FIM.
+
+       DELETE-ARQDEPE.
+           DELETE ARQDEPE RECORD
+           IF ST-ERRO = "00" PERFORM LOG-DATA-DELETED
+           ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TMENS.
+       ROT-MENS2.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENS
+           DISPLAY TMENS.
+       ROT-MENS-FIM.
+           EXIT.
