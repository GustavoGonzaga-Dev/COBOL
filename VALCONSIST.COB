@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALCONSIST.
+      ***********************************************
+      *  BATCH DE CONSISTENCIA DE LAYOUT -            *
+      *  CADCEP.DAT E CADFORN.DAT SAO ABERTOS POR      *
+      *  VARIOS PROGRAMAS (STP001/STP002/STP003/       *
+      *  AABBFODEU) COM FD's LIGEIRAMENTE DIFERENTES   *
+      *  ENTRE SI; ESTE BATCH ABRE CADA ARQUIVO UMA     *
+      *  SEGUNDA VEZ SOB O LAYOUT ALTERNATIVO E FAZ     *
+      *  UMA LEITURA ALEATORIA PELA MESMA CHAVE, PARA   *
+      *  COMPARAR CAMPOS REALMENTE DECODIFICADOS EM     *
+      *  CADA LAYOUT - NAO UMA REINTERPRETACAO CRUA DOS *
+      *  MESMOS BYTES INICIAIS, JA QUE A ORDEM DOS      *
+      *  CAMPOS DIVERGE ENTRE OS LAYOUTS APOS O PREFIXO *
+      *  COMUM                                          *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CEP-STP001
+                    FILE STATUS  IS ST-CEP.
+
+           SELECT CADCEP-ALT ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-ALT
+                    FILE STATUS  IS ST-CEP-ALT.
+
+           SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CNPJ-STP002
+                    FILE STATUS  IS ST-FORN.
+
+           SELECT CADFORN-S3 ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ-S3
+                    FILE STATUS  IS ST-FORN-S3.
+
+           SELECT CADFORN-AABB ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ-AABB
+                    FILE STATUS  IS ST-FORN-AABB.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *---------[ CADCEP - LAYOUT COMPLETO, COMO O STP001 GRAVA ]------
+       FD CADCEP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP-STP001.
+           03 CEP-STP001          PIC 9(08).
+           03 CODCEP-STP001       PIC 99999.999.
+           03 LOGRADOURO-STP001   PIC X(35).
+           03 BAIRRO-STP001       PIC X(20).
+           03 CIDADE-STP001       PIC X(20).
+           03 UF-STP001           PIC X(02).
+           03 PONTOREF-STP001     PIC X(35).
+           03 SITUACAO-STP001     PIC X(01).
+           03 OBSERVACAO-STP001   PIC X(40).
+           03 DATAIM-STP001.
+              05 DIA-STP001          PIC 99.
+              05 MES-STP001          PIC 9(02).
+              05 ANO-STP001.
+                 07 MIL-STP001          PIC 9.
+                 07 SEC-STP001          PIC 9.
+                 07 DEC-STP001          PIC 99.
+           03 DATA2-STP001        PIC 9(08).
+           03 MASCARA-STP001      PIC 99/99/9999.
+           03 TPUF-STP001         PIC 9(01).
+      *
+      *---------[ CADCEP - LAYOUT CURTO, COMO STP002/STP003/AABB ]-----
+       FD CADCEP-ALT
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP-ALT.
+           03 CEP-ALT          PIC 9(08).
+           03 ENDERECO-ALT      PIC X(40).
+           03 BAIRRO-ALT        PIC X(20).
+           03 CIDADE-ALT        PIC X(20).
+           03 UF-ALT-FLD        PIC X(02).
+      *
+      *---------[ CADFORN - LAYOUT COMPLETO, COMO O STP002 GRAVA ]-----
+       FD CADFORN
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN-STP002.
+           03 CNPJ-STP002         PIC 9(15).
+           03 RAZAO-STP002        PIC X(40).
+           03 NOME-STP002         PIC X(12).
+           03 NUM-STP002          PIC 9(04).
+           03 COMPL-STP002        PIC X(12).
+           03 CEPFORN-STP002      PIC 9(08).
+           03 SITUACAO-STP002     PIC X(01).
+      *
+      *---------[ CADFORN - LAYOUT ALTERNATIVO, COMO STP003 GRAVA ]----
+       FD CADFORN-S3
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN-STP003.
+           03 CNPJ-S3            PIC 9(15).
+           03 RAZAO-S3           PIC X(40).
+           03 NOME-S3            PIC X(12).
+           03 CEPFORN-S3         PIC 9(08).
+           03 COMPL-S3           PIC X(11).
+           03 NUMERO-S3          PIC 9(04).
+           03 SITUACAO-S3        PIC X(01).
+      *
+      *---------[ CADFORN - LAYOUT ALTERNATIVO, COMO AABBFODEU GRAVA ]--
+       FD CADFORN-AABB
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN-AABB.
+           03 CNPJ-AABB          PIC 9(15).
+           03 RAZAO-AABB         PIC X(40).
+           03 NOME-AABB          PIC X(12).
+           03 NUMERO-AABB        PIC 9(04).
+           03 COMPL-AABB         PIC X(10).
+           03 CEPFORN-AABB       PIC 9(08).
+           03 SITUACAO-AABB      PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-CEP           PIC X(02) VALUE "00".
+       01 ST-CEP-ALT       PIC X(02) VALUE "00".
+       01 ST-FORN          PIC X(02) VALUE "00".
+       01 ST-FORN-S3       PIC X(02) VALUE "00".
+       01 ST-FORN-AABB     PIC X(02) VALUE "00".
+       01 W-TOTCEPINC      PIC 9(06) VALUE ZEROS.
+       01 W-TOTFORNINC     PIC 9(06) VALUE ZEROS.
+       01 W-ALT-ABERTO     PIC X(01) VALUE "N".
+       01 W-FORN-ALT-ABERTO PIC X(01) VALUE "N".
+       01 AUX              PIC 9(02) VALUE ZEROS.
+       01 W-UF-STP001-OK   PIC X(01) VALUE "N".
+       01 W-UF-ALT-OK      PIC X(01) VALUE "N".
+
+       01 TABUF1.
+          03 FILLER     PIC X(20) VALUE "RORONDONIA".
+          03 FILLER     PIC X(20) VALUE "ACACRE".
+          03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(20) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(20) VALUE "PAPARA".
+          03 FILLER     PIC X(20) VALUE "AMAMAPA".
+          03 FILLER     PIC X(20) VALUE "TOTOCANTINS".
+          03 FILLER     PIC X(20) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(20) VALUE "PIPIAUI".
+          03 FILLER     PIC X(20) VALUE "CECEARA".
+          03 FILLER     PIC X(20) VALUE "RNRIOGRANDEDONORTE".
+          03 FILLER     PIC X(20) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(20) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(20) VALUE "SESERGIPE".
+          03 FILLER     PIC X(20) VALUE "BABAHIA".
+          03 FILLER     PIC X(20) VALUE "MGMINASGERAIS".
+          03 FILLER     PIC X(20) VALUE "ESESPIRITOSANTO".
+          03 FILLER     PIC X(20) VALUE "RJRIODEJANEIRO".
+          03 FILLER     PIC X(20) VALUE "SPSAOPAULO".
+          03 FILLER     PIC X(20) VALUE "PRPARANA".
+          03 FILLER     PIC X(20) VALUE "SCSANTACATARINA".
+          03 FILLER     PIC X(20) VALUE "RSRIOGRANDEDOSUL".
+          03 FILLER     PIC X(20) VALUE "MSMATOGROSSODOSUL".
+          03 FILLER     PIC X(20) VALUE "MTMATOGROSSO".
+          03 FILLER     PIC X(20) VALUE "GOGOIAS".
+          03 FILLER     PIC X(20) VALUE "DFDISTRITOFEDERAL".
+      *
+       01 TABUF REDEFINES TABUF1.
+          03 TBUF PIC X(20) OCCURS 27 TIMES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADCEP
+           IF ST-CEP NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+               GO TO R0B.
+
+           OPEN INPUT CADCEP-ALT
+           IF ST-CEP-ALT = "00"
+               MOVE "S" TO W-ALT-ABERTO
+           ELSE
+               DISPLAY "CADCEP.DAT NAO ABRE SOB O LAYOUT CURTO "
+                   "(STATUS " ST-CEP-ALT ") - PULANDO CHECAGEM DE UF".
+
+           DISPLAY "*** CONSISTENCIA DE LAYOUT - CADCEP.DAT ***".
+       R1.
+           READ CADCEP NEXT RECORD
+               AT END
+                 GO TO R1-FIM
+           END-READ.
+
+           IF W-ALT-ABERTO NOT = "S"
+               GO TO R1.
+
+           MOVE CEP-STP001 TO CEP-ALT
+           READ CADCEP-ALT
+               INVALID KEY
+                 GO TO R1
+           END-READ.
+
+           MOVE "N" TO W-UF-STP001-OK W-UF-ALT-OK
+           MOVE 1 TO AUX
+       R1A.
+           IF TBUF(AUX) (1:2) = UF-STP001
+              MOVE "S" TO W-UF-STP001-OK.
+           IF TBUF(AUX) (1:2) = UF-ALT-FLD
+              MOVE "S" TO W-UF-ALT-OK.
+           ADD 1 TO AUX
+           IF AUX < 28
+              GO TO R1A.
+
+           IF W-UF-STP001-OK NOT = W-UF-ALT-OK
+               DISPLAY "CEP " CEP-STP001
+                   " INCONSISTENTE ENTRE OS LAYOUTS (UF DIVERGE)"
+               ADD 1 TO W-TOTCEPINC.
+
+           GO TO R1.
+       R1-FIM.
+           CLOSE CADCEP.
+           IF W-ALT-ABERTO = "S"
+               CLOSE CADCEP-ALT.
+
+       R0B.
+           OPEN INPUT CADFORN
+           IF ST-FORN NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN"
+               GO TO ROT-FIM.
+
+           OPEN INPUT CADFORN-S3
+           OPEN INPUT CADFORN-AABB
+           IF ST-FORN-S3 = "00" AND ST-FORN-AABB = "00"
+               MOVE "S" TO W-FORN-ALT-ABERTO
+           ELSE
+               DISPLAY "CADFORN.DAT NAO ABRE SOB OS LAYOUTS "
+                   "ALTERNATIVOS - PULANDO CHECAGEM DE SITUACAO".
+
+           DISPLAY " "
+           DISPLAY "*** CONSISTENCIA DE LAYOUT - CADFORN.DAT ***".
+       R2.
+           READ CADFORN NEXT RECORD
+               AT END
+                 GO TO R2-FIM
+           END-READ.
+
+           IF W-FORN-ALT-ABERTO NOT = "S"
+               GO TO R2.
+
+           MOVE CNPJ-STP002 TO CNPJ-S3
+           READ CADFORN-S3
+               INVALID KEY
+                 GO TO R2
+           END-READ.
+
+           MOVE CNPJ-STP002 TO CNPJ-AABB
+           READ CADFORN-AABB
+               INVALID KEY
+                 GO TO R2
+           END-READ.
+
+           IF RAZAO-STP002 NOT = RAZAO-S3
+              OR RAZAO-STP002 NOT = RAZAO-AABB
+              OR NOME-STP002 NOT = NOME-S3
+              OR NOME-STP002 NOT = NOME-AABB
+               DISPLAY "CNPJ " CNPJ-STP002
+                   " INCONSISTENTE (RAZAO/NOME DIVERGE)"
+               ADD 1 TO W-TOTFORNINC
+               GO TO R2.
+
+           IF SITUACAO-STP002 NOT = "A" AND NOT = "S" AND NOT = "C"
+              OR SITUACAO-S3 NOT = "A" AND NOT = "S" AND NOT = "C"
+              OR SITUACAO-AABB NOT = "A" AND NOT = "S" AND NOT = "C"
+               DISPLAY "CNPJ " CNPJ-STP002
+                   " INCONSISTENTE (SITUACAO DIVERGE)"
+               ADD 1 TO W-TOTFORNINC.
+
+           GO TO R2.
+       R2-FIM.
+           CLOSE CADFORN.
+           IF W-FORN-ALT-ABERTO = "S"
+               CLOSE CADFORN-S3
+               CLOSE CADFORN-AABB.
+
+           DISPLAY " "
+           DISPLAY "TOTAL DE REGISTROS CADCEP INCONSISTENTES:  "
+               W-TOTCEPINC
+           DISPLAY "TOTAL DE REGISTROS CADFORN INCONSISTENTES: "
+               W-TOTFORNINC.
+
+       ROT-FIM.
+           STOP RUN.
