@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETIQFORN.
+      ***********************************************
+      *  ETIQUETA DE ENDERECAMENTO DE FORNECEDOR -    *
+      *  LE CADFORN SEQUENCIALMENTE, RESOLVE O CEP    *
+      *  EM CADCEP (MESMA JUNCAO DE READ-CADFORN/     *
+      *  READ-CADCEP) E IMPRIME UM BLOCO DE ENDERECO  *
+      *  PRONTO PARA ETIQUETA POR FORNECEDOR           *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
+                    FILE STATUS  IS ST-CEP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+           03 CNPJ            PIC 9(15).
+           03 RAZAO           PIC X(40).
+           03 NOME            PIC X(12).
+           03 NUM             PIC 9(04).
+           03 COMPREMENTO     PIC X(12).
+           03 CEP-FORN        PIC 9(08).
+           03 SITUACAO        PIC X(01).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 ENDERECO        PIC X(40).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-CEP         PIC X(02) VALUE "00".
+       01 W-TOTETIQ      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+               CLOSE CADFORN
+               GO TO ROT-FIM3.
+
+           DISPLAY "*** ETIQUETAS DE ENDERECAMENTO DE FORNECEDORES ***".
+
+       R1.
+           READ CADFORN NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           MOVE CEP-FORN TO CEP
+           READ CADCEP
+
+           DISPLAY " "
+           DISPLAY "------------------------------------------------"
+           DISPLAY RAZAO
+           DISPLAY NOME
+           IF ST-CEP = "00"
+               DISPLAY ENDERECO ", " NUM "  " COMPREMENTO
+               DISPLAY BAIRRO
+               DISPLAY CIDADE "  -  " UF
+               DISPLAY "CEP: " CEP
+           ELSE
+               DISPLAY "*** CEP NAO CADASTRADO ***"
+               DISPLAY "CEP: " CEP-FORN.
+
+           ADD 1 TO W-TOTETIQ
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE ETIQUETAS IMPRESSAS...: " W-TOTETIQ.
+
+       ROT-FIM.
+           CLOSE CADFORN
+           CLOSE CADCEP.
+       ROT-FIM3.
+           STOP RUN.
