@@ -0,0 +1,634 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP014.
+      ***********************************************
+      *  MANUTENCAO DO CADASTRO DE FUNCIONARIOS       *
+      *  (ARQFUNC) - CODDEP/CODIGOCARG SAO VALIDADOS  *
+      *  CONTRA ARQDEP/ARQCARG E CEPFUNC E VALIDADO    *
+      *  CONTRA CADCEP, DO MESMO JEITO QUE STP002 FAZ  *
+      *  O JOIN CADFORN/CADCEP                         *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODIGO
+                      ALTERNATE RECORD KEY IS DENOMINACAO
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCARG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS COD
+                      ALTERNATE RECORD KEY IS DENOM WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP
+                      ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQTRANSLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-TRANSLOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODIGO                   PIC 9(03).
+          03 DENOMINACAO              PIC X(25).
+          03 DEPSTATUS                PIC X(01).
+          03 TPHIERARC                PIC 9(02).
+
+       FD ARQCARG
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+          03 COD                PIC 9(03).
+          03 DENOM              PIC X(45).
+          03 TPSALARIO          PIC X(01).
+          03 SALARIOBASE        PIC 9(06)V99.
+          03 CARGSTATUS         PIC X(01).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 ENDERECO        PIC X(40).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+
+       FD ARQTRANSLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTRANSLOG.DAT".
+       01 REGTRANSLOG.
+           03 TL-DATA-HORA    PIC X(21).
+           03 TL-ARQUIVO      PIC X(10).
+           03 TL-CHAVE        PIC X(20).
+           03 TL-OPERACAO     PIC X(01).
+           03 TL-ANTES        PIC X(210).
+           03 TL-DEPOIS       PIC X(210).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 AUX           PIC 9(02) VALUE ZEROS.
+       01 ST-TRANSLOG   PIC X(02) VALUE "00".
+       01 W-REGFUNC-ANTIGO PIC X(89) VALUE SPACES.
+
+       01 TABFUNCSTATUS1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "SSUSPENSO".
+          03 FILLER     PIC X(15) VALUE "DDESATIVADO".
+      *
+       01 TABFUNCSTATUS REDEFINES TABFUNCSTATUS1.
+          03 TBFUNCSTATUS   PIC X(15) OCCURS 3 TIMES.
+      *
+       01 TXTFUNCSTATUS.
+          03 TXTFUNCSTATUS1 PIC X(01) VALUE SPACES.
+          03 TXTFUNCSTATUS2 PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFUNC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    CADASTRO DE FUNCIONARIOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CHAPA:".
+           05  LINE 06  COLUMN 01
+               VALUE  "    NOME:".
+           05  LINE 08  COLUMN 01
+               VALUE  "    DATA NASCIMENTO:".
+           05  LINE 08  COLUMN 41
+               VALUE  "  SEXO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "    GENERO:".
+           05  LINE 10  COLUMN 41
+               VALUE  "  NIVEL SALARIAL:".
+           05  LINE 12  COLUMN 01
+               VALUE  "    DEPARTAMENTO:".
+           05  LINE 14  COLUMN 01
+               VALUE  "    CARGO:".
+           05  LINE 16  COLUMN 01
+               VALUE  "    CEP:".
+           05  LINE 16  COLUMN 41
+               VALUE  "  DATA ADMISSAO:".
+           05  LINE 18  COLUMN 01
+               VALUE  "    STATUS:".
+           05  LINE 20  COLUMN 01
+               VALUE  "    MENSAGEM:".
+           05  TCHAPA
+               LINE 04  COLUMN 12  PIC 9(06)
+               USING  CHAPA.
+           05  TNOME
+               LINE 06  COLUMN 11  PIC X(30)
+               USING  NOME.
+           05  TDATANASC
+               LINE 08  COLUMN 22  PIC 9(08)
+               USING  DATANASC.
+           05  TSEXO
+               LINE 08  COLUMN 49  PIC X(01)
+               USING  SEXO.
+           05  TGENERO
+               LINE 10  COLUMN 13  PIC X(01)
+               USING  GENERO.
+           05  TNIVELSALARIAL
+               LINE 10  COLUMN 59  PIC 9(02)
+               USING  NIVELSALARIAL.
+           05  TCODDEP
+               LINE 12  COLUMN 19  PIC 9(03)
+               USING  CODDEP.
+           05  TDENOMINACAO
+               LINE 12  COLUMN 23  PIC X(25)
+               USING  DENOMINACAO.
+           05  TCODIGOCARG
+               LINE 14  COLUMN 12  PIC 9(03)
+               USING  CODIGOCARG.
+           05  TDENOM
+               LINE 14  COLUMN 16  PIC X(45)
+               USING  DENOM.
+           05  TCEPFUNC
+               LINE 16  COLUMN 09  PIC 9(08)
+               USING  CEPFUNC.
+           05  TDATAADMISSAO
+               LINE 16  COLUMN 58  PIC 9(08)
+               USING  DATAADMISSAO.
+           05  TFUNCSTATUS
+               LINE 18  COLUMN 13  PIC X(01)
+               USING  FUNCSTATUS.
+           05  TTXTFUNCSTATUS
+               LINE 18  COLUMN 15  PIC X(14)
+               USING  TXTFUNCSTATUS2.
+           05  TMENS
+               LINE 20  COLUMN 15  PIC X(50)
+               USING  MENS.
+
+       01  TELASTATUSFUNC.
+           05  LINE 18  COLUMN 32
+               VALUE  "A - ATIVO".
+           05  LINE 19  COLUMN 32
+               VALUE  "S - SUSPENSO".
+           05  LINE 20  COLUMN 32
+               VALUE  "D - DESATIVADO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM I-O-ARQFUNC.
+           PERFORM INPUT-ARQDEP.
+           PERFORM INPUT-ARQCARG.
+           PERFORM INPUT-CADCEP.
+           PERFORM I-O-ARQTRANSLOG.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       CLEAR-DATA.
+           MOVE SPACES TO NOME SEXO GENERO
+           MOVE SPACES TO DENOMINACAO DENOM
+           MOVE SPACES TO FUNCSTATUS TXTFUNCSTATUS
+           MOVE SPACES TO IMPRENDA CEP-COMPLE
+           MOVE ZEROS TO CHAPA DATANASC NIVELSALARIAL
+           MOVE ZEROS TO CODDEP CODIGOCARG CEPFUNC
+           MOVE ZEROS TO QTDDEPENDENTES CEP-NUMRES DATAADMISSAO.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELAFUNC.
+
+       INPUT-CHAPA.
+           ACCEPT TCHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO ROT-FIM.
+
+           IF CHAPA = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-CHAPA.
+
+           PERFORM READ-ARQFUNC
+           IF ST-ERRO = "00"
+               MOVE CODDEP TO CODIGO
+               PERFORM READ-ARQDEP
+               MOVE CODIGOCARG TO COD
+               PERFORM READ-ARQCARG
+               MOVE CEPFUNC TO CEP
+               PERFORM READ-CADCEP
+               MOVE "*** FUNCIONARIO JA CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001.
+
+       INPUT-NOME.
+           ACCEPT TNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-CHAPA.
+
+           IF NOME = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-NOME.
+
+       INPUT-DATANASC.
+           ACCEPT TDATANASC.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-NOME.
+
+           IF DATANASC = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DATANASC.
+
+       INPUT-SEXO.
+           ACCEPT TSEXO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DATANASC.
+
+           IF SEXO NOT = "M" AND NOT = "F"
+               PERFORM ERROR-VALID
+               GO TO INPUT-SEXO.
+
+       INPUT-GENERO.
+           ACCEPT TGENERO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-SEXO.
+
+           IF GENERO = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-GENERO.
+
+       INPUT-NIVELSALARIAL.
+           ACCEPT TNIVELSALARIAL.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-GENERO.
+
+           IF NIVELSALARIAL = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-NIVELSALARIAL.
+
+       INPUT-CODDEP.
+           ACCEPT TCODDEP.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-NIVELSALARIAL.
+
+           IF CODDEP = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-CODDEP.
+
+           MOVE CODDEP TO CODIGO
+           PERFORM READ-ARQDEP
+           IF ST-ERRO NOT = "00"
+               MOVE "*** DEPARTAMENTO NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INPUT-CODDEP.
+
+       INPUT-CODIGOCARG.
+           ACCEPT TCODIGOCARG.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-CODDEP.
+
+           IF CODIGOCARG = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-CODIGOCARG.
+
+           MOVE CODIGOCARG TO COD
+           PERFORM READ-ARQCARG
+           IF ST-ERRO NOT = "00"
+               MOVE "*** CARGO NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INPUT-CODIGOCARG.
+
+       INPUT-CEPFUNC.
+           ACCEPT TCEPFUNC.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-CODIGOCARG.
+
+           IF CEPFUNC = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-CEPFUNC.
+
+           MOVE CEPFUNC TO CEP
+           PERFORM READ-CADCEP
+           IF ST-ERRO NOT = "00"
+               MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INPUT-CEPFUNC.
+
+       INPUT-DATAADMISSAO.
+           ACCEPT TDATAADMISSAO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-CEPFUNC.
+
+           IF DATAADMISSAO = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DATAADMISSAO.
+
+       INPUT-FUNCSTATUS.
+           DISPLAY TELASTATUSFUNC.
+           ACCEPT TFUNCSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DATAADMISSAO.
+
+           IF FUNCSTATUS = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-FUNCSTATUS.
+
+           PERFORM CHECK-FUNCSTATUS THRU CHECK-FUNCSTATUS-END
+
+           IF FUNCSTATUS NOT = TXTFUNCSTATUS1
+               PERFORM ERROR-VALID
+               GO TO INPUT-FUNCSTATUS.
+
+           MOVE TXTFUNCSTATUS2 TO TTXTFUNCSTATUS
+           DISPLAY TTXTFUNCSTATUS.
+
+       GRAVAR-FUNCIONARIO.
+           MOVE "VOCE QUER GRAVAR OS DADOS DO FUNCIONARIO? (S/N)"
+               TO MENS
+           DISPLAY TMENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY TMENS.
+
+           IF W-ACT = 01 GO TO INPUT-FUNCSTATUS.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQFUNC
+               GO TO CLEAR-DATA
+           ELSE IF W-OPCAO = "N" or "n" GO TO CLEAR-DATA
+           ELSE PERFORM ERROR-VALID GO TO GRAVAR-FUNCIONARIO.
+
+       ROT-FIM.
+           CLOSE ARQFUNC
+           CLOSE ARQDEP
+           CLOSE ARQCARG
+           CLOSE CADCEP
+           CLOSE ARQTRANSLOG
+           STOP RUN.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO CLEAR-DATA
+                ELSE
+                   IF W-OPCAO = "A"
+                      GO TO INPUT-NOME
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FUNCIONARIO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CLEAR-DATA.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DELETE-ARQFUNC
+                GO TO CLEAR-DATA.
+
+       CHECK-FUNCSTATUS.
+           MOVE 1 TO AUX.
+
+       CHECK-FUNCSTATUS-END.
+           MOVE TBFUNCSTATUS(AUX) TO TXTFUNCSTATUS
+           IF FUNCSTATUS = TXTFUNCSTATUS1 MOVE 3 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 4 GO TO CHECK-FUNCSTATUS-END.
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE "O CAMPO PRECISA SER INFORMADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       I-O-ARQFUNC.
+           OPEN I-O ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQFUNC
+                 CLOSE ARQFUNC
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQFUNC
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       INPUT-ARQDEP.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO ARQDEP NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       INPUT-ARQCARG.
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO ARQCARG NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       INPUT-CADCEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO CADCEP NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       WRITE-ARQFUNC.
+           WRITE REGFUNC
+           IF ST-ERRO = "00" OR "02"
+               PERFORM LOG-DATA-SAVED
+               MOVE "ARQFUNC" TO TL-ARQUIVO
+               MOVE CHAPA TO TL-CHAVE
+               MOVE "I" TO TL-OPERACAO
+               MOVE SPACES TO TL-ANTES
+               MOVE REGFUNC TO TL-DEPOIS
+               PERFORM GRAVA-TRANSLOG
+
+           ELSE IF ST-ERRO = "22" REWRITE REGFUNC
+               IF ST-ERRO = "00" OR "02"
+                   PERFORM LOG-DATA-SAVED
+                   MOVE "ARQFUNC" TO TL-ARQUIVO
+                   MOVE CHAPA TO TL-CHAVE
+                   MOVE "A" TO TL-OPERACAO
+                   MOVE W-REGFUNC-ANTIGO TO TL-ANTES
+                   MOVE REGFUNC TO TL-DEPOIS
+                   PERFORM GRAVA-TRANSLOG
+               ELSE PERFORM ERROR-DATA-NOT-SAVED
+
+           ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
+
+       READ-ARQFUNC.
+           READ ARQFUNC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                  MOVE REGFUNC TO W-REGFUNC-ANTIGO
+                  DISPLAY TELAFUNC
+              ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
+
+       READ-ARQDEP.
+           READ ARQDEP
+           IF ST-ERRO = "00" DISPLAY TDENOMINACAO.
+
+       READ-ARQCARG.
+           READ ARQCARG
+           IF ST-ERRO = "00" DISPLAY TDENOM.
+
+       READ-CADCEP.
+           READ CADCEP
+           IF ST-ERRO = "00" DISPLAY TELAFUNC.
+
+       DELETE-ARQFUNC.
+           DELETE ARQFUNC RECORD
+           IF ST-ERRO = "00"
+               PERFORM LOG-DATA-DELETED
+               MOVE "ARQFUNC" TO TL-ARQUIVO
+               MOVE CHAPA TO TL-CHAVE
+               MOVE "E" TO TL-OPERACAO
+               MOVE W-REGFUNC-ANTIGO TO TL-ANTES
+               MOVE SPACES TO TL-DEPOIS
+               PERFORM GRAVA-TRANSLOG
+           ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
+
+       I-O-ARQTRANSLOG.
+           OPEN EXTEND ARQTRANSLOG
+           IF ST-TRANSLOG NOT = "00"
+              OPEN OUTPUT ARQTRANSLOG
+              CLOSE ARQTRANSLOG
+              OPEN EXTEND ARQTRANSLOG.
+
+       GRAVA-TRANSLOG.
+           MOVE FUNCTION CURRENT-DATE TO TL-DATA-HORA
+           WRITE REGTRANSLOG.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TMENS.
+       ROT-MENS2.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENS
+           DISPLAY TMENS.
+       ROT-MENS-FIM.
+           EXIT.
