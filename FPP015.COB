@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP015.
+      ***********************************************
+      *  MANUTENCAO DO CADASTRO DE DEPARTAMENTOS      *
+      *  (ARQDEP) - CODIGO E REFERENCIADO POR CODDEP  *
+      *  EM REGFUNC (FPP014)                          *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODIGO
+                      ALTERNATE RECORD KEY IS DENOMINACAO
+                      WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODIGO                   PIC 9(03).
+          03 DENOMINACAO              PIC X(25).
+          03 DEPSTATUS                PIC X(01).
+          03 TPHIERARC                PIC 9(02).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 AUX           PIC 9(02) VALUE ZEROS.
+
+       01 TABDEPSTATUS1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "IINATIVO".
+      *
+       01 TABDEPSTATUS REDEFINES TABDEPSTATUS1.
+          03 TBDEPSTATUS   PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTDEPSTATUS.
+          03 TXTDEPSTATUS1 PIC X(01) VALUE SPACES.
+          03 TXTDEPSTATUS2 PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELADEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    CADASTRO DE DEPARTAMENTOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CODIGO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "    DENOMINACAO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "    NIVEL HIERARQUICO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "    STATUS:".
+           05  LINE 12  COLUMN 01
+               VALUE  "    MENSAGEM:".
+           05  TCODIGO
+               LINE 04  COLUMN 13  PIC 9(03)
+               USING  CODIGO.
+           05  TDENOMINACAO
+               LINE 06  COLUMN 18  PIC X(25)
+               USING  DENOMINACAO.
+           05  TTPHIERARC
+               LINE 08  COLUMN 24  PIC 9(02)
+               USING  TPHIERARC.
+           05  TDEPSTATUS
+               LINE 10  COLUMN 13  PIC X(01)
+               USING  DEPSTATUS.
+           05  TTXTDEPSTATUS
+               LINE 10  COLUMN 15  PIC X(14)
+               USING  TXTDEPSTATUS2.
+           05  TMENS
+               LINE 12  COLUMN 15  PIC X(50)
+               USING  MENS.
+
+       01  TELASITDEP.
+           05  LINE 10  COLUMN 32
+               VALUE  "A - ATIVO".
+           05  LINE 11  COLUMN 32
+               VALUE  "I - INATIVO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM I-O-ARQDEP.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       CLEAR-DATA.
+           MOVE SPACES TO DENOMINACAO DEPSTATUS TXTDEPSTATUS
+           MOVE ZEROS TO CODIGO TPHIERARC.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELADEP.
+
+       INPUT-CODIGO.
+           ACCEPT TCODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO ROT-FIM.
+
+           IF CODIGO = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-CODIGO.
+
+           PERFORM READ-ARQDEP
+           IF ST-ERRO = "00"
+               MOVE "*** DEPARTAMENTO JA CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001.
+
+       INPUT-DENOMINACAO.
+           ACCEPT TDENOMINACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-CODIGO.
+
+           IF DENOMINACAO = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DENOMINACAO.
+
+       INPUT-TPHIERARC.
+           ACCEPT TTPHIERARC.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DENOMINACAO.
+
+           IF TPHIERARC = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-TPHIERARC.
+
+       INPUT-DEPSTATUS.
+           DISPLAY TELASITDEP.
+           ACCEPT TDEPSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-TPHIERARC.
+
+           IF DEPSTATUS = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DEPSTATUS.
+
+           PERFORM CHECK-DEPSTATUS THRU CHECK-DEPSTATUS-END
+
+           IF DEPSTATUS NOT = TXTDEPSTATUS1
+               PERFORM ERROR-VALID
+               GO TO INPUT-DEPSTATUS.
+
+           MOVE TXTDEPSTATUS2 TO TTXTDEPSTATUS
+           DISPLAY TTXTDEPSTATUS.
+
+       GRAVAR-DEPARTAMENTO.
+           MOVE "VOCE QUER GRAVAR OS DADOS DO DEPARTAMENTO? (S/N)"
+               TO MENS
+           DISPLAY TMENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY TMENS.
+
+           IF W-ACT = 01 GO TO INPUT-DEPSTATUS.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQDEP
+               GO TO CLEAR-DATA
+           ELSE IF W-OPCAO = "N" or "n" GO TO CLEAR-DATA
+           ELSE PERFORM ERROR-VALID GO TO GRAVAR-DEPARTAMENTO.
+
+       ROT-FIM.
+           CLOSE ARQDEP
+           STOP RUN.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO CLEAR-DATA
+                ELSE
+                   IF W-OPCAO = "A"
+                      GO TO INPUT-DENOMINACAO
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DEPARTAMENTO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CLEAR-DATA.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DELETE-ARQDEP
+                GO TO CLEAR-DATA.
+
+       CHECK-DEPSTATUS.
+           MOVE 1 TO AUX.
+
+       CHECK-DEPSTATUS-END.
+           MOVE TBDEPSTATUS(AUX) TO TXTDEPSTATUS
+           IF DEPSTATUS = TXTDEPSTATUS1 MOVE 2 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 3 GO TO CHECK-DEPSTATUS-END.
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE "O CAMPO PRECISA SER INFORMADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       I-O-ARQDEP.
+           OPEN I-O ARQDEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQDEP
+                 CLOSE ARQDEP
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQDEP
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       WRITE-ARQDEP.
+           WRITE REGDEP
+           IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+
+           ELSE IF ST-ERRO = "22" REWRITE REGDEP
+               IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+               ELSE PERFORM ERROR-DATA-NOT-SAVED
+
+           ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
+
+       READ-ARQDEP.
+           READ ARQDEP
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00" DISPLAY TELADEP
+              ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
+
+       DELETE-ARQDEP.
+           DELETE ARQDEP RECORD
+           IF ST-ERRO = "00" PERFORM LOG-DATA-DELETED
+           ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TMENS.
+       ROT-MENS2.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENS
+           DISPLAY TMENS.
+       ROT-MENS-FIM.
+           EXIT.
