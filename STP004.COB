@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP004.
+      ***********************************************
+      *   MOVIMENTACAO DE ESTOQUE DO CADASTRO DE     *
+      *   PRODUTO (ENTRADA/SAIDA DE QUANTIDADE)       *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODGPRODUTO
+                      ALTERNATE RECORD KEY IS DESCRICAO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT CADMOVEST ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-LOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODGPRODUTO PIC 9(06).
+           03 DESCRICAO PIC X(30).
+           03 UNIDADE PIC X(02).
+           03 UNIDADE-VENDA PIC X(02).
+           03 FATOR-CONVERSAO PIC 9(03)V9999.
+           03 APLICACAO PIC 9(01).
+           03 QUANTIDADE PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
+           03 PRECO PIC 9(07)V99.
+           03 CNPJ-PROD  PIC 9(15).
+           03 SITUACAO-PROD PIC X(01).
+
+       FD CADMOVEST
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMOVEST.DAT".
+       01 REGMOVEST.
+           03 MOV-CODGPRODUTO  PIC 9(06).
+           03 MOV-TIPO         PIC X(01).
+           03 MOV-QUANTIDADE   PIC 9(05)V9.
+           03 MOV-SALDO-ANT    PIC 9(05)V9.
+           03 MOV-SALDO-NOVO   PIC 9(05)V9.
+           03 MOV-DATA-HORA    PIC X(21).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO PIC X(01) VALUE SPACES.
+       77 W-ACT             PIC 9(02) VALUE ZEROS.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-LOG         PIC X(02) VALUE "00".
+       01 QUANTIDADE-ANT PIC 9(05)V9 VALUE ZEROS.
+
+       01 TABTIPOMOV1.
+          03 FILLER     PIC X(15) VALUE "EENTRADA".
+          03 FILLER     PIC X(15) VALUE "SSAIDA".
+      *
+       01 TABTIPOMOV REDEFINES TABTIPOMOV1.
+          03 TBTIPOMOV   PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTTIPOMOV.
+          03 TXTTIPOMOV1 PIC X(01) VALUE SPACES.
+          03 TXTTIPOMOV2 PIC X(14) VALUE SPACES.
+       01 AUX             PIC 9(02) VALUE ZEROS.
+       01 MOV-UNID-ORIGEM PIC X(01) VALUE SPACES.
+       01 MOV-QUANT-INFORMADA PIC 9(05)V9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "MOVIMENTACAO DE ESTOQUE".
+           05  LINE 03  COLUMN 01
+               VALUE  "CODIGO:".
+           05  LINE 03  COLUMN 35
+               VALUE  "DESCRICAO:".
+           05  LINE 05  COLUMN 01
+               VALUE  "QUANTIDADE ATUAL:".
+           05  LINE 07  COLUMN 01
+               VALUE  "TIPO (E=ENTRADA / S=SAIDA):".
+           05  LINE 09  COLUMN 01
+               VALUE  "QUANTIDADE A MOVIMENTAR:".
+           05  LINE 09  COLUMN 45
+               VALUE  "UNIDADE (C=COMPRA / V=VENDA):".
+           05  LINE 11  COLUMN 01
+               VALUE  "MENSAGEM:".
+
+           05  TCODIGO
+               LINE 03 COLUMN 10 PIC 999.999
+               USING CODGPRODUTO.
+
+           05  TDESCRICAO
+               LINE 03 COLUMN 45 PIC X(30)
+               USING DESCRICAO.
+
+           05  TQUANTIDADE
+               LINE 05 COLUMN 19 PIC ZZ.ZZ9,9
+               USING QUANTIDADE.
+
+           05  TTIPOMOV
+               LINE 07 COLUMN 30 PIC X(01)
+               USING MOV-TIPO.
+
+           05  TTXTTIPOMOV
+               LINE 07 COLUMN 32 PIC X(14)
+               USING TXTTIPOMOV2.
+
+           05  TQUANTMOV
+               LINE 09 COLUMN 26 PIC ZZ.ZZ9,9
+               USING MOV-QUANTIDADE.
+
+           05  TMOVUNIDORIGEM
+               LINE 09 COLUMN 75 PIC X(01)
+               USING MOV-UNID-ORIGEM.
+
+       01  TELATIPOMOV.
+           05  LINE 13  COLUMN 30
+               VALUE  "E - ENTRADA".
+           05  LINE 14  COLUMN 30
+               VALUE  "S - SAIDA".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADPROD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADPROD
+                 CLOSE CADPROD
+                 MOVE "*** ARQUIVO CADPROD FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "*** ISAM NAO EXCUTADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+                ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADPROD" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN EXTEND CADMOVEST
+           IF ST-LOG NOT = "00"
+              OPEN OUTPUT CADMOVEST
+              CLOSE CADMOVEST
+              OPEN EXTEND CADMOVEST.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO DESCRICAO TXTTIPOMOV MOV-TIPO
+           MOVE ZEROS  TO CODGPRODUTO QUANTIDADE MOV-QUANTIDADE
+                          QUANTIDADE-ANT.
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELA.
+
+       R2.
+           ACCEPT TCODIGO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF CODGPRODUTO = ZEROS
+              MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+           READ CADPROD
+           IF ST-ERRO NOT = "00"
+              MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+           MOVE QUANTIDADE TO QUANTIDADE-ANT
+           DISPLAY TDESCRICAO.
+           DISPLAY TQUANTIDADE.
+
+       R3.
+           DISPLAY TELATIPOMOV
+           MOVE 1 TO AUX
+           ACCEPT TTIPOMOV.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R2.
+           IF MOV-TIPO = SPACES
+              MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+       R3A.
+           MOVE TBTIPOMOV(AUX) TO TXTTIPOMOV
+           IF TXTTIPOMOV1 NOT = MOV-TIPO
+              ADD 1 TO AUX
+              IF AUX < 3
+                 GO TO R3A
+              ELSE
+                 MOVE "*** TIPO INVALIDO, USE E OU S ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3
+           ELSE
+              DISPLAY TTXTTIPOMOV.
+              DISPLAY TELA.
+
+       R4.
+           ACCEPT TQUANTMOV.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R3.
+           IF MOV-QUANTIDADE = ZEROS
+              MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R4B.
+           ACCEPT TMOVUNIDORIGEM.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R4.
+           IF MOV-UNID-ORIGEM NOT = "C" AND NOT = "V"
+              MOVE "*** DIGITE APENAS C=COMPRA ou V=VENDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4B.
+
+           MOVE MOV-QUANTIDADE TO MOV-QUANT-INFORMADA
+           IF MOV-UNID-ORIGEM = "V"
+              IF FATOR-CONVERSAO = ZEROS
+                 MOVE "*** FATOR CONVERSAO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+              ELSE
+                 COMPUTE MOV-QUANTIDADE =
+                         MOV-QUANT-INFORMADA / FATOR-CONVERSAO.
+
+           IF MOV-TIPO = "S" AND MOV-QUANTIDADE > QUANTIDADE
+              MOVE "*** SALDO INSUFICIENTE EM ESTOQUE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       CONF-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (25, 12) "CONFIRMA A MOVIMENTACAO (S/N) : ".
+           ACCEPT (25, 44) W-OPCAO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+              GO TO R4.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** MOVIMENTACAO CANCELADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO CONF-OPC.
+
+       APLICA-MOV.
+           IF MOV-TIPO = "E"
+              ADD MOV-QUANTIDADE TO QUANTIDADE
+           ELSE
+              SUBTRACT MOV-QUANTIDADE FROM QUANTIDADE.
+
+           REWRITE REGPROD
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO DE PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+
+           MOVE CODGPRODUTO TO MOV-CODGPRODUTO
+           MOVE QUANTIDADE-ANT TO MOV-SALDO-ANT
+           MOVE QUANTIDADE TO MOV-SALDO-NOVO
+           MOVE FUNCTION CURRENT-DATE TO MOV-DATA-HORA
+           WRITE REGMOVEST
+
+           MOVE "*** MOVIMENTACAO GRAVADA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R1.
+
+      *-------------------------------------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADPROD.
+           CLOSE CADMOVEST.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (25, 12) MENS.
+       ROT-MENS2.
+                CALL "ESPERAMSG" USING BY CONTENT 1
+                MOVE SPACES TO MENS
+                DISPLAY (25, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
