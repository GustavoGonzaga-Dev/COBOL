@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLPAG.
+      ***********************************************
+      *  FOLHA DE PAGAMENTO - CALCULO DO SALARIO      *
+      *  BRUTO MENSAL - LE ARQFUNC SEQUENCIALMENTE,   *
+      *  RESOLVE O CARGO EM ARQCARG (MESMA JUNCAO DE  *
+      *  READ-ARQCARG JA USADA EM FPP013/FPP014) E    *
+      *  APLICA UM MULTIPLICADOR POR NIVELSALARIAL    *
+      *  SOBRE O SALARIOBASE DO CARGO                 *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCARG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    ALTERNATE RECORD KEY IS DENOM WITH DUPLICATES
+                    FILE STATUS  IS ST-CARG.
+
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    ALTERNATE RECORD KEY IS DEPEN-NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-DEPE.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+
+       FD ARQCARG
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+          03 COD                PIC 9(03).
+          03 DENOM              PIC X(45).
+          03 TPSALARIO          PIC X(01).
+          03 SALARIOBASE        PIC 9(06)V99.
+          03 CARGSTATUS         PIC X(01).
+
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DEPEN-DIA                 PIC 9(02).
+            05 DEPEN-MES                 PIC 9(02).
+            05 DEPEN-ANO                 PIC 9(04).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-CARG        PIC X(02) VALUE "00".
+       01 ST-DEPE        PIC X(02) VALUE "00".
+       01 W-EOF-DEPE     PIC X(01) VALUE "N".
+       01 W-TOTFOLHA     PIC 9(06) VALUE ZEROS.
+       01 W-SALARIOBRUTO PIC 9(07)V99 VALUE ZEROS.
+       01 W-TOTALBRUTO   PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOTALDESCONTOS PIC 9(09)V99 VALUE ZEROS.
+       01 W-TOTALLIQUIDO PIC 9(09)V99 VALUE ZEROS.
+       01 W-QTDEDEPINSS  PIC 9(02) VALUE ZEROS.
+       01 W-QTDEDEPIR    PIC 9(02) VALUE ZEROS.
+       01 W-BASEINSS     PIC 9(07)V99 VALUE ZEROS.
+       01 W-VALORINSS    PIC S9(07)V99 VALUE ZEROS.
+       01 W-BASEIRRF     PIC S9(07)V99 VALUE ZEROS.
+       01 W-VALORIRRF    PIC S9(07)V99 VALUE ZEROS.
+       01 W-VALORLIQUIDO PIC 9(07)V99 VALUE ZEROS.
+       01 W-IND          PIC 9(01) VALUE ZEROS.
+
+      *---------[ VALOR DO SALARIO-FAMILIA POR DEPENDENTE INSS ]-------
+       01 W-SALARIOFAMILIA PIC 9(03)V99 VALUE 059,82.
+      *---------[ DEDUCAO POR DEPENDENTE DO IRRF ]----------------------
+       01 W-DEDUCAOIRRFDEP PIC 9(03)V99 VALUE 189,59.
+
+      *---------[ TABELA PROGRESSIVA DO INSS (FAIXA/ALIQUOTA/PARCELA) *
+      *  VALORES ILUSTRATIVOS - A TABELA OFICIAL E REAJUSTADA TODO   *
+      *  ANO PELO GOVERNO E PRECISA SER ATUALIZADA AQUI CONFORME     *
+      *  PUBLICACAO.                                                 *
+       01 TABINSS1.
+           03 FILLER PIC 9(07)V99 VALUE 1412,00.
+           03 FILLER PIC 9(02)V9999 VALUE 07,5000.
+           03 FILLER PIC 9(05)V99 VALUE 00000,00.
+           03 FILLER PIC 9(07)V99 VALUE 2666,68.
+           03 FILLER PIC 9(02)V9999 VALUE 09,0000.
+           03 FILLER PIC 9(05)V99 VALUE 00021,18.
+           03 FILLER PIC 9(07)V99 VALUE 4000,03.
+           03 FILLER PIC 9(02)V9999 VALUE 12,0000.
+           03 FILLER PIC 9(05)V99 VALUE 00101,18.
+           03 FILLER PIC 9(07)V99 VALUE 7786,02.
+           03 FILLER PIC 9(02)V9999 VALUE 14,0000.
+           03 FILLER PIC 9(05)V99 VALUE 00181,18.
+      *
+       01 TABINSS REDEFINES TABINSS1.
+           03 FAIXA-INSS OCCURS 4 TIMES.
+               05 LIMITE-INSS   PIC 9(07)V99.
+               05 ALIQUOTA-INSS PIC 9(02)V9999.
+               05 PARCELA-INSS  PIC 9(05)V99.
+
+      *---------[ TABELA PROGRESSIVA DO IRRF (FAIXA/ALIQUOTA/PARCELA) *
+       01 TABIRRF1.
+           03 FILLER PIC 9(07)V99 VALUE 2259,20.
+           03 FILLER PIC 9(02)V9999 VALUE 00,0000.
+           03 FILLER PIC 9(05)V99 VALUE 00000,00.
+           03 FILLER PIC 9(07)V99 VALUE 2826,65.
+           03 FILLER PIC 9(02)V9999 VALUE 07,5000.
+           03 FILLER PIC 9(05)V99 VALUE 00169,44.
+           03 FILLER PIC 9(07)V99 VALUE 3751,05.
+           03 FILLER PIC 9(02)V9999 VALUE 15,0000.
+           03 FILLER PIC 9(05)V99 VALUE 00381,44.
+           03 FILLER PIC 9(07)V99 VALUE 4664,68.
+           03 FILLER PIC 9(02)V9999 VALUE 22,5000.
+           03 FILLER PIC 9(05)V99 VALUE 00662,77.
+           03 FILLER PIC 9(07)V99 VALUE 9999999,99.
+           03 FILLER PIC 9(02)V9999 VALUE 27,5000.
+           03 FILLER PIC 9(05)V99 VALUE 00896,00.
+      *
+       01 TABIRRF REDEFINES TABIRRF1.
+           03 FAIXA-IRRF OCCURS 5 TIMES.
+               05 LIMITE-IRRF   PIC 9(07)V99.
+               05 ALIQUOTA-IRRF PIC 9(02)V9999.
+               05 PARCELA-IRRF  PIC 9(05)V99.
+
+      *---------[ MULTIPLICADOR POR NIVEL SALARIAL ]-------------------
+       01 TABNIVEL.
+           03 FILLER PIC 9(01)V99 VALUE 1,00.
+           03 FILLER PIC 9(01)V99 VALUE 1,10.
+           03 FILLER PIC 9(01)V99 VALUE 1,20.
+           03 FILLER PIC 9(01)V99 VALUE 1,35.
+           03 FILLER PIC 9(01)V99 VALUE 1,50.
+           03 FILLER PIC 9(01)V99 VALUE 1,70.
+           03 FILLER PIC 9(01)V99 VALUE 1,90.
+           03 FILLER PIC 9(01)V99 VALUE 2,10.
+           03 FILLER PIC 9(01)V99 VALUE 2,40.
+           03 FILLER PIC 9(01)V99 VALUE 2,80.
+
+       01 TABNIVELX REDEFINES TABNIVEL.
+           03 TBNIVEL PIC 9(01)V99 OCCURS 10 TIMES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFUNC"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQCARG"
+               CLOSE ARQFUNC
+               GO TO ROT-FIM3.
+
+       R0C.
+           OPEN INPUT ARQDEPE
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQDEPE"
+               CLOSE ARQFUNC
+               CLOSE ARQCARG
+               GO TO ROT-FIM3.
+
+           DISPLAY "*** FOLHA DE PAGAMENTO - SALARIO BRUTO/LIQUIDO ***"
+           DISPLAY "CHAPA  NOME                           CARGO"
+               "         BRUTO     INSS      IRRF     LIQUIDO".
+
+       R1.
+           READ ARQFUNC NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           IF FUNCSTATUS NOT = "A"
+               GO TO R1.
+
+           MOVE CODIGOCARG TO COD
+           READ ARQCARG
+
+           IF ST-CARG NOT = "00"
+               DISPLAY CHAPA "  " NOME
+                   "     *** CARGO NAO CADASTRADO ***"
+               GO TO R1.
+
+           IF NIVELSALARIAL < 1 OR NIVELSALARIAL > 10
+               DISPLAY CHAPA "  " NOME
+                   "     *** NIVEL SALARIAL INVALIDO ***"
+               GO TO R1.
+
+           COMPUTE W-SALARIOBRUTO ROUNDED =
+               SALARIOBASE * TBNIVEL(NIVELSALARIAL)
+
+           PERFORM CONTA-DEPENDENTES
+           PERFORM CALCULA-INSS
+           PERFORM CALCULA-IRRF
+
+           COMPUTE W-VALORLIQUIDO ROUNDED =
+               W-SALARIOBRUTO - W-VALORINSS - W-VALORIRRF
+
+           DISPLAY CHAPA "  " NOME "  " DENOM "  " W-SALARIOBRUTO
+               "  " W-VALORINSS "  " W-VALORIRRF "  " W-VALORLIQUIDO
+
+           ADD 1 TO W-TOTFOLHA
+           ADD W-SALARIOBRUTO TO W-TOTALBRUTO
+           ADD W-VALORINSS TO W-TOTALDESCONTOS
+           ADD W-VALORIRRF TO W-TOTALDESCONTOS
+           ADD W-VALORLIQUIDO TO W-TOTALLIQUIDO
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE FUNCIONARIOS NA FOLHA.: " W-TOTFOLHA
+           DISPLAY "TOTAL BRUTO DA FOLHA...........: " W-TOTALBRUTO
+           DISPLAY "TOTAL DE DESCONTOS (INSS+IRRF).: " W-TOTALDESCONTOS
+           DISPLAY "TOTAL LIQUIDO DA FOLHA..........: " W-TOTALLIQUIDO.
+
+       ROT-FIM.
+           CLOSE ARQFUNC
+           CLOSE ARQCARG
+           CLOSE ARQDEPE.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ CONTA DEPENDENTES COM INSS/IMPRENDA = S ]-------------
+       CONTA-DEPENDENTES.
+           MOVE ZEROS TO W-QTDEDEPINSS W-QTDEDEPIR
+           MOVE "N" TO W-EOF-DEPE
+           MOVE ZEROS TO DEPEN-KEY
+           START ARQDEPE KEY IS NOT LESS DEPEN-KEY
+               INVALID KEY MOVE "S" TO W-EOF-DEPE.
+
+       CONTA-DEPENDENTES-LOOP.
+           IF W-EOF-DEPE = "S"
+               GO TO CONTA-DEPENDENTES-FIM.
+
+           READ ARQDEPE NEXT RECORD
+               AT END
+                 MOVE "S" TO W-EOF-DEPE
+                 GO TO CONTA-DEPENDENTES-LOOP
+           END-READ.
+
+           IF DEPEN-CHAPA = CHAPA
+               IF DEPEN-INSS = "S" ADD 1 TO W-QTDEDEPINSS END-IF
+               IF DEPEN-IMPRENDA = "S" ADD 1 TO W-QTDEDEPIR END-IF.
+
+           GO TO CONTA-DEPENDENTES-LOOP.
+
+       CONTA-DEPENDENTES-FIM.
+           EXIT.
+
+      *---------[ CALCULO DO INSS - TABELA PROGRESSIVA + ]--------------
+      *  SALARIO-FAMILIA POR DEPENDENTE COM DEPEN-INSS = S  *
+       CALCULA-INSS.
+           MOVE W-SALARIOBRUTO TO W-BASEINSS
+           MOVE 1 TO W-IND
+
+       CALCULA-INSS-LOOP.
+           IF W-IND > 4
+               MOVE 4 TO W-IND
+               GO TO CALCULA-INSS-APLICA.
+
+           IF W-BASEINSS <= LIMITE-INSS(W-IND)
+               GO TO CALCULA-INSS-APLICA.
+
+           ADD 1 TO W-IND
+           GO TO CALCULA-INSS-LOOP.
+
+       CALCULA-INSS-APLICA.
+           COMPUTE W-VALORINSS ROUNDED =
+               (W-BASEINSS * ALIQUOTA-INSS(W-IND) / 100) -
+               PARCELA-INSS(W-IND)
+
+           COMPUTE W-VALORINSS ROUNDED =
+               W-VALORINSS - (W-QTDEDEPINSS * W-SALARIOFAMILIA)
+
+           IF W-VALORINSS NOT NUMERIC OR W-VALORINSS < 0
+               MOVE ZEROS TO W-VALORINSS.
+
+      *---------[ CALCULO DO IRRF - TABELA PROGRESSIVA ]-----------------
+      *  BASE REDUZIDA PELO INSS E PELA DEDUCAO POR DEPENDENTE  *
+      *  COM DEPEN-IMPRENDA = S                                 *
+       CALCULA-IRRF.
+           COMPUTE W-BASEIRRF ROUNDED =
+               W-SALARIOBRUTO - W-VALORINSS -
+               (W-QTDEDEPIR * W-DEDUCAOIRRFDEP)
+
+           IF W-BASEIRRF NOT NUMERIC OR W-BASEIRRF < 0
+               MOVE ZEROS TO W-BASEIRRF.
+
+           MOVE 1 TO W-IND
+
+       CALCULA-IRRF-LOOP.
+           IF W-IND > 5
+               MOVE 5 TO W-IND
+               GO TO CALCULA-IRRF-APLICA.
+
+           IF W-BASEIRRF <= LIMITE-IRRF(W-IND)
+               GO TO CALCULA-IRRF-APLICA.
+
+           ADD 1 TO W-IND
+           GO TO CALCULA-IRRF-LOOP.
+
+       CALCULA-IRRF-APLICA.
+           COMPUTE W-VALORIRRF ROUNDED =
+               (W-BASEIRRF * ALIQUOTA-IRRF(W-IND) / 100) -
+               PARCELA-IRRF(W-IND)
+
+           IF W-VALORIRRF NOT NUMERIC OR W-VALORIRRF < 0
+               MOVE ZEROS TO W-VALORIRRF.
