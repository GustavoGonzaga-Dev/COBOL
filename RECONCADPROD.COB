@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCADPROD.
+      ***********************************************
+      *  RECONCILIACAO DE LAYOUT DO CADPROD.DAT      *
+      *  ESTE REPOSITORIO TEM DUAS VERSOES DE STP003  *
+      *  (STP003.COB E aabbfodeu.cob) QUE DISCORDAM   *
+      *  SOBRE A ORDEM/TAMANHO DOS CAMPOS DE REGPROD. *
+      *  ESTE JOB LE CADPROD.DAT UMA UNICA VEZ E      *
+      *  DECODIFICA CADA REGISTRO SOB OS DOIS LAYOUTS *
+      *  (REGPROD-A = STP003.COB, REGPROD-B =         *
+      *  aabbfodeu.cob), REPORTANDO QUAL DECODIFICACAO*
+      *  PARECE SA PARA QUE SE DECIDA QUAL PROGRAMA   *
+      *  ESTA REALMENTE GRAVANDO O ARQUIVO FISICO.     *
+      *  NAO ALTERA NEM REESCREVE NENHUM REGISTRO.    *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGPRODUTO
+                    ALTERNATE RECORD KEY IS DESCRICAO-A WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+      *---------[ LAYOUT A = STP003.COB (CANONICO) ]-------------------
+       01 REGPROD-A.
+           03 CODGPRODUTO        PIC 9(06).
+           03 DESCRICAO-A        PIC X(30).
+           03 UNIDADE-A          PIC X(02).
+           03 UNIDADE-VENDA-A    PIC X(02).
+           03 FATOR-CONVERSAO-A  PIC 9(03)V9999.
+           03 APLICACAO-A        PIC 9(01).
+           03 QUANTIDADE-A       PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA-A PIC 9(05)V9.
+           03 PRECO-A            PIC 9(07)V99.
+           03 CNPJ-PROD-A        PIC 9(15).
+           03 SITUACAO-PROD-A    PIC X(01).
+      *---------[ LAYOUT B = aabbfodeu.cob ]----------------------------
+       01 REGPROD-B REDEFINES REGPROD-A.
+           03 CODIGO-B           PIC 9(06).
+           03 DESCRICAO-B        PIC X(30).
+           03 UNIDADE-B          PIC X(02).
+           03 APLICACAO-B        PIC 9(01).
+           03 PRECO-B            PIC 9(07)V99.
+           03 QUANTIDADE-B       PIC 9(05)V9.
+           03 CNPJ-PROD-B        PIC 9(15).
+           03 FILLER             PIC X(16).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-IND          PIC 9(02) VALUE ZEROS.
+       01 W-TOTLIDOS     PIC 9(06) VALUE ZEROS.
+       01 W-TOTSUSPEITOS PIC 9(06) VALUE ZEROS.
+       01 SANO-A         PIC X(01) VALUE "S".
+       01 SANO-B         PIC X(01) VALUE "S".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD"
+               GO TO ROT-FIM.
+
+           DISPLAY "*** RECONCILIACAO DE LAYOUT DE CADPROD.DAT ***"
+           DISPLAY "CHAVE     LAYOUT-A   LAYOUT-B   OBSERVACAO".
+
+       R1.
+           READ CADPROD NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           ADD 1 TO W-TOTLIDOS
+           PERFORM CHECK-SANIDADE-A
+           PERFORM CHECK-SANIDADE-B
+
+           IF SANO-A = "N" OR SANO-B = "N"
+               ADD 1 TO W-TOTSUSPEITOS
+               DISPLAY CODGPRODUTO "  " SANO-A "          " SANO-B
+                   "        VER REGISTRO - DECODIFICACAO SUSPEITA".
+
+           GO TO R1.
+
+      *---------[ SANIDADE SOB O LAYOUT A (STP003.COB) ]----------------
+       CHECK-SANIDADE-A.
+           MOVE "S" TO SANO-A.
+
+           IF PRECO-A IS NOT NUMERIC OR QUANTIDADE-A IS NOT NUMERIC
+               OR QUANTIDADE-MINIMA-A IS NOT NUMERIC
+               MOVE "N" TO SANO-A.
+
+           IF APLICACAO-A < 1 OR APLICACAO-A > 8
+               MOVE "N" TO SANO-A.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 30
+               IF DESCRICAO-A (W-IND:1) < " " OR
+                  DESCRICAO-A (W-IND:1) > "~"
+                   MOVE "N" TO SANO-A
+               END-IF
+           END-PERFORM.
+
+      *---------[ SANIDADE SOB O LAYOUT B (aabbfodeu.cob) ]-------------
+       CHECK-SANIDADE-B.
+           MOVE "S" TO SANO-B.
+
+           IF PRECO-B IS NOT NUMERIC OR QUANTIDADE-B IS NOT NUMERIC
+               MOVE "N" TO SANO-B.
+
+           IF APLICACAO-B < 1 OR APLICACAO-B > 8
+               MOVE "N" TO SANO-B.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 30
+               IF DESCRICAO-B (W-IND:1) < " " OR
+                  DESCRICAO-B (W-IND:1) > "~"
+                   MOVE "N" TO SANO-B
+               END-IF
+           END-PERFORM.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE REGISTROS LIDOS.......: " W-TOTLIDOS
+           DISPLAY "TOTAL DE REGISTROS SUSPEITOS...: " W-TOTSUSPEITOS.
+
+       ROT-FIM.
+           CLOSE CADPROD
+           STOP RUN.
