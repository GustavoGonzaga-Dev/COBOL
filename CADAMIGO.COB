@@ -0,0 +1,508 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADAMIGO.
+      ***********************************************
+      *        MANUTENCAO DO CADASTRO DE AMIGOS      *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONTATO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS APELIDO
+                ALTERNATE RECORD KEY IS TPAMIGO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONTATO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONTATO.DAT".
+       01 REGCONTATO.
+           03 APELIDO           PIC X(12).
+           03 NOME              PIC X(30).
+           03 EMAIL             PIC X(30).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 TPAMIGO           PIC 9(02).
+           03 DATAULTCONTATO    PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 IND            PIC 9(02) VALUE ZEROS.
+       01 W-I            PIC 9(02) VALUE ZEROS.
+       01 W-CONT-ARROBA  PIC 9(02) VALUE ZEROS.
+       01 W-POS-ARROBA   PIC 9(02) VALUE ZEROS.
+       01 W-TEM-PONTO    PIC X(01) VALUE "N".
+       01 TEXSEXO        PIC X(12) VALUE SPACES.
+
+       01 TABAMIGO.
+          03 FILLER     PIC X(10) VALUE "FACULDADE".
+          03 FILLER     PIC X(10) VALUE "IGREJA".
+          03 FILLER     PIC X(10) VALUE "BAIRRO".
+          03 FILLER     PIC X(10) VALUE "COLEGIO".
+          03 FILLER     PIC X(10) VALUE "BALADA".
+          03 FILLER     PIC X(10) VALUE "FUTEBOL".
+          03 FILLER     PIC X(10) VALUE "VIAGEM".
+          03 FILLER     PIC X(10) VALUE "EX".
+          03 FILLER     PIC X(10) VALUE "NAMOR.EX".
+          03 FILLER     PIC X(10) VALUE "ESQUECI".
+      *
+       01 TABAMIGOTAB REDEFINES TABAMIGO.
+          03 TBAMIGO    PIC X(10) OCCURS 10 TIMES.
+
+       01 TABGENEROX.
+          03 FILLER     PIC X(15) VALUE "THETEROSEXUAL".
+          03 FILLER     PIC X(15) VALUE "HHOMESEXUAL".
+          03 FILLER     PIC X(15) VALUE "BBISSESUXUAL".
+          03 FILLER     PIC X(15) VALUE "PPANSEXUAL".
+          03 FILLER     PIC X(15) VALUE "AA           ".
+          03 FILLER     PIC X(15) VALUE "BB           ".
+          03 FILLER     PIC X(15) VALUE "CC           ".
+          03 FILLER     PIC X(15) VALUE "DD            ".
+          03 FILLER     PIC X(15) VALUE "NNAO DECLARADO".
+      *
+       01 TABGENERO REDEFINES TABGENEROX.
+          03 TBGENERO   PIC X(15) OCCURS 9 TIMES.
+      *
+       01 TXTGENERO.
+          03 TXTGENERO1 PIC X(01) VALUE SPACES.
+          03 TXTGENERO2 PIC X(14) VALUE SPACES.
+
+       01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
+       01 BUSCA-TPAMIGO PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAAMIGO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " MANUTENCAO DO CADASTRO DE AMIGOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "      APELIDO       :".
+           05  LINE 07  COLUMN 01
+               VALUE  "      NOME          :".
+           05  LINE 09  COLUMN 01
+               VALUE  "      EMAIL         :".
+           05  LINE 11  COLUMN 01
+               VALUE  "      SEXO          :".
+           05  LINE 13  COLUMN 01
+               VALUE  "      GENERO        :".
+           05  LINE 15  COLUMN 01
+               VALUE  "      TIPO DE AMIGO :".
+           05  LINE 17  COLUMN 01
+               VALUE  "      ULTIMO CONTATO:".
+           05  LINE 22  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TAPELIDO
+               LINE 05 COLUMN 23 PIC X(12)
+               USING APELIDO
+               HIGHLIGHT.
+           05  TNOME
+               LINE 07 COLUMN 23 PIC X(30)
+               USING NOME
+               HIGHLIGHT.
+           05  TEMAIL
+               LINE 09 COLUMN 23 PIC X(30)
+               USING EMAIL
+               HIGHLIGHT.
+           05  TSEXO
+               LINE 11 COLUMN 23 PIC X(01)
+               USING SEXO
+               HIGHLIGHT.
+           05  TTEXSEXO
+               LINE 11 COLUMN 25 PIC X(12)
+               USING TEXSEXO
+               HIGHLIGHT.
+           05  TGENERO
+               LINE 13 COLUMN 23 PIC X(01)
+               USING GENERO
+               HIGHLIGHT.
+           05  TTXTGENERO2
+               LINE 13 COLUMN 25 PIC X(14)
+               USING TXTGENERO2
+               HIGHLIGHT.
+           05  TTPAMIGO
+               LINE 15 COLUMN 23 PIC 9(02)
+               USING TPAMIGO
+               HIGHLIGHT.
+           05  TTXTTPAMIGO
+               LINE 15 COLUMN 26 PIC X(10)
+               USING TXTTPAMIGO
+               HIGHLIGHT.
+           05  TDATAULTCONTATO
+               LINE 17 COLUMN 23 PIC 9(08)
+               USING DATAULTCONTATO
+               HIGHLIGHT.
+           05  TMENS
+               LINE 22 COLUMN 15 PIC X(50)
+               USING MENS.
+
+       01  TBUSCATPAMIGO.
+           05  LINE 19 COLUMN 01
+               VALUE  "      BUSCAR TIPO DE AMIGO:".
+           05  TBUSCATPAMIGOC
+               LINE 19 COLUMN 30 PIC 9(02)
+               USING BUSCA-TPAMIGO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADCONTATO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCONTATO
+                    CLOSE CADCONTATO
+                    MOVE "*** ARQUIVO CADCONTATO FOI CRIADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R0
+               ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADCONTATO"
+                                                       TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO NOME EMAIL SEXO GENERO TEXSEXO
+           MOVE SPACES TO TXTGENERO TXTTPAMIGO
+           MOVE ZEROS  TO APELIDO TPAMIGO DATAULTCONTATO W-SEL.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELAAMIGO.
+
+       R2.
+           ACCEPT TAPELIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADCONTATO
+                   GO TO ROT-FIM.
+           IF APELIDO = SPACES
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+
+       LER-CADCONTATO.
+           READ CADCONTATO
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                IF SEXO = "M"
+                   MOVE "MASCULINO" TO TEXSEXO
+                ELSE
+                   MOVE "FEMININO" TO TEXSEXO
+                PERFORM R6A
+                PERFORM R7A
+                DISPLAY TELAAMIGO
+                MOVE "*** APELIDO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADCONTATO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** APELIDO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF NOME = SPACES
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R3.
+
+       R4.
+           ACCEPT TEMAIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           PERFORM CHECK-EMAIL
+           IF W-CONT-ARROBA NOT = 1 OR W-TEM-PONTO NOT = "S"
+                     MOVE "*** EMAIL INVALIDO, USE NOME@DOMINIO.COM **"
+                                                               TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R4.
+
+       R5.
+           ACCEPT TSEXO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF SEXO = "M" OR SEXO = "m"
+              MOVE "M" TO SEXO
+              MOVE "MASCULINO" TO TEXSEXO
+           ELSE
+              IF SEXO = "F" OR SEXO = "f"
+                 MOVE "F" TO SEXO
+                 MOVE "FEMININO" TO TEXSEXO
+              ELSE
+                 MOVE "*** DIGITE M=MASCULINO  F=FEMININO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R5.
+           DISPLAY TTEXSEXO.
+
+       R6.
+           MOVE 1 TO IND
+           ACCEPT TGENERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+       R6A.
+           MOVE TBGENERO(IND) TO TXTGENERO
+           IF TXTGENERO1 NOT = GENERO
+              ADD 1 TO IND
+              IF IND < 10
+                 GO TO R6A
+              ELSE
+                 MOVE "*** TIPO DE GENERO INVALIDO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6
+           ELSE
+               DISPLAY TTXTGENERO2.
+
+       R7.
+           ACCEPT TTPAMIGO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+       R7A.
+           IF TPAMIGO = ZEROS OR TPAMIGO > 10
+                 MOVE "*** TIPO DE AMIGO INVALIDO, DIGITE 1 A 10 ***"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R7.
+           MOVE TBAMIGO(TPAMIGO) TO TXTTPAMIGO
+           DISPLAY TTXTTPAMIGO.
+
+       R8.
+      * ------ DATAULTCONTATO SO E GRAVADA NA CRIACAO DO REGISTRO; -----
+      * ------ UMA ALTERACAO DE CADASTRO NAO E, POR SI SO, UM ----------
+      * ------ CONTATO. PARA REGISTRAR UM CONTATO EM REGISTRO ----------
+      * ------ EXISTENTE USE A OPCAO C=CONTATO DO MENU ACE-001. --------
+           IF W-SEL NOT = 1
+              MOVE FUNCTION CURRENT-DATE (1:8) TO DATAULTCONTATO.
+           DISPLAY TDATAULTCONTATO.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+                IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 40) "DADOS OK (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCONTATO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* APELIDO JA EXISTE,DADOS NAO GRAVADOS *"
+                                                            TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AMIGO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO  A=ALTERAR  E=EXCLUIR  L=LISTAR  C=CONTATO"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "L"
+                    AND W-OPCAO NOT = "C"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC
+                      ELSE
+                         IF W-OPCAO = "L"
+                            GO TO BUSCA-TPAMIGO-OPC
+                         ELSE
+                            IF W-OPCAO = "C"
+                               GO TO CONTATO-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCONTATO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO AMIGO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R8.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCONTATO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO AMIGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *---------[ REGISTRAR CONTATO (NAO ALTERA O CADASTRO) ]----------
+       CONTATO-OPC.
+                DISPLAY (22, 40) "REGISTRAR CONTATO HOJE (S/N) : ".
+                ACCEPT (22, 71) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CONTATO NAO REGISTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONTATO-OPC.
+       CONTATO-RW1.
+                MOVE FUNCTION CURRENT-DATE (1:8) TO DATAULTCONTATO
+                REWRITE REGCONTATO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CONTATO REGISTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA GRAVACAO DO CONTATO DO AMIGO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *---------[ BUSCA/LISTAGEM POR TIPO DE AMIGO ]------------------
+       BUSCA-TPAMIGO-OPC.
+                DISPLAY TBUSCATPAMIGO
+                ACCEPT TBUSCATPAMIGOC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R1.
+                IF BUSCA-TPAMIGO = ZEROS OR BUSCA-TPAMIGO > 10
+                   MOVE "*** TIPO DE AMIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO BUSCA-TPAMIGO-OPC.
+                MOVE BUSCA-TPAMIGO TO TPAMIGO
+                START CADCONTATO KEY IS NOT LESS THAN TPAMIGO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM AMIGO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       BUSCA-TPAMIGO-LOOP.
+                READ CADCONTATO NEXT RECORD
+                    AT END
+                       MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO R1
+                END-READ.
+                IF TPAMIGO NOT = BUSCA-TPAMIGO
+                   MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                DISPLAY (20, 01) APELIDO "  " NOME "  " EMAIL
+                DISPLAY (22, 40) "CONTINUAR (S/N) : ".
+                ACCEPT (22, 59) W-OPCAO
+                IF W-OPCAO = "S" OR W-OPCAO = "s"
+                   GO TO BUSCA-TPAMIGO-LOOP.
+                GO TO R1.
+      *-------------------------------------------------------------
+       CHECK-EMAIL.
+           MOVE ZEROS TO W-CONT-ARROBA W-POS-ARROBA
+           MOVE "N" TO W-TEM-PONTO
+           IF EMAIL = SPACES
+              GO TO CHECK-EMAIL-FIM.
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 30
+              IF EMAIL(W-I:1) = "@"
+                 ADD 1 TO W-CONT-ARROBA
+                 MOVE W-I TO W-POS-ARROBA
+              END-IF
+           END-PERFORM.
+           IF W-CONT-ARROBA = 1
+              PERFORM VARYING W-I FROM W-POS-ARROBA BY 1
+                                 UNTIL W-I > 30
+                 IF EMAIL(W-I:1) = "."
+                    MOVE "S" TO W-TEM-PONTO
+                 END-IF
+              END-PERFORM.
+       CHECK-EMAIL-FIM.
+           EXIT.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCONTATO.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                CALL "ESPERAMSG" USING BY CONTENT 1
+                MOVE SPACES TO MENS
+                DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
