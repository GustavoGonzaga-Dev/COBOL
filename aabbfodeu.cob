@@ -45,6 +45,10 @@
            03 PRECO           PIC 9(07)V99.
            03 QUANTIDADE      PIC 9(05)V9.
            03 CNPJ-PROD       PIC 9(15).
+           03 UNIDADE-VENDA     PIC X(02).
+           03 FATOR-CONVERSAO   PIC 9(03)V9999.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
+           03 SITUACAO-PROD     PIC X(01).
 
        FD CADFORN
                LABEL RECORD IS STANDARD
@@ -56,6 +60,7 @@
            03 NUMERO          PIC 9(04).
            03 COMPLEMENTO     PIC X(10).
            03 CEP-FORN        PIC 9(08).
+           03 SITUACAO-FORN   PIC X(01).
 
        FD CADCEP
                LABEL RECORD IS STANDARD
@@ -157,6 +162,63 @@
            03 VIEW-UF-SIGRA     PIC X(02) VALUE SPACES.
            03 VIEW-UF-EXT       PIC X(19) VALUE SPACES.
 
+       01 BUFFER-SITFORN.
+           03 FILLER    PIC X(15) VALUE "AATIVO         ".
+           03 FILLER    PIC X(15) VALUE "SSUSPENSO      ".
+           03 FILLER    PIC X(15) VALUE "CCANCELADO     ".
+
+       01 VECTOR-SITFORNS REDEFINES BUFFER-SITFORN.
+           03 VECTOR-SITFORN  PIC X(15) OCCURS 3 TIMES.
+
+       01 VIEW-SITFORN.
+           03 VIEW-SITFORN-SIGRA PIC X(01) VALUE SPACES.
+           03 VIEW-SITFORN-EXT   PIC X(14) VALUE SPACES.
+
+       01 CNPJ-INVALIDO  PIC X(01) VALUE "N".
+       01 W-SOMA1        PIC 9(05) VALUE ZEROS.
+       01 W-SOMA2        PIC 9(05) VALUE ZEROS.
+       01 W-RESTO        PIC 9(02) VALUE ZEROS.
+       01 W-DV1          PIC 9(01) VALUE ZEROS.
+       01 W-DV2          PIC 9(01) VALUE ZEROS.
+       01 W-DCNPJ1       PIC 9(01) VALUE ZEROS.
+       01 W-DCNPJ2       PIC 9(01) VALUE ZEROS.
+       01 W-DIGITO       PIC 9(01) VALUE ZEROS.
+       01 W-IND          PIC 9(02) VALUE ZEROS.
+
+       01 TABPESOCNPJ1-1.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+          03 FILLER PIC 9 VALUE 9.
+          03 FILLER PIC 9 VALUE 8.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+       01 TABPESOCNPJ1 REDEFINES TABPESOCNPJ1-1.
+          03 PESOCNPJ1  PIC 9 OCCURS 13 TIMES.
+       01 TABPESOCNPJ2-1.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+          03 FILLER PIC 9 VALUE 9.
+          03 FILLER PIC 9 VALUE 8.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+       01 TABPESOCNPJ2 REDEFINES TABPESOCNPJ2-1.
+          03 PESOCNPJ2  PIC 9 OCCURS 14 TIMES.
+
        SCREEN SECTION.
        01  TELA.
            05  LINE 02  COLUMN 01
@@ -187,6 +249,8 @@
                VALUE  "  COMPLEMENTO:            BAIRRO:".
            05  LINE 19  COLUMN 01
                VALUE  "  CIDADE:                      UF:".
+           05  LINE 21  COLUMN 01
+               VALUE  "  STATUS:".
            05  LINE 20  COLUMN 01
                VALUE  "----------------------------------------".
            05  LINE 20  COLUMN 41
@@ -250,6 +314,12 @@
            05  SCREEN-UF-EXT
                LINE 19  COLUMN 39  PIC X(19)
                USING  VIEW-UF-EXT.
+           05  SCREEN-SITFORN
+               LINE 21  COLUMN 11  PIC X(01)
+               USING  SITUACAO-FORN.
+           05  SCREEN-SITFORN-EXT
+               LINE 21  COLUMN 13  PIC X(14)
+               USING  VIEW-SITFORN-EXT.
            05  SCREEN-MENSAGEM
                LINE 22  COLUMN 13  PIC X(50)
                USING  MENSAGEM.
@@ -352,6 +422,16 @@
            05 LINE 20 COLUMN 31 VALUE "                        ".
            05 LINE 21 COLUMN 31 VALUE "                        ".
 
+       01 TELA-SITFORN.
+           05 LINE 5 COLUMN 55 VALUE "|A-ATIVO       |".
+           05 LINE 6 COLUMN 55 VALUE "|S-SUSPENSO    |".
+           05 LINE 7 COLUMN 55 VALUE "|C-CANCELADO   |".
+
+       01 TELA-SITFORN-LIMPA.
+           05 LINE 5 COLUMN 55 VALUE "                ".
+           05 LINE 6 COLUMN 55 VALUE "                ".
+           05 LINE 7 COLUMN 55 VALUE "                ".
+
        PROCEDURE DIVISION.
        CREATE-FILES.
            PERFORM I-O-CADPROD.
@@ -362,10 +442,14 @@
            MOVE SPACES TO DESCRICAO UNIDADE.
            MOVE ZEROS TO CODIGO APLICACAO PRECO QUANTIDADE CNPJ-PROD.
            MOVE SPACES TO VIEW-UNIDADES VIEW-APLICACOES.
+           MOVE SPACES TO UNIDADE-VENDA.
+           MOVE ZEROS TO FATOR-CONVERSAO QUANTIDADE-MINIMA.
+           MOVE "A" TO SITUACAO-PROD.
 
        CLEAR-REGFORN.
            MOVE SPACES TO RAZAO NOME COMPLEMENTO.
            MOVE ZEROS TO CNPJ NUMERO CEP-FORN.
+           MOVE SPACES TO SITUACAO-FORN VIEW-SITFORN.
 
        CLEAR-REGCEP.
            MOVE SPACES TO ENDERECO BAIRRO CIDADE UF.
@@ -472,6 +556,11 @@
                PERFORM ERROR-EMPTY
                GO TO INPUT-CNPJ.
 
+           PERFORM CHECK-CNPJ THRU CHECK-CNPJ-FIM
+           IF CNPJ-INVALIDO = "S"
+               PERFORM ERROR-VALID
+               GO TO INPUT-CNPJ.
+
            PERFORM READ-CADFORN.
 
        INPUT-RAZAO.
@@ -574,6 +663,28 @@
            DISPLAY TELA-UF-LIMPA.
            DISPLAY TELA.
 
+       INPUT-SITUACAO.
+           DISPLAY TELA-SITFORN.
+           ACCEPT SCREEN-SITFORN.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01
+               DISPLAY TELA-SITFORN-LIMPA
+               DISPLAY TELA
+               GO TO INPUT-UF.
+
+           IF SITUACAO-FORN = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-SITUACAO.
+
+           PERFORM CHECK-SITFORN.
+           IF SITUACAO-FORN NOT = VIEW-SITFORN-SIGRA
+               PERFORM ERROR-VALID
+               GO TO INPUT-SITUACAO.
+
+           DISPLAY TELA-SITFORN-LIMPA.
+           DISPLAY TELA.
+
        SALVAR.
            MOVE "VOCE QUER SALVAR? (S/N)" TO MENSAGEM
            DISPLAY SCREEN-MENSAGEM.
@@ -581,7 +692,7 @@
            MOVE SPACES TO MENSAGEM.
            DISPLAY SCREEN-MENSAGEM.
 
-           IF W-ACT = 01 GO TO INPUT-UF.
+           IF W-ACT = 01 GO TO INPUT-SITUACAO.
 
            IF W-OPCAO = "S" or "s"
                MOVE CNPJ TO CNPJ-PROD
@@ -650,6 +761,59 @@
            ADD 1 TO ITERATOR.
            IF ITERATOR < 27 GO TO CHECK-UF-1.
 
+       CHECK-SITFORN.
+           MOVE 1 TO ITERATOR
+           PERFORM CHECK-SITFORN-1.
+
+       CHECK-SITFORN-1.
+           MOVE VECTOR-SITFORN(ITERATOR) TO VIEW-SITFORN
+           IF VIEW-SITFORN-SIGRA = SITUACAO-FORN
+               MOVE 3 TO ITERATOR
+           ELSE MOVE SPACES TO VIEW-SITFORN.
+           ADD 1 TO ITERATOR.
+           IF ITERATOR < 4 GO TO CHECK-SITFORN-1.
+
+      *---------[ VALIDACAO DO DIGITO VERIFICADOR DO CNPJ ]-----------
+       CHECK-CNPJ.
+           MOVE "N" TO CNPJ-INVALIDO
+           MOVE ZEROS TO W-SOMA1 W-SOMA2.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 13
+               MOVE CNPJ (W-IND:1) TO W-DIGITO
+               COMPUTE W-SOMA1 = W-SOMA1 +
+                   (W-DIGITO * PESOCNPJ1 (W-IND))
+           END-PERFORM.
+
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA1, 11)
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF.
+
+           MOVE CNPJ (14:1) TO W-DCNPJ1
+           IF W-DCNPJ1 NOT = W-DV1
+               MOVE "S" TO CNPJ-INVALIDO.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 14
+               MOVE CNPJ (W-IND:1) TO W-DIGITO
+               COMPUTE W-SOMA2 = W-SOMA2 +
+                   (W-DIGITO * PESOCNPJ2 (W-IND))
+           END-PERFORM.
+
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA2, 11)
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO
+           END-IF.
+
+           MOVE CNPJ (15:1) TO W-DCNPJ2
+           IF W-DCNPJ2 NOT = W-DV2
+               MOVE "S" TO CNPJ-INVALIDO.
+       CHECK-CNPJ-FIM.
+           EXIT.
+
        ERROR-EMPTY.
            MOVE "O CAMPO PRECISA SER INFORMADO" TO MENSAGEM
            PERFORM SHOW-MESSAGE.
@@ -785,9 +949,6 @@
            PERFORM SHOW-MESSAGE-1.
 
        SHOW-MESSAGE-1.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-               GO TO SHOW-MESSAGE-1
-           ELSE
-               MOVE SPACES TO MENSAGEM
-               DISPLAY SCREEN-MENSAGEM.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENSAGEM
+           DISPLAY SCREEN-MENSAGEM.
