@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP018.
+      ***********************************************
+      *  MANUTENCAO DO CADASTRO DE FERIAS             *
+      *  (ARQFERIAS) - CRUD COMPLETO, VINCULADO AO    *
+      *  FUNCIONARIO (CHAPA) EM ARQFUNC               *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFERIAS ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS FERIAS-KEY
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE IS DYNAMIC
+                      RECORD KEY IS CHAPA
+                      ALTERNATE RECORD KEY IS NOME
+                      WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFERIAS
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFERIAS.DAT".
+       01 REGFER.
+           03 FERIAS-KEY.
+            05 FERIAS-CHAPA       PIC 9(06).
+            05 FERIAS-SEQ         PIC 9(02).
+           03 DATAINICIO         PIC 9(08).
+           03 DTINICIO REDEFINES DATAINICIO.
+            05 DIA-INI               PIC 9(02).
+            05 MES-INI               PIC 9(02).
+            05 ANO-INI               PIC 9(04).
+           03 DATAFIM            PIC 9(08).
+           03 DTFIM REDEFINES DATAFIM.
+            05 DIA-FIM                PIC 9(02).
+            05 MES-FIM                PIC 9(02).
+            05 ANO-FIM                PIC 9(04).
+           03 DIASGOZADOS        PIC 9(03).
+           03 DIASRESTANTES      PIC 9(03).
+           03 FERIASSTATUS       PIC X(01).
+
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 AUX           PIC 9(02) VALUE ZEROS.
+
+       01 TABFERIASSTATUS1.
+          03 FILLER     PIC X(15) VALUE "AABERTO".
+          03 FILLER     PIC X(15) VALUE "FFECHADO".
+      *
+       01 TABFERIASSTATUS REDEFINES TABFERIASSTATUS1.
+          03 TBFERIASSTATUS  PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTFERIASSTATUS.
+          03 TXTFERIASSTATUS1 PIC X(01) VALUE SPACES.
+          03 TXTFERIASSTATUS2 PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAFERIAS.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    CADASTRO DE FERIAS".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CHAPA DO FUNCIONARIO:".
+           05  LINE 04  COLUMN 41
+               VALUE  "    NOME:".
+           05  LINE 05  COLUMN 01
+               VALUE  "    SEQUENCIA DO PERIODO:".
+           05  LINE 07  COLUMN 01
+               VALUE  "    DATA INICIO:".
+           05  LINE 07  COLUMN 41
+               VALUE  "    DATA FIM:".
+           05  LINE 09  COLUMN 01
+               VALUE  "    DIAS GOZADOS:".
+           05  LINE 09  COLUMN 41
+               VALUE  "    DIAS RESTANTES:".
+           05  LINE 11  COLUMN 01
+               VALUE  "    STATUS:".
+           05  LINE 14  COLUMN 01
+               VALUE  "    MENSAGEM:".
+           05  TFERIASCHAPA
+               LINE 04  COLUMN 27  PIC 9(06)
+               USING  FERIAS-CHAPA.
+           05  TFERIASNOME
+               LINE 04  COLUMN 50  PIC X(30)
+               USING  NOME.
+           05  TFERIASSEQ
+               LINE 05  COLUMN 27  PIC 9(02)
+               USING  FERIAS-SEQ.
+           05  TDATAINICIO
+               LINE 07  COLUMN 18  PIC 99/99/9999
+               USING  DTINICIO.
+           05  TDATAFIM
+               LINE 07  COLUMN 56  PIC 99/99/9999
+               USING  DTFIM.
+           05  TDIASGOZADOS
+               LINE 09  COLUMN 20  PIC 9(03)
+               USING  DIASGOZADOS.
+           05  TDIASRESTANTES
+               LINE 09  COLUMN 62  PIC 9(03)
+               USING  DIASRESTANTES.
+           05  TFERIASSTATUS
+               LINE 11  COLUMN 13  PIC X(01)
+               USING  FERIASSTATUS.
+           05  TTXTFERIASSTATUS
+               LINE 11  COLUMN 15  PIC X(14)
+               USING  TXTFERIASSTATUS2.
+           05  TMENS
+               LINE 14  COLUMN 15  PIC X(50)
+               USING  MENS.
+
+       01  TELASTATUSFERIAS.
+           05  LINE 11  COLUMN 32
+               VALUE  "A - ABERTO".
+           05  LINE 12  COLUMN 32
+               VALUE  "F - FECHADO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM I-O-ARQFERIAS.
+           PERFORM INPUT-ARQFUNC.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       CLEAR-DATA.
+           MOVE SPACES TO NOME
+           MOVE SPACES TO FERIASSTATUS TXTFERIASSTATUS
+           MOVE ZEROS TO FERIAS-CHAPA FERIAS-SEQ
+           MOVE ZEROS TO DATAINICIO DATAFIM DIASGOZADOS DIASRESTANTES.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELAFERIAS.
+
+       INPUT-FERIASCHAPA.
+           ACCEPT TFERIASCHAPA.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO ROT-FIM.
+
+           IF FERIAS-CHAPA = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-FERIASCHAPA.
+
+           MOVE FERIAS-CHAPA TO CHAPA
+           PERFORM READ-ARQFUNC
+           IF ST-ERRO NOT = "00"
+               MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INPUT-FERIASCHAPA.
+
+           DISPLAY TFERIASNOME.
+
+       INPUT-FERIASSEQ.
+           ACCEPT TFERIASSEQ.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-FERIASCHAPA.
+
+           IF FERIAS-SEQ = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-FERIASSEQ.
+
+           PERFORM READ-ARQFERIAS
+           IF ST-ERRO = "00"
+               MOVE "*** PERIODO JA CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001.
+
+       INPUT-DATAINICIO.
+           ACCEPT TDATAINICIO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-FERIASSEQ.
+
+           IF DATAINICIO = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DATAINICIO.
+
+       INPUT-DATAFIM.
+           ACCEPT TDATAFIM.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DATAINICIO.
+
+           IF DATAFIM = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DATAFIM.
+
+       INPUT-DIASGOZADOS.
+           ACCEPT TDIASGOZADOS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DATAFIM.
+
+           IF DIASGOZADOS > 030
+               MOVE "*** DIAS GOZADOS NAO PODE SER MAIOR QUE 30 ***"
+                   TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO INPUT-DIASGOZADOS.
+
+           COMPUTE DIASRESTANTES = 030 - DIASGOZADOS
+           DISPLAY TDIASRESTANTES.
+
+       INPUT-FERIASSTATUS.
+           DISPLAY TELASTATUSFERIAS.
+           ACCEPT TFERIASSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DIASGOZADOS.
+
+           IF FERIASSTATUS = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-FERIASSTATUS.
+
+           PERFORM CHECK-FERIASSTATUS THRU CHECK-FERIASSTATUS-END
+
+           IF FERIASSTATUS NOT = TXTFERIASSTATUS1
+               PERFORM ERROR-VALID
+               GO TO INPUT-FERIASSTATUS.
+
+           MOVE TXTFERIASSTATUS2 TO TTXTFERIASSTATUS
+           DISPLAY TTXTFERIASSTATUS.
+
+       GRAVAR-FERIAS.
+           MOVE "VOCE QUER GRAVAR OS DADOS DE FERIAS? (S/N)"
+               TO MENS
+           DISPLAY TMENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY TMENS.
+
+           IF W-ACT = 01 GO TO INPUT-FERIASSTATUS.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQFERIAS
+               GO TO CLEAR-DATA
+           ELSE IF W-OPCAO = "N" or "n" GO TO CLEAR-DATA
+           ELSE PERFORM ERROR-VALID GO TO GRAVAR-FERIAS.
+
+       ROT-FIM.
+           CLOSE ARQFERIAS
+           CLOSE ARQFUNC
+           STOP RUN.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO CLEAR-DATA
+                ELSE
+                   IF W-OPCAO = "A"
+                      GO TO INPUT-DATAINICIO
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** PERIODO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CLEAR-DATA.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DELETE-ARQFERIAS
+                GO TO CLEAR-DATA.
+
+       CHECK-FERIASSTATUS.
+           MOVE 1 TO AUX.
+
+       CHECK-FERIASSTATUS-END.
+           MOVE TBFERIASSTATUS(AUX) TO TXTFERIASSTATUS
+           IF FERIASSTATUS = TXTFERIASSTATUS1 MOVE 3 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 3 GO TO CHECK-FERIASSTATUS-END.
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE "O CAMPO PRECISA SER INFORMADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       I-O-ARQFERIAS.
+           OPEN I-O ARQFERIAS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQFERIAS
+                 CLOSE ARQFERIAS
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQFERIAS
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       INPUT-ARQFUNC.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO ARQFUNC NAO EXISTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       WRITE-ARQFERIAS.
+           WRITE REGFER
+           IF ST-ERRO = "00" PERFORM LOG-DATA-SAVED
+
+           ELSE IF ST-ERRO = "22" REWRITE REGFER
+               IF ST-ERRO = "00" PERFORM LOG-DATA-SAVED
+               ELSE PERFORM ERROR-DATA-NOT-SAVED
+
+           ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
+
+       READ-ARQFERIAS.
+           READ ARQFERIAS
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00" DISPLAY TELAFERIAS
+              ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
+
+       READ-ARQFUNC.
+           READ ARQFUNC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO NOT = "00"
+                 PERFORM ERROR-FILE-NOT-READED
+                 GO TO ROT-FIM.
+
+       DELETE-ARQFERIAS.
+           DELETE ARQFERIAS RECORD
+           IF ST-ERRO = "00" PERFORM LOG-DATA-DELETED
+           ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TMENS.
+       ROT-MENS2.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENS
+           DISPLAY TMENS.
+       ROT-MENS-FIM.
+           EXIT.
