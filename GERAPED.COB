@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERAPED.
+      ***********************************************
+      *  GERACAO DE PEDIDO DE COMPRA A PARTIR DE      *
+      *  FALTA DE ESTOQUE - LE CADPROD, SELECIONA OS   *
+      *  ITENS COM QUANTIDADE ABAIXO DE QUANTIDADE-   *
+      *  MINIMA, JUNTA COM CADFORN VIA CNPJ-PROD E     *
+      *  IMPRIME UMA FOLHA DE PEDIDO POR FORNECEDOR    *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGPRODUTO
+                    ALTERNATE RECORD KEY IS DESCRICAO WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-FOR.
+
+           SELECT W-ORDENACAO ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODGPRODUTO PIC 9(06).
+           03 DESCRICAO PIC X(30).
+           03 UNIDADE PIC X(02).
+           03 UNIDADE-VENDA PIC X(02).
+           03 FATOR-CONVERSAO PIC 9(03)V9999.
+           03 APLICACAO PIC 9(01).
+           03 QUANTIDADE PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
+           03 PRECO PIC 9(07)V99.
+           03 CNPJ-PROD  PIC 9(15).
+           03 SITUACAO-PROD PIC X(01).
+
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+           03 CNPJ            PIC 9(15).
+           03 RAZAO           PIC X(40).
+           03 NOME            PIC X(12).
+           03 NUM             PIC 9(04).
+           03 COMPREMENTO     PIC X(12).
+           03 CEP-FORN        PIC 9(08).
+           03 SITUACAO        PIC X(01).
+
+       SD W-ORDENACAO.
+       01 W-REGORD.
+           03 ORD-CNPJ            PIC 9(15).
+           03 ORD-CODGPRODUTO     PIC 9(06).
+           03 ORD-DESCRICAO       PIC X(30).
+           03 ORD-QTD-PEDIDO      PIC 9(05)V9.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-FOR         PIC X(02) VALUE "00".
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-CNPJ-ANT     PIC 9(15) VALUE ZEROS.
+       01 W-TOTITENS     PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN"
+               CLOSE CADPROD
+               GO TO ROT-FIM3.
+
+           SORT W-ORDENACAO
+               ON ASCENDING KEY ORD-CNPJ ORD-CODGPRODUTO
+               INPUT PROCEDURE IS MONTA-ORDENACAO
+               OUTPUT PROCEDURE IS IMPRIME-ORDENACAO.
+
+       ROT-FIM.
+           CLOSE CADPROD
+           CLOSE CADFORN.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ LE CADPROD E SELECIONA OS ITENS EM FALTA ]------------
+       MONTA-ORDENACAO.
+       MR1.
+           READ CADPROD NEXT RECORD
+               AT END
+                 GO TO MR-FIM
+           END-READ.
+
+           IF QUANTIDADE < QUANTIDADE-MINIMA AND SITUACAO-PROD NOT = "I"
+               MOVE CNPJ-PROD    TO ORD-CNPJ
+               MOVE CODGPRODUTO  TO ORD-CODGPRODUTO
+               MOVE DESCRICAO    TO ORD-DESCRICAO
+               COMPUTE ORD-QTD-PEDIDO = QUANTIDADE-MINIMA - QUANTIDADE
+               RELEASE W-REGORD.
+
+           GO TO MR1.
+
+       MR-FIM.
+           EXIT.
+
+      *---------[ IMPRIME UMA FOLHA DE PEDIDO POR FORNECEDOR ]----------
+       IMPRIME-ORDENACAO.
+           DISPLAY "*** GERACAO DE PEDIDO DE COMPRA POR FORNECEDOR ***".
+       IR1.
+           RETURN W-ORDENACAO
+               AT END
+                 GO TO IR-FIM
+           END-RETURN.
+
+           IF W-PRIMEIRO = "S" OR ORD-CNPJ NOT = W-CNPJ-ANT
+               MOVE "N" TO W-PRIMEIRO
+               MOVE ORD-CNPJ TO W-CNPJ-ANT
+               PERFORM IMPRIME-CABECALHO.
+
+           DISPLAY "   " ORD-CODGPRODUTO "  " ORD-DESCRICAO
+               "  QTD A PEDIR: " ORD-QTD-PEDIDO
+           ADD 1 TO W-TOTITENS
+           GO TO IR1.
+
+       IR-FIM.
+           DISPLAY " "
+           DISPLAY "TOTAL DE ITENS PEDIDOS.........: " W-TOTITENS
+           EXIT.
+
+       IMPRIME-CABECALHO.
+           MOVE ORD-CNPJ TO CNPJ
+           READ CADFORN
+           DISPLAY " "
+           DISPLAY "--------------------------------------------------"
+           IF ST-FOR = "00"
+               DISPLAY "PEDIDO DE COMPRA - FORNECEDOR: " RAZAO
+               DISPLAY "CNPJ: " ORD-CNPJ
+           ELSE
+               DISPLAY "PEDIDO DE COMPRA - FORNECEDOR NAO CADASTRADO"
+               DISPLAY "CNPJ: " ORD-CNPJ.
