@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELVISTORIA.
+      ***********************************************
+      *  RELATORIO DE VISTORIA/LICENCIAMENTO EM DIA  *
+      *  DE VENCER - LE CADVEIC SEQUENCIALMENTE E     *
+      *  LISTA TODA PLACA CUJA DATAPROXVISTORIA CAIA  *
+      *  NOS PROXIMOS 30 DIAS A PARTIR DE HOJE         *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLACA
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADVEIC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADVEIC.DAT".
+       01 REGVEIC.
+           03 PLACA         PIC X(07).
+           03 CNPJ-PROP     PIC 9(15).
+           03 ANOFABRICACAO PIC 9(04).
+           03 MARCA         PIC 9(02).
+           03 SITUACAO      PIC X(01).
+           03 DATAPROXVISTORIA PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 W-TOTVENCENDO    PIC 9(06) VALUE ZEROS.
+       01 W-HOJE           PIC 9(08).
+       01 W-LIMITE         PIC 9(08).
+       01 W-INT-HOJE       PIC 9(09).
+       01 W-INT-LIMITE     PIC 9(09).
+       01 W-INT-VISTORIA   PIC 9(09).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-HOJE
+
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC"
+               GO TO ROT-FIM3.
+
+           COMPUTE W-INT-HOJE =
+               FUNCTION INTEGER-OF-DATE (W-HOJE)
+           COMPUTE W-INT-LIMITE = W-INT-HOJE + 30
+           COMPUTE W-LIMITE =
+               FUNCTION DATE-OF-INTEGER (W-INT-LIMITE)
+
+           DISPLAY "*** VEICULOS COM VISTORIA A VENCER NOS "
+               "PROXIMOS 30 DIAS ***"
+           DISPLAY "PLACA      ANO   DATA PROX. VISTORIA".
+
+       R1.
+           READ CADVEIC NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           IF DATAPROXVISTORIA NOT NUMERIC OR DATAPROXVISTORIA = ZEROS
+               GO TO R1.
+
+           COMPUTE W-INT-VISTORIA =
+               FUNCTION INTEGER-OF-DATE (DATAPROXVISTORIA)
+
+           IF W-INT-VISTORIA >= W-INT-HOJE
+              AND W-INT-VISTORIA <= W-INT-LIMITE
+               DISPLAY PLACA "   " ANOFABRICACAO "   " DATAPROXVISTORIA
+               ADD 1 TO W-TOTVENCENDO.
+
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE VEICULOS COM VISTORIA A VENCER: "
+               W-TOTVENCENDO.
+
+       ROT-FIM.
+           CLOSE CADVEIC.
+       ROT-FIM3.
+           STOP RUN.
