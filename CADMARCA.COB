@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADMARCA.
+      ***********************************************
+      *        MANUTENCAO DO CADASTRO DE MARCAS      *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMARCA ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CODMARCA
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMARCA
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADMARCA.DAT".
+       01 REGMARCA.
+           03 CODMARCA      PIC 9(02).
+           03 NOMEMARCA     PIC X(10).
+           03 SITUACAO      PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+
+       01 TABSITUACAO1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "IINATIVO".
+      *
+       01 TABSITUACAO REDEFINES TABSITUACAO1.
+          03 TBSITUACAO   PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTSITUACAO.
+          03 TXTSITUA1 PIC X(01) VALUE SPACES.
+          03 TXTSITUA2 PIC X(14) VALUE SPACES.
+       01 AUX            PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAMARCA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " MANUTENCAO DO CADASTRO DE MARCAS DE VEICULO".
+           05  LINE 05  COLUMN 01
+               VALUE  "      CODIGO         :".
+           05  LINE 07  COLUMN 01
+               VALUE  "      NOME DA MARCA  :".
+           05  LINE 09  COLUMN 01
+               VALUE  "      SITUACAO       :".
+           05  LINE 22  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TCODMARCA
+               LINE 05 COLUMN 23 PIC 9(02)
+               USING CODMARCA
+               HIGHLIGHT.
+           05  TNOMEMARCA
+               LINE 07 COLUMN 23 PIC X(10)
+               USING NOMEMARCA
+               HIGHLIGHT.
+           05  TSITUACAO
+               LINE 09 COLUMN 23 PIC X(01)
+               USING SITUACAO
+               HIGHLIGHT.
+           05  TTXTSITUACAO
+               LINE 09 COLUMN 25 PIC X(14)
+               USING TXTSITUA2
+               HIGHLIGHT.
+           05  TMENS
+               LINE 22 COLUMN 15 PIC X(50)
+               USING MENS.
+
+       01  TELASIT.
+           05  LINE 17  COLUMN 01
+               VALUE  "A - ATIVO         I - INATIVO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADMARCA
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                    OPEN OUTPUT CADMARCA
+                    CLOSE CADMARCA
+                    MOVE "*** ARQUIVO CADMARCA FOI CRIADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R0
+               ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADMARCA" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO NOMEMARCA SITUACAO TXTSITUACAO
+           MOVE ZEROS  TO CODMARCA W-SEL.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELAMARCA.
+
+       R2.
+           ACCEPT TCODMARCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADMARCA
+                   GO TO ROT-FIM.
+           IF CODMARCA = ZEROS
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+
+       LER-CADMARCA.
+           READ CADMARCA
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                PERFORM R4A
+                DISPLAY TELAMARCA
+                MOVE "*** CODIGO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADMARCA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** CODIGO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       R3.
+           ACCEPT TNOMEMARCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF NOMEMARCA = SPACES
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R3.
+
+       R4.
+           DISPLAY TELASIT
+           MOVE 1 TO AUX
+           ACCEPT TSITUACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+       R4A.
+           MOVE TBSITUACAO(AUX) TO TXTSITUACAO
+           IF TXTSITUA1 NOT = SITUACAO
+              ADD 1 TO AUX
+              IF AUX < 3
+                 GO TO R4A
+              ELSE
+                 MOVE "*** TIPO DE SITUACAO INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+               DISPLAY TTXTSITUACAO.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+                IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 40) "DADOS OK (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGMARCA
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* CODIGO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE MARCA"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO  A=ALTERAR  E=EXCLUIR"
+                ACCEPT (22, 50) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADMARCA RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO MARCA EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGMARCA
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO MARCA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADMARCA.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                CALL "ESPERAMSG" USING BY CONTENT 1
+                MOVE SPACES TO MENS
+                DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
