@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDEPIDADE.
+      ***********************************************
+      *  RELATORIO DE DEPENDENTES A DESENQUADRAR -     *
+      *  LE ARQDEPE SEQUENCIALMENTE E CALCULA A IDADE  *
+      *  ATUAL DE CADA DEPENDENTE A PARTIR DE           *
+      *  DEPEN-DATANASC (FUNCTION CURRENT-DATE); LISTA *
+      *  QUEM JA PASSOU DA IDADE LIMITE (21 ANOS) E     *
+      *  AINDA ESTA MARCADO COM DEPEN-IMPRENDA OU        *
+      *  DEPEN-INSS = "S", PARA REVISAO DO DESCONTO     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEPE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS DEPEN-KEY
+                    ALTERNATE RECORD KEY IS DEPEN-NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-DEPE.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEPE
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQDEPE.DAT".
+       01 REGDEPE.
+           03 TPGRAU             PIC 9(01).
+           03 DEPEN-KEY.
+            05 DEPEN-SEQ          PIC 9(01).
+            05 DEPEN-CHAPA        PIC 9(06).
+           03 DEPEN-NOME         PIC X(30).
+           03 DEPEN-DATANASC           PIC 9(08).
+           03 DTNASCIMENTO REDEFINES DEPEN-DATANASC.
+            05 DEPEN-DIA                 PIC 9(02).
+            05 DEPEN-MES                 PIC 9(02).
+            05 DEPEN-ANO                 PIC 9(04).
+           03 DEPEN-SEXO        PIC X(01).
+           03 DEPEN-INSS        PIC X(01).
+           03 DEPEN-IMPRENDA    PIC X(01).
+           03 DEPEN-STATUS      PIC X(20).
+
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-DEPE        PIC X(02) VALUE "00".
+       01 W-TOTDESENQ    PIC 9(06) VALUE ZEROS.
+       01 W-HOJE.
+           03 W-HOJE-ANO PIC 9(04).
+           03 W-HOJE-MES PIC 9(02).
+           03 W-HOJE-DIA PIC 9(02).
+       01 W-IDADE        PIC 9(03).
+       01 W-IDADELIMITE  PIC 9(03) VALUE 021.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-HOJE
+
+           OPEN INPUT ARQDEPE
+           IF ST-DEPE NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQDEPE"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFUNC"
+               CLOSE ARQDEPE
+               GO TO ROT-FIM3.
+
+           DISPLAY "*** DEPENDENTES A DESENQUADRAR (IDADE > "
+               W-IDADELIMITE " ANOS) ***"
+           DISPLAY "CHAPA   NOME FUNCIONARIO               "
+               "DEPENDENTE                    IDADE  IR  INSS".
+
+       R1.
+           READ ARQDEPE NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           COMPUTE W-IDADE = W-HOJE-ANO - DEPEN-ANO
+           IF W-HOJE-MES < DEPEN-MES
+               SUBTRACT 1 FROM W-IDADE
+           ELSE
+               IF W-HOJE-MES = DEPEN-MES AND W-HOJE-DIA < DEPEN-DIA
+                   SUBTRACT 1 FROM W-IDADE.
+
+           IF W-IDADE > W-IDADELIMITE
+            AND (DEPEN-IMPRENDA = "S" OR DEPEN-INSS = "S")
+               MOVE DEPEN-CHAPA TO CHAPA
+               READ ARQFUNC
+               IF ST-ERRO NOT = "00"
+                   MOVE SPACES TO NOME
+               END-IF
+               DISPLAY DEPEN-CHAPA "  " NOME
+                   "  " DEPEN-NOME
+                   "  " W-IDADE "  " DEPEN-IMPRENDA "   " DEPEN-INSS
+               ADD 1 TO W-TOTDESENQ.
+
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE DEPENDENTES A DESENQUADRAR: " W-TOTDESENQ.
+
+       ROT-FIM.
+           CLOSE ARQDEPE
+           CLOSE ARQFUNC.
+       ROT-FIM3.
+           STOP RUN.
