@@ -22,7 +22,11 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CNPJ
                     ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
-					FILE STATUS  IS ST-ERRO.                   
+					FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQTRANSLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-TRANSLOG.
       *
       *----------------------------------------------------------------- 
        DATA DIVISION.
@@ -47,6 +51,18 @@
            03 NUM             PIC 9(04).
            03 COMPREMENTO     PIC X(12).
            03 CEP-FORN        PIC 9(08).
+           03 SITUACAO        PIC X(01).
+
+       FD ARQTRANSLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTRANSLOG.DAT".
+       01 REGTRANSLOG.
+           03 TL-DATA-HORA    PIC X(21).
+           03 TL-ARQUIVO      PIC X(10).
+           03 TL-CHAVE        PIC X(20).
+           03 TL-OPERACAO     PIC X(01).
+           03 TL-ANTES        PIC X(210).
+           03 TL-DEPOIS       PIC X(210).
 
        WORKING-STORAGE SECTION.
        77 ST-ERRO       PIC X(02) VALUE "00".
@@ -56,6 +72,57 @@
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        01 AUX             PIC 9(02) VALUE ZEROS.
 
+       01 CNPJ-INVALIDO   PIC X(01) VALUE "N".
+       01 W-SOMA1         PIC 9(05) VALUE ZEROS.
+       01 W-SOMA2         PIC 9(05) VALUE ZEROS.
+       01 W-RESTO         PIC 9(02) VALUE ZEROS.
+       01 W-DV1           PIC 9(01) VALUE ZEROS.
+       01 W-DV2           PIC 9(01) VALUE ZEROS.
+       01 W-DCNPJ1        PIC 9(01) VALUE ZEROS.
+       01 W-DCNPJ2        PIC 9(01) VALUE ZEROS.
+       01 W-DIGITO        PIC 9(01) VALUE ZEROS.
+       01 W-IND           PIC 9(02) VALUE ZEROS.
+       01 ST-TRANSLOG     PIC X(02) VALUE "00".
+       01 W-REGCEP-ANTIGO  PIC X(90) VALUE SPACES.
+       01 W-REGFORN-ANTIGO PIC X(92) VALUE SPACES.
+
+       01 TABPESOCNPJ1-1.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+          03 FILLER PIC 9 VALUE 9.
+          03 FILLER PIC 9 VALUE 8.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+      *
+       01 TABPESOCNPJ1 REDEFINES TABPESOCNPJ1-1.
+          03 PESOCNPJ1  PIC 9 OCCURS 13 TIMES.
+      *
+       01 TABPESOCNPJ2-1.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+          03 FILLER PIC 9 VALUE 9.
+          03 FILLER PIC 9 VALUE 8.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+      *
+       01 TABPESOCNPJ2 REDEFINES TABPESOCNPJ2-1.
+          03 PESOCNPJ2  PIC 9 OCCURS 14 TIMES.
+
        01 BUFFER-ESTADOS.
           03 FILLER     PIC X(25) VALUE "RORONDONIA".
 		  03 FILLER     PIC X(25) VALUE "ACACRE".
@@ -91,7 +158,19 @@
        01 VIEW-ESTADOS.
            03 VIEW-UF   PIC X(02) VALUE SPACES.
            03 ESTADO    PIC X(19) VALUE SPACES.
-          
+
+       01 TABSITFORN1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "SSUSPENSO".
+          03 FILLER     PIC X(15) VALUE "CCANCELADO".
+      *
+       01 TABSITFORN REDEFINES TABSITFORN1.
+          03 TBSITFORN   PIC X(15) OCCURS 3 TIMES.
+      *
+       01 TXTSITFORN.
+          03 TXTSITFORN1 PIC X(01) VALUE SPACES.
+          03 TXTSITFORN2 PIC X(14) VALUE SPACES.
+
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  TELA.
@@ -116,8 +195,10 @@
            05  LINE 18  COLUMN 01 
                VALUE  "    CIDADE:".
 		   05  LINE 20  COLUMN 01
-               VALUE  "    UF:".		   
-           05  LINE 22  COLUMN 01 
+               VALUE  "    UF:".
+           05  LINE 20  COLUMN 25
+               VALUE  "    STATUS:".
+           05  LINE 22  COLUMN 01
                VALUE  "    MENSAGEM:".
            05  TCNPJ
                LINE 04  COLUMN 11  PIC 999.999.999.9999.99
@@ -149,16 +230,31 @@
            05  TUF
                LINE 20  COLUMN 10  PIC X(02)
                USING  UF.
+           05  TSITUACAO
+               LINE 20  COLUMN 37  PIC X(01)
+               USING  SITUACAO.
+           05  TTXTSITFORN
+               LINE 20  COLUMN 39  PIC X(14)
+               USING  TXTSITFORN2.
            05  TMENS
                LINE 22  COLUMN 15  PIC X(50)
                USING  MENS.
-          
-      *-----------------------------------------------------------------			   
+
+       01  TELASITFORN.
+           05  LINE 20  COLUMN 56
+               VALUE  "A - ATIVO".
+           05  LINE 21  COLUMN 56
+               VALUE  "S - SUSPENSO".
+           05  LINE 22  COLUMN 56
+               VALUE  "C - CANCELADO".
+
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
 
        CREATE-FILES.
            PERFORM I-O-CADCEP.
            PERFORM I-O-CADFORN.
+           PERFORM I-O-ARQTRANSLOG.
       *
       *------------[ INICIALIZACAO DAS VARIAVEIS ]--------------------- 
        CLEAR-DATA.
@@ -166,6 +262,7 @@
            MOVE ZEROS TO CEP.
            MOVE SPACES TO RAZAO NOME COMPREMENTO.
            MOVE ZEROS TO CNPJ NUM CEP-FORN.
+           MOVE SPACES TO SITUACAO TXTSITFORN.
        
       *---------[VISUALIZACAO DA TELA]--------------------           
 		   DISPLAY TELA.
@@ -180,10 +277,18 @@
                PERFORM ERROR-EMPTY
                GO TO INPUT-CNPJ.
 
+           PERFORM CHECK-CNPJ THRU CHECK-CNPJ-FIM
+           IF CNPJ-INVALIDO = "S"
+               PERFORM ERROR-VALID
+               GO TO INPUT-CNPJ.
+
            PERFORM READ-CADFORN
            IF ST-ERRO = "00"
                MOVE CEP-FORN TO CEP
-               PERFORM READ-CADCEP.
+               PERFORM READ-CADCEP
+               MOVE "*** FORNECEDOR JA CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001.
 
        INPUT-RAZAO.
            ACCEPT TRAZAO.
@@ -279,7 +384,25 @@
                PERFORM ERROR-VALID
                GO TO INPUT-TUF.
 
-           
+       INPUT-SITUACAO.
+           DISPLAY TELASITFORN.
+           ACCEPT TSITUACAO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-TUF.
+
+           IF SITUACAO = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-SITUACAO.
+
+           PERFORM CHECK-SITFORN THRU CHECK-SITFORN-END
+
+           IF SITUACAO NOT = TXTSITFORN1
+               PERFORM ERROR-VALID
+               GO TO INPUT-SITUACAO.
+
+           MOVE TXTSITFORN2 TO TTXTSITFORN
+           DISPLAY TTXTSITFORN.
 
        GRAVAR-FORNECEDOR.
            MOVE "VOCE QUER GRAVAR OS DADOS DO FORNECEDOR? (S/N)" TO MENS
@@ -288,7 +411,7 @@
            MOVE SPACES TO MENS.
            DISPLAY TMENS.
 
-           IF W-ACT = 01 GO TO INPUT-TUF.
+           IF W-ACT = 01 GO TO INPUT-SITUACAO.
 
            IF W-OPCAO = "S" or "s"
                MOVE CEP TO CEP-FORN
@@ -314,7 +437,45 @@
        ROT-FIM.
            CLOSE CADCEP
            CLOSE CADFORN
-           STOP RUN.
+           CLOSE ARQTRANSLOG
+           GOBACK.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO CLEAR-DATA
+                ELSE
+                   IF W-OPCAO = "A"
+                      GO TO INPUT-RAZAO
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FORNECEDOR NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CLEAR-DATA.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DELETE-CADFORN
+                GO TO CLEAR-DATA.
 
        CHECK-UF.
            MOVE 1 TO AUX.
@@ -325,6 +486,56 @@
            ADD 1 TO AUX
            IF AUX < 28 GO TO CHECK-UF-END.
 
+       CHECK-SITFORN.
+           MOVE 1 TO AUX.
+
+       CHECK-SITFORN-END.
+           MOVE TBSITFORN(AUX) TO TXTSITFORN
+           IF SITUACAO = TXTSITFORN1 MOVE 3 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 4 GO TO CHECK-SITFORN-END.
+
+      *---------[ VALIDACAO DO DIGITO VERIFICADOR DO CNPJ ]-----------
+       CHECK-CNPJ.
+           MOVE "N" TO CNPJ-INVALIDO
+           MOVE ZEROS TO W-SOMA1 W-SOMA2.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 13
+               MOVE CNPJ (W-IND:1) TO W-DIGITO
+               COMPUTE W-SOMA1 = W-SOMA1 +
+                   (W-DIGITO * PESOCNPJ1 (W-IND))
+           END-PERFORM.
+
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA1, 11)
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF.
+
+           MOVE CNPJ (14:1) TO W-DCNPJ1
+           IF W-DCNPJ1 NOT = W-DV1
+               MOVE "S" TO CNPJ-INVALIDO.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 14
+               MOVE CNPJ (W-IND:1) TO W-DIGITO
+               COMPUTE W-SOMA2 = W-SOMA2 +
+                   (W-DIGITO * PESOCNPJ2 (W-IND))
+           END-PERFORM.
+
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA2, 11)
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO
+           END-IF.
+
+           MOVE CNPJ (15:1) TO W-DCNPJ2
+           IF W-DCNPJ2 NOT = W-DV2
+               MOVE "S" TO CNPJ-INVALIDO.
+       CHECK-CNPJ-FIM.
+           EXIT.
+
        ERROR-VALID.
            MOVE "OPCAO NAO VALIDA" TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM.
@@ -394,22 +605,57 @@
                  PERFORM ERROR-FILE-NOT-OPENED
                  GO TO ROT-FIM.
 
+       I-O-ARQTRANSLOG.
+           OPEN EXTEND ARQTRANSLOG
+           IF ST-TRANSLOG NOT = "00"
+              OPEN OUTPUT ARQTRANSLOG
+              CLOSE ARQTRANSLOG
+              OPEN EXTEND ARQTRANSLOG.
+
        WRITE-CADCEP.
            WRITE REGCEP
-           IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+           IF ST-ERRO = "00" OR "02"
+               PERFORM LOG-DATA-SAVED
+               MOVE "CADCEP" TO TL-ARQUIVO
+               MOVE CEP TO TL-CHAVE
+               MOVE "I" TO TL-OPERACAO
+               MOVE SPACES TO TL-ANTES
+               MOVE REGCEP TO TL-DEPOIS
+               PERFORM GRAVA-TRANSLOG
 
            ELSE IF ST-ERRO = "22" REWRITE REGCEP
-               IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+               IF ST-ERRO = "00" OR "02"
+                   PERFORM LOG-DATA-SAVED
+                   MOVE "CADCEP" TO TL-ARQUIVO
+                   MOVE CEP TO TL-CHAVE
+                   MOVE "A" TO TL-OPERACAO
+                   MOVE W-REGCEP-ANTIGO TO TL-ANTES
+                   MOVE REGCEP TO TL-DEPOIS
+                   PERFORM GRAVA-TRANSLOG
                ELSE PERFORM ERROR-DATA-NOT-SAVED
 
            ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
 
        WRITE-CADFORN.
            WRITE REGFORN
-           IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+           IF ST-ERRO = "00" OR "02"
+               PERFORM LOG-DATA-SAVED
+               MOVE "CADFORN" TO TL-ARQUIVO
+               MOVE CNPJ TO TL-CHAVE
+               MOVE "I" TO TL-OPERACAO
+               MOVE SPACES TO TL-ANTES
+               MOVE REGFORN TO TL-DEPOIS
+               PERFORM GRAVA-TRANSLOG
 
            ELSE IF ST-ERRO = "22" REWRITE REGFORN
-               IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+               IF ST-ERRO = "00" OR "02"
+                   PERFORM LOG-DATA-SAVED
+                   MOVE "CADFORN" TO TL-ARQUIVO
+                   MOVE CNPJ TO TL-CHAVE
+                   MOVE "A" TO TL-OPERACAO
+                   MOVE W-REGFORN-ANTIGO TO TL-ANTES
+                   MOVE REGFORN TO TL-DEPOIS
+                   PERFORM GRAVA-TRANSLOG
                ELSE PERFORM ERROR-DATA-NOT-SAVED
 
            ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
@@ -418,6 +664,7 @@
            READ CADCEP
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                  MOVE REGCEP TO W-REGCEP-ANTIGO
                   PERFORM CHECK-UF THRU CHECK-UF-END
                   DISPLAY TELA
               ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
@@ -425,29 +672,46 @@
        READ-CADFORN.
            READ CADFORN
            IF ST-ERRO NOT = "23"
-              IF ST-ERRO = "00" DISPLAY TELA
+              IF ST-ERRO = "00"
+                  MOVE REGFORN TO W-REGFORN-ANTIGO
+                  DISPLAY TELA
               ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
 
        DELETE-CADCEP.
            DELETE CADCEP RECORD
-           IF ST-ERRO = "00" PERFORM LOG-DATA-DELETED
+           IF ST-ERRO = "00"
+               PERFORM LOG-DATA-DELETED
+               MOVE "CADCEP" TO TL-ARQUIVO
+               MOVE CEP TO TL-CHAVE
+               MOVE "E" TO TL-OPERACAO
+               MOVE W-REGCEP-ANTIGO TO TL-ANTES
+               MOVE SPACES TO TL-DEPOIS
+               PERFORM GRAVA-TRANSLOG
            ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
 
        DELETE-CADFORN.
            DELETE CADFORN RECORD
-           IF ST-ERRO = "00" PERFORM LOG-DATA-DELETED
+           IF ST-ERRO = "00"
+               PERFORM LOG-DATA-DELETED
+               MOVE "CADFORN" TO TL-ARQUIVO
+               MOVE CNPJ TO TL-CHAVE
+               MOVE "E" TO TL-OPERACAO
+               MOVE W-REGFORN-ANTIGO TO TL-ANTES
+               MOVE SPACES TO TL-DEPOIS
+               PERFORM GRAVA-TRANSLOG
            ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
 
+       GRAVA-TRANSLOG.
+           MOVE FUNCTION CURRENT-DATE TO TL-DATA-HORA
+           WRITE REGTRANSLOG.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
            DISPLAY TMENS.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-               GO TO ROT-MENS2
-           ELSE
-              MOVE SPACES TO MENS
-              DISPLAY TMENS.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENS
+           DISPLAY TMENS.
        ROT-MENS-FIM.
