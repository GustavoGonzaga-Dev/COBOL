@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAPLIC.
+      ***********************************************
+      *  RELATORIO DE PRODUTOS POR APLICACAO -        *
+      *  LE CADPROD SEQUENCIALMENTE, AGRUPA PELA       *
+      *  MESMA TABELA TABAPLICACAO DE STP003 E         *
+      *  IMPRIME SUBTOTAL DE QUANTIDADE*PRECO POR      *
+      *  CATEGORIA                                     *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGPRODUTO
+                    ALTERNATE RECORD KEY IS DESCRICAO WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODGPRODUTO PIC 9(06).
+           03 DESCRICAO PIC X(30).
+           03 UNIDADE PIC X(02).
+           03 UNIDADE-VENDA PIC X(02).
+           03 FATOR-CONVERSAO PIC 9(03)V9999.
+           03 APLICACAO PIC 9(01).
+           03 QUANTIDADE PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
+           03 PRECO PIC 9(07)V99.
+           03 CNPJ-PROD  PIC 9(15).
+           03 SITUACAO-PROD PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-TOTLIDOS     PIC 9(06) VALUE ZEROS.
+       01 W-IND          PIC 9(02) VALUE ZEROS.
+       01 W-VALORITEM    PIC 9(12)V99 VALUE ZEROS.
+
+       01 TABAPLICACAO.
+          03 TBAPLICACAO  PIC X(15) OCCURS 8 TIMES.
+
+       01 TABSUBTOTAL.
+          03 SUBTOTAL-APLIC  PIC 9(12)V99 OCCURS 8 TIMES VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "SAUDE"           TO TBAPLICACAO(1)
+           MOVE "HIGIENE PESSOAL" TO TBAPLICACAO(2)
+           MOVE "ALIMENTO"        TO TBAPLICACAO(3)
+           MOVE "LIMPEZA"         TO TBAPLICACAO(4)
+           MOVE "SEGURANCA"       TO TBAPLICACAO(5)
+           MOVE "GESTAO"          TO TBAPLICACAO(6)
+           MOVE "VESTUARIO"       TO TBAPLICACAO(7)
+           MOVE "OUTRAS"          TO TBAPLICACAO(8).
+
+       R0.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD"
+               GO TO ROT-FIM.
+
+           DISPLAY "*** PRODUTOS POR CATEGORIA DE APLICACAO ***".
+
+       R1.
+           READ CADPROD NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           ADD 1 TO W-TOTLIDOS
+           COMPUTE W-VALORITEM = QUANTIDADE * PRECO
+
+           IF APLICACAO >= 1 AND APLICACAO <= 8
+               ADD W-VALORITEM TO SUBTOTAL-APLIC (APLICACAO)
+               DISPLAY TBAPLICACAO (APLICACAO) "  " CODGPRODUTO
+                   "  " DESCRICAO "  " W-VALORITEM.
+
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "*** SUBTOTAL DE VALOR EM ESTOQUE POR CATEGORIA ***"
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 8
+               DISPLAY TBAPLICACAO (W-IND) "  "
+                   SUBTOTAL-APLIC (W-IND)
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "TOTAL DE PRODUTOS LIDOS........: " W-TOTLIDOS.
+
+       ROT-FIM.
+           CLOSE CADPROD
+           STOP RUN.
