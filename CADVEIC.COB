@@ -0,0 +1,475 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADVEIC.
+      ***********************************************
+      *        MANUTENCAO DO CADASTRO DE VEICULOS    *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADVEIC ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS PLACA
+                      FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-FORN.
+
+           SELECT CADVEICHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-HIST.
+
+           SELECT CADMARCA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODMARCA
+                    FILE STATUS  IS ST-MARCA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADVEIC
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADVEIC.DAT".
+       01 REGVEIC.
+           03 PLACA         PIC X(07).
+           03 CNPJ-PROP     PIC 9(15).
+           03 ANOFABRICACAO PIC 9(04).
+           03 MARCA         PIC 9(02).
+           03 SITUACAO      PIC X(01).
+           03 DATAPROXVISTORIA PIC 9(08).
+
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+           03 CNPJ            PIC 9(15).
+           03 RAZAO           PIC X(40).
+           03 NOME            PIC X(12).
+           03 CEP-FORN        PIC 9(08).
+           03 COMPLEMENTO     PIC X(11).
+           03 NUMERO          PIC 9(04).
+           03 SITUACAO-FORN   PIC X(01).
+
+       FD CADVEICHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADVEICHIST.DAT".
+       01 REGVEICHIST.
+           03 HIST-PLACA            PIC X(07).
+           03 HIST-SITUACAO-ANTIGA  PIC X(01).
+           03 HIST-SITUACAO-NOVA    PIC X(01).
+           03 HIST-DATA-HORA        PIC X(21).
+
+       FD CADMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMARCA.DAT".
+       01 REGMARCA.
+           03 CODMARCA        PIC 9(02).
+           03 NOMEMARCA       PIC X(10).
+           03 SITUACAO-MARCA  PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-FORN        PIC X(02) VALUE "00".
+       01 ST-HIST        PIC X(02) VALUE "00".
+       01 ST-MARCA       PIC X(02) VALUE "00".
+       01 W-HOJEVEIC.
+           03 W-HOJEVEIC-ANO PIC 9(04).
+           03 W-HOJEVEIC-MES PIC 9(02).
+           03 W-HOJEVEIC-DIA PIC 9(02).
+       01 W-MESVISTORIA  PIC 9(02).
+       01 W-ANOVISTORIA  PIC 9(04).
+       01 SITUACAO-ANTIGA PIC X(01) VALUE SPACES.
+       01 W-SEL          PIC 9(01) VALUE ZEROS.
+       01 AUX            PIC 9(02) VALUE ZEROS.
+       01 TEXTPMARCA     PIC X(10) VALUE SPACES.
+
+       01 TABSITUACAO1.
+          03 FILLER     PIC X(15) VALUE "MMANUTENCAO".
+          03 FILLER     PIC X(15) VALUE "BBATIDO".
+          03 FILLER     PIC X(15) VALUE "SSUCATA".
+          03 FILLER     PIC X(15) VALUE "OORIGINAL".
+          03 FILLER     PIC X(15) VALUE "NNORMAL".
+      *
+       01 TABSITUACAO REDEFINES TABSITUACAO1.
+          03 TBSITUACAO   PIC X(15) OCCURS 5 TIMES.
+      *
+       01 TXTSITUACAO.
+          03 TXTSITUA1 PIC X(01) VALUE SPACES.
+          03 TXTSITUA2 PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELAVEIC.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  " MANUTENCAO DO CADASTRO DE VEICULOS".
+           05  LINE 05  COLUMN 01
+               VALUE  "      PLACA          :".
+           05  LINE 07  COLUMN 01
+               VALUE  "      CNPJ PROPRIET. :".
+           05  LINE 09  COLUMN 01
+               VALUE  "      ANO FABRICACAO :".
+           05  LINE 11  COLUMN 01
+               VALUE  "      MARCA          :".
+           05  LINE 13  COLUMN 01
+               VALUE  "      SITUACAO       :".
+           05  LINE 22  COLUMN 01
+               VALUE  "MENSAGEM:".
+           05  TPLACA
+               LINE 05 COLUMN 23 PIC X(07)
+               USING PLACA
+               HIGHLIGHT.
+           05  TCNPJPROP
+               LINE 07 COLUMN 23 PIC 9(15)
+               USING CNPJ-PROP
+               HIGHLIGHT.
+           05  TNOMEPROP
+               LINE 07 COLUMN 39 PIC X(12)
+               USING NOME
+               HIGHLIGHT.
+           05  TANOFABRICACAO
+               LINE 09 COLUMN 23 PIC 9(04)
+               USING ANOFABRICACAO
+               HIGHLIGHT.
+           05  TMARCA
+               LINE 11 COLUMN 23 PIC 9(02)
+               USING MARCA
+               HIGHLIGHT.
+           05  TTEXTPMARCA
+               LINE 11 COLUMN 26 PIC X(10)
+               USING TEXTPMARCA
+               HIGHLIGHT.
+           05  TSITUACAO
+               LINE 13 COLUMN 23 PIC X(01)
+               USING SITUACAO
+               HIGHLIGHT.
+           05  TTXTSITUACAO
+               LINE 13 COLUMN 25 PIC X(14)
+               USING TXTSITUA2
+               HIGHLIGHT.
+           05  TMENS
+               LINE 22 COLUMN 15 PIC X(50)
+               USING MENS.
+
+       01  TELASIT.
+           05  LINE 17  COLUMN 01
+               VALUE  "M - MANUTENCAO    B - BATIDO    S - SUCATA".
+           05  LINE 18  COLUMN 01
+               VALUE  "O - ORIGINAL      N - NORMAL".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADVEIC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                    OPEN OUTPUT CADVEIC
+                    CLOSE CADVEIC
+                    MOVE "*** ARQUIVO CADVEIC FOI CRIADO **" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R0
+               ELSE
+                    MOVE "ERRO NA ABERTURA DO ARQUIVO CADVEIC" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADFORN
+           IF ST-FORN NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORN" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADVEIC
+               GO TO ROT-FIM3.
+
+       R0C.
+           OPEN EXTEND CADVEICHIST
+           IF ST-HIST NOT = "00"
+              OPEN OUTPUT CADVEICHIST
+              CLOSE CADVEICHIST
+              OPEN EXTEND CADVEICHIST.
+
+       R0D.
+           OPEN INPUT CADMARCA
+           IF ST-MARCA NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO CADMARCA" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               CLOSE CADVEIC CADFORN CADVEICHIST
+               GO TO ROT-FIM3.
+
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO SITUACAO TXTSITUACAO TEXTPMARCA
+           MOVE ZEROS  TO PLACA CNPJ-PROP ANOFABRICACAO MARCA W-SEL.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELAVEIC.
+
+       R2.
+           ACCEPT TPLACA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADVEIC
+                   GO TO ROT-FIM.
+           IF PLACA = SPACES
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+
+       LER-CADVEIC.
+           READ CADVEIC
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE SITUACAO TO SITUACAO-ANTIGA
+                PERFORM R3A
+                PERFORM R4A
+                DISPLAY TELAVEIC
+                MOVE "*** PLACA JA CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO CADVEIC" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** PLACA NAO CADASTRADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       READ-CADFORN.
+           MOVE SPACES TO NOME
+           READ CADFORN.
+
+       R3.
+           ACCEPT TCNPJPROP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF CNPJ-PROP = ZEROS
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R3.
+
+           MOVE CNPJ-PROP TO CNPJ
+           PERFORM READ-CADFORN
+           IF ST-FORN NOT = "00"
+                     MOVE "*** CNPJ NAO CADASTRADO EM CADFORN ***"
+                       TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R3.
+
+           DISPLAY TNOMEPROP.
+
+       R3B.
+           ACCEPT TANOFABRICACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF ANOFABRICACAO = ZEROS
+                     MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R3B.
+
+       R3C.
+           ACCEPT TMARCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3B.
+
+       R3A.
+           IF MARCA = ZEROS
+                 MOVE "*** MARCA INVALIDA, DIGITE O CODIGO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3C.
+           MOVE MARCA TO CODMARCA
+           READ CADMARCA
+           IF ST-MARCA NOT = "00"
+                 MOVE "*** MARCA NAO CADASTRADA EM CADMARCA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3C.
+           MOVE NOMEMARCA TO TEXTPMARCA
+           DISPLAY TTEXTPMARCA.
+
+       R4.
+           DISPLAY TELASIT
+           MOVE 1 TO AUX
+           ACCEPT TSITUACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3C.
+
+       R4A.
+           MOVE TBSITUACAO(AUX) TO TXTSITUACAO
+           IF TXTSITUA1 NOT = SITUACAO
+              ADD 1 TO AUX
+              IF AUX < 6
+                 GO TO R4A
+              ELSE
+                 MOVE "*** TIPO DE SITUACAO INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+               DISPLAY TTXTSITUACAO.
+
+           PERFORM CALC-VISTORIA.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+                IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (22, 40) "DADOS OK (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGVEIC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* PLACA JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE VEICULO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO  A=ALTERAR  E=EXCLUIR"
+                ACCEPT (22, 50) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADVEIC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO VEICULO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (22, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGVEIC
+                IF ST-ERRO = "00" OR "02"
+                   IF SITUACAO NOT = SITUACAO-ANTIGA
+                      PERFORM GRAVA-VEICHIST
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO VEICULO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *  REGVEIC HAS NO MONTH-OF-MANUFACTURE FIELD, SO THE RENEWAL   *
+      *  DATE CANNOT BE TIED TO A REAL MANUFACTURE MONTH. THE RULE   *
+      *  USED HERE IS A FIXED ANNUAL LICENSING CYCLE DUE EVERY       *
+      *  JANUARY 1ST, STARTING ONE YEAR AFTER ANOFABRICACAO, AND     *
+      *  ROLLED FORWARD A YEAR AT A TIME UNTIL IT FALLS IN THE       *
+      *  FUTURE.                                                     *
+       CALC-VISTORIA.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-HOJEVEIC
+           COMPUTE W-ANOVISTORIA = ANOFABRICACAO + 1
+           IF W-ANOVISTORIA <= W-HOJEVEIC-ANO
+               COMPUTE W-ANOVISTORIA = W-HOJEVEIC-ANO + 1.
+           MOVE 01 TO W-MESVISTORIA
+           COMPUTE DATAPROXVISTORIA =
+               W-ANOVISTORIA * 10000 + W-MESVISTORIA * 100 + 1.
+      *
+       GRAVA-VEICHIST.
+           MOVE PLACA            TO HIST-PLACA
+           MOVE SITUACAO-ANTIGA  TO HIST-SITUACAO-ANTIGA
+           MOVE SITUACAO         TO HIST-SITUACAO-NOVA
+           MOVE FUNCTION CURRENT-DATE TO HIST-DATA-HORA
+           WRITE REGVEICHIST.
+      *-------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADVEIC
+           CLOSE CADFORN
+           CLOSE CADVEICHIST
+           CLOSE CADMARCA.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY TMENS.
+       ROT-MENS2.
+                CALL "ESPERAMSG" USING BY CONTENT 1
+                MOVE SPACES TO MENS
+                DISPLAY TMENS.
+       ROT-MENS-FIM.
+                EXIT.
