@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGACEP.
+      ***********************************************
+      *   CARGA EM LOTE DO CADASTRO DE CEP (CADCEP)  *
+      *   LE UM ARQUIVO SEQUENCIAL DO CORREIO E      *
+      *   GRAVA/REGRAVA OS REGISTROS EM CADCEP.DAT   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP
+                ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+
+       SELECT ARQCEPENT ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-ENT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP PIC 9(08).
+           03 CODCEP PIC 99999.999.
+           03 LOGRADOURO PIC X(35).
+           03 BAIRRO PIC X(20).
+           03 CIDADE PIC X(20).
+           03 UF PIC X(02).
+           03 PONTOREFERENCIA PIC X(35).
+           03 SITUACAO PIC X(01).
+           03 OBSERVACAO PIC X(40).
+           03 DATA-IM.
+              05 DIA PIC 99.
+              05 MES PIC 9(02).
+              05 ANO.
+                 07 MIL PIC 9.
+                 07 SEC PIC 9.
+                 07 DEC PIC 99.
+           03 DATA2 PIC 9(08).
+           03 MASCARA PIC 99/99/9999.
+           03 TPUF PIC 9(01).
+
+       FD ARQCEPENT
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CEPCORREIO.TXT".
+       01 REGCEPENT.
+           03 ENT-CEP             PIC 9(08).
+           03 ENT-LOGRADOURO      PIC X(35).
+           03 ENT-BAIRRO          PIC X(20).
+           03 ENT-CIDADE          PIC X(20).
+           03 ENT-UF              PIC X(02).
+           03 ENT-PONTOREF        PIC X(35).
+           03 ENT-SITUACAO        PIC X(01).
+           03 ENT-OBSERVACAO      PIC X(40).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ENT         PIC X(02) VALUE "00".
+       01 AUX            PIC 9(02) VALUE ZEROS.
+       01 AUX2           PIC 9(02) VALUE ZEROS.
+       01 CEP-INVALIDO   PIC X(01) VALUE "N".
+       01 W-LIDOS        PIC 9(06) VALUE ZEROS.
+       01 W-GRAVADOS     PIC 9(06) VALUE ZEROS.
+       01 W-ALTERADOS    PIC 9(06) VALUE ZEROS.
+       01 W-REJEITADOS   PIC 9(06) VALUE ZEROS.
+
+       01 TABUF1.
+          03 FILLER     PIC X(20) VALUE "RORONDONIA".
+          03 FILLER     PIC X(20) VALUE "ACACRE".
+          03 FILLER     PIC X(20) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(20) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(20) VALUE "PAPARA".
+          03 FILLER     PIC X(20) VALUE "AMAMAPA".
+          03 FILLER     PIC X(20) VALUE "TOTOCANTINS".
+          03 FILLER     PIC X(20) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(20) VALUE "PIPIAUI".
+          03 FILLER     PIC X(20) VALUE "CECEARA".
+          03 FILLER     PIC X(20) VALUE "RNRIOGRANDEDONORTE".
+          03 FILLER     PIC X(20) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(20) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(20) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(20) VALUE "SESERGIPE".
+          03 FILLER     PIC X(20) VALUE "BABAHIA".
+          03 FILLER     PIC X(20) VALUE "MGMINASGERAIS".
+          03 FILLER     PIC X(20) VALUE "ESESPIRITOSANTO".
+          03 FILLER     PIC X(20) VALUE "RJRIODEJANEIRO".
+          03 FILLER     PIC X(20) VALUE "SPSAOPAULO".
+          03 FILLER     PIC X(20) VALUE "PRPARANA".
+          03 FILLER     PIC X(20) VALUE "SCSANTACATARINA".
+          03 FILLER     PIC X(20) VALUE "RSRIOGRANDEDOSUL".
+          03 FILLER     PIC X(20) VALUE "MSMATOGROSSODOSUL".
+          03 FILLER     PIC X(20) VALUE "MTMATOGROSSO".
+          03 FILLER     PIC X(20) VALUE "GOGOIAS".
+          03 FILLER     PIC X(20) VALUE "DFDISTRITOFEDERAL".
+      *
+       01 TABUF REDEFINES TABUF1.
+          03 TBUF PIC X(20) OCCURS 27 TIMES.
+      *
+       01 TXTUF.
+          03 TXTUF1 PIC X(02) VALUE SPACES.
+          03 TXTUF2 PIC X(14) VALUE SPACES.
+      *
+       01 TABSITUACAO1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "IINATIVO".
+          03 FILLER     PIC X(15) VALUE "CCANCELADO".
+          03 FILLER     PIC X(15) VALUE "EESPECIFICO".
+      *
+       01 TABSITUACAO REDEFINES TABSITUACAO1.
+          03 TBSITUACAO   PIC X(15) OCCURS 4 TIMES.
+      *
+       01 TXTSITUACAO.
+          03 TXTSITUA1 PIC X(01) VALUE SPACES.
+          03 TXTSITUA2 PIC X(14) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                    OPEN OUTPUT CADCEP
+                    CLOSE CADCEP
+                 MOVE "*** ARQUIVO CADCEP FOI CRIADO **" TO MENS
+                 DISPLAY MENS
+                 GO TO R0
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                 GO TO ROT-FIM.
+
+       R0B.
+           OPEN INPUT ARQCEPENT
+           IF ST-ENT NOT = "00"
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEPCORREIO.TXT"
+                 CLOSE CADCEP
+                 GO TO ROT-FIM3.
+
+       R1.
+           READ ARQCEPENT
+               AT END
+                 GO TO R-FIM-CARGA
+           END-READ
+           ADD 1 TO W-LIDOS.
+
+       R2.
+           IF ENT-CEP = ZEROS OR ENT-LOGRADOURO = SPACES
+              ADD 1 TO W-REJEITADOS
+              GO TO R1.
+
+           MOVE ENT-CEP TO CEP
+           PERFORM CHECK-CEP THRU CHECK-CEP-FIM
+           IF CEP-INVALIDO = "S"
+              ADD 1 TO W-REJEITADOS
+              GO TO R1.
+
+           MOVE ENT-UF TO UF
+           MOVE 1 TO AUX2
+           PERFORM CHECK-UF THRU CHECK-UF-FIM
+           IF CEP-INVALIDO = "S"
+              ADD 1 TO W-REJEITADOS
+              GO TO R1.
+
+           MOVE ENT-SITUACAO TO SITUACAO
+           MOVE 1 TO AUX
+           PERFORM CHECK-SITUACAO THRU CHECK-SITUACAO-FIM
+           IF CEP-INVALIDO = "S"
+              ADD 1 TO W-REJEITADOS
+              GO TO R1.
+
+           MOVE ENT-LOGRADOURO   TO LOGRADOURO
+           MOVE ENT-BAIRRO       TO BAIRRO
+           MOVE ENT-CIDADE       TO CIDADE
+           MOVE ENT-PONTOREF     TO PONTOREFERENCIA
+           MOVE ENT-OBSERVACAO   TO OBSERVACAO
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           MOVE DATA-IM TO DATA2
+           MOVE DATA2 TO MASCARA
+
+       R3.
+           WRITE REGCEP
+           IF ST-ERRO = "00" OR "02"
+               ADD 1 TO W-GRAVADOS
+           ELSE
+               IF ST-ERRO = "22"
+                   REWRITE REGCEP
+                   IF ST-ERRO = "00" OR "02"
+                       ADD 1 TO W-ALTERADOS
+                   ELSE
+                       ADD 1 TO W-REJEITADOS
+               ELSE
+                   ADD 1 TO W-REJEITADOS.
+           GO TO R1.
+
+       R-FIM-CARGA.
+           DISPLAY "*** CARGA DE CEP CONCLUIDA ***"
+           DISPLAY "LIDOS......: " W-LIDOS
+           DISPLAY "GRAVADOS...: " W-GRAVADOS
+           DISPLAY "ALTERADOS..: " W-ALTERADOS
+           DISPLAY "REJEITADOS.: " W-REJEITADOS.
+
+       ROT-FIM.
+           CLOSE CADCEP
+           CLOSE ARQCEPENT.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ VALIDACAO DE FAIXA DO CEP ]---------------------
+       CHECK-CEP.
+           MOVE "N" TO CEP-INVALIDO
+           IF CEP (1:2) = "00"
+              MOVE "S" TO CEP-INVALIDO.
+           IF CEP (1:1) = CEP (2:1) AND CEP (2:1) = CEP (3:1)
+              AND CEP (3:1) = CEP (4:1) AND CEP (4:1) = CEP (5:1)
+              AND CEP (5:1) = CEP (6:1) AND CEP (6:1) = CEP (7:1)
+              AND CEP (7:1) = CEP (8:1)
+              MOVE "S" TO CEP-INVALIDO.
+       CHECK-CEP-FIM.
+           EXIT.
+
+      *---------[ VALIDACAO DE UF CONTRA TABUF ]---------------------
+       CHECK-UF.
+           MOVE "S" TO CEP-INVALIDO.
+       CHECK-UF-1.
+           MOVE TBUF (AUX2) TO TXTUF
+           IF TXTUF1 = UF
+              MOVE "N" TO CEP-INVALIDO
+           ELSE
+              ADD 1 TO AUX2
+              IF AUX2 < 28
+                 GO TO CHECK-UF-1.
+       CHECK-UF-FIM.
+           EXIT.
+
+      *---------[ VALIDACAO DE SITUACAO CONTRA TABSITUACAO ]----------
+       CHECK-SITUACAO.
+           MOVE "S" TO CEP-INVALIDO.
+       CHECK-SITUACAO-1.
+           MOVE TBSITUACAO (AUX) TO TXTSITUACAO
+           IF TXTSITUA1 = SITUACAO
+              MOVE "N" TO CEP-INVALIDO
+           ELSE
+              ADD 1 TO AUX
+              IF AUX < 5
+                 GO TO CHECK-SITUACAO-1.
+       CHECK-SITUACAO-FIM.
+           EXIT.
