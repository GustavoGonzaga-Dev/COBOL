@@ -30,7 +30,19 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CEP
                     ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
-                    FILE STATUS  IS ST-ERRO.						
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPRECO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-PRC.
+
+           SELECT CADPRODFORN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-PRF.
+
+           SELECT ARQTRANSLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-TRANSLOG.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -42,10 +54,14 @@
            03 CODGPRODUTO PIC 9(06).
            03 DESCRICAO PIC X(30).
 		   03 UNIDADE PIC X(02).
+		   03 UNIDADE-VENDA PIC X(02).
+		   03 FATOR-CONVERSAO PIC 9(03)V9999.
 		   03 APLICACAO PIC 9(01).
            03 QUANTIDADE PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
            03 PRECO PIC 9(07)V99.
            03 CNPJ-PROD  PIC 9(15).
+           03 SITUACAO-PROD PIC X(01).
 		   
        FD CADCEP
                LABEL RECORD IS STANDARD
@@ -65,10 +81,37 @@
            03 RAZAO           PIC X(40).
            03 NOME            PIC X(12).
            03 CEP-FORN        PIC 9(08).
-		   03 COMPLEMENTO     PIC X(11).	
-		   03 NUMERO          PIC 9(04).		
-		   
+		   03 COMPLEMENTO     PIC X(11).
+		   03 NUMERO          PIC 9(04).
+		   03 SITUACAO-FORN   PIC X(01).
+
+       FD CADPRECO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRECO.DAT".
+       01 REGPRECO.
+           03 PRC-CODGPRODUTO  PIC 9(06).
+           03 PRC-PRECO-ANTIGO PIC 9(07)V99.
+           03 PRC-PRECO-NOVO   PIC 9(07)V99.
+           03 PRC-DATA-HORA    PIC X(21).
+
+       FD CADPRODFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRODFORN.DAT".
+       01 REGPRODFORN.
+           03 PRF-CODGPRODUTO  PIC 9(06).
+           03 PRF-CNPJ         PIC 9(15).
+           03 PRF-PRECO        PIC 9(07)V99.
 
+       FD ARQTRANSLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQTRANSLOG.DAT".
+       01 REGTRANSLOG.
+           03 TL-DATA-HORA     PIC X(21).
+           03 TL-ARQUIVO       PIC X(10).
+           03 TL-CHAVE         PIC X(20).
+           03 TL-OPERACAO      PIC X(01).
+           03 TL-ANTES         PIC X(210).
+           03 TL-DEPOIS        PIC X(210).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -78,18 +121,74 @@
        77 MENS            PIC X(50) VALUE SPACES.
        77 LIMPA           PIC X(50) VALUE SPACES. 
        01 ST-ERRO         PIC X(02) VALUE "00".
+       01 ST-PRC          PIC X(02) VALUE "00".
+       01 ST-PRF          PIC X(02) VALUE "00".
+       01 PRECO-ANTIGO    PIC 9(07)V99 VALUE ZEROS.
+       01 CNPJ-PROD-ANTIGO PIC 9(15)   VALUE ZEROS.
        01 W-SEL           PIC 9(01) VALUE ZEROS.
        01 AUX             PIC 9(02) VALUE ZEROS.
        01 TXTAPLICACAO    PIC X(15) VALUE SPACES.	
-	   01 AUX2          PIC 9(02) VALUE ZEROS.	   
-       
+	   01 AUX2          PIC 9(02) VALUE ZEROS.
+       01 ST-TRANSLOG     PIC X(02) VALUE "00".
+       01 W-REGPROD-ANTIGO PIC X(85) VALUE SPACES.
+       01 W-REGFORN-ANTIGO PIC X(91) VALUE SPACES.
+       01 W-REGCEP-ANTIGO  PIC X(90) VALUE SPACES.
+
 	   01 DISPESTADO    PIC X(23) VALUE SPACES.	   
 	   01 DISAUX    PIC X(23) VALUE SPACES.
 	   
 		   
 	   01 TABAPLICACAO.
 	      03 TBAPLICACAO  PIC X(15) OCCURS 8 TIMES.
-	   
+
+       01 CNPJ-INVALIDO   PIC X(01) VALUE "N".
+       01 W-SOMA1         PIC 9(05) VALUE ZEROS.
+       01 W-SOMA2         PIC 9(05) VALUE ZEROS.
+       01 W-RESTO         PIC 9(02) VALUE ZEROS.
+       01 W-DV1           PIC 9(01) VALUE ZEROS.
+       01 W-DV2           PIC 9(01) VALUE ZEROS.
+       01 W-DCNPJ1        PIC 9(01) VALUE ZEROS.
+       01 W-DCNPJ2        PIC 9(01) VALUE ZEROS.
+       01 W-DIGITO        PIC 9(01) VALUE ZEROS.
+       01 W-IND           PIC 9(02) VALUE ZEROS.
+
+       01 TABPESOCNPJ1-1.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+          03 FILLER PIC 9 VALUE 9.
+          03 FILLER PIC 9 VALUE 8.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+      *
+       01 TABPESOCNPJ1 REDEFINES TABPESOCNPJ1-1.
+          03 PESOCNPJ1  PIC 9 OCCURS 13 TIMES.
+      *
+       01 TABPESOCNPJ2-1.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+          03 FILLER PIC 9 VALUE 9.
+          03 FILLER PIC 9 VALUE 8.
+          03 FILLER PIC 9 VALUE 7.
+          03 FILLER PIC 9 VALUE 6.
+          03 FILLER PIC 9 VALUE 5.
+          03 FILLER PIC 9 VALUE 4.
+          03 FILLER PIC 9 VALUE 3.
+          03 FILLER PIC 9 VALUE 2.
+      *
+       01 TABPESOCNPJ2 REDEFINES TABPESOCNPJ2-1.
+          03 PESOCNPJ2  PIC 9 OCCURS 14 TIMES.
+
       *
        01 TABSITUACAO1.
           03 FILLER     PIC X(13) VALUE "LTLITRO".
@@ -106,8 +205,35 @@
       *
        01 TXTSITUACAO.
           03 TXTSITUA1 PIC X(02) VALUE SPACES.
-          03 TXTSITUA2 PIC X(11) VALUE SPACES. 
-		  
+          03 TXTSITUA2 PIC X(11) VALUE SPACES.
+      *
+       01 TXTSITVENDA.
+          03 TXTSITVENDA1 PIC X(02) VALUE SPACES.
+          03 TXTSITVENDA2 PIC X(11) VALUE SPACES.
+      *
+       01 TABSITFORN1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "SSUSPENSO".
+          03 FILLER     PIC X(15) VALUE "CCANCELADO".
+      *
+       01 TABSITFORN REDEFINES TABSITFORN1.
+          03 TBSITFORN   PIC X(15) OCCURS 3 TIMES.
+      *
+       01 TXTSITFORN.
+          03 TXTSITFORN1 PIC X(01) VALUE SPACES.
+          03 TXTSITFORN2 PIC X(14) VALUE SPACES.
+
+       01 TABSITPROD1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "IINATIVO".
+      *
+       01 TABSITPROD REDEFINES TABSITPROD1.
+          03 TBSITPROD   PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTSITPROD.
+          03 TXTSITPROD1 PIC X(01) VALUE SPACES.
+          03 TXTSITPROD2 PIC X(14) VALUE SPACES.
+
        01 TABUF1.
           03 FILLER     PIC X(25) VALUE "RORONDONIA".
 		  03 FILLER     PIC X(25) VALUE "ACACRE".
@@ -148,8 +274,10 @@
        SCREEN SECTION.
        01  TELA.
            05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
+           05  LINE 01  COLUMN 01
                VALUE  "AREA DO PRODUTO           S2".
+           05  LINE 01  COLUMN 45
+               VALUE  "STATUS:".
            05  LINE 03  COLUMN 01 
                VALUE  "CODIGO:".
            05  LINE 03  COLUMN 35 
@@ -160,8 +288,14 @@
                VALUE  "APLICACAO:".
            05  LINE 07  COLUMN 01 
                VALUE  "QUANTIDADE:".
-           05  LINE 07  COLUMN 35 
-               VALUE  "PRECO:".	 
+           05  LINE 07  COLUMN 35
+               VALUE  "PRECO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "QTD.MINIMA:".
+           05  LINE 08  COLUMN 30
+               VALUE  "UNID.VENDA:".
+           05  LINE 08  COLUMN 55
+               VALUE  "FATOR CONV.:".
            05  LINE 09  COLUMN 01
                VALUE  "------------------------------------------".		
            05  LINE 09  COLUMN 40
@@ -187,7 +321,9 @@
            05  LINE 21  COLUMN 01 
                VALUE  "CIDADE:".
 		   05  LINE 23  COLUMN 01
-               VALUE  "UF:".		      
+               VALUE  "UF:".
+           05  LINE 23  COLUMN 35
+               VALUE  "STATUS:".
            05  LINE 25  COLUMN 01
                VALUE  "MENSAGEM:".
 	   
@@ -224,7 +360,31 @@
                LINE 07 COLUMN 45 PIC ZZZ.ZZ9,99
                USING PRECO.
 
-			   
+           05  TQUANTIDADEMIN
+               LINE 08 COLUMN 13 PIC ZZ.ZZ9,9
+               USING QUANTIDADE-MINIMA.
+
+           05  TUNIDADEVENDA
+               LINE 08 COLUMN 42 PIC X(02)
+               USING UNIDADE-VENDA.
+
+           05  TTXTSITVENDA
+               LINE 08 COLUMN 45 PIC X(11)
+               USING TXTSITVENDA2.
+
+           05  TFATORCONV
+               LINE 08 COLUMN 68 PIC ZZ9,9999
+               USING FATOR-CONVERSAO.
+
+           05  TSITUACAOPROD
+               LINE 01 COLUMN 53 PIC X(01)
+               USING SITUACAO-PROD.
+
+           05  TTXTSITPROD
+               LINE 01 COLUMN 55 PIC X(14)
+               USING TXTSITPROD2.
+
+
 		   05  TCNPJ
 		       LINE 11 COLUMN 6 PIC 999.999.999.9999.99
 			   USING CNPJ.
@@ -261,7 +421,13 @@
                USING  UF.
            05  TDISPESTADO
                LINE 23 COLUMN 10 PIC X(23)
-               USING DISPESTADO.			   
+               USING DISPESTADO.
+           05  TSITUACAOFORN
+               LINE 23 COLUMN 43 PIC X(01)
+               USING SITUACAO-FORN.
+           05  TTXTSITFORN
+               LINE 23 COLUMN 45 PIC X(14)
+               USING TXTSITFORN2.
       *
        01  TELAINFO.
            05  LINE 13  COLUMN 60
@@ -354,7 +520,16 @@
            05  LINE 21  COLUMN 59
 		       VALUE  "|GO-GOIAS". 
            05  LINE 22  COLUMN 59
-               VALUE  "|DF-DISTRITO FEDERAL".   			   
+               VALUE  "|DF-DISTRITO FEDERAL".
+
+       01  TELASITFORN.
+           05  LINE 13  COLUMN 60
+			   VALUE  "A-ATIVO".
+           05  LINE 14  COLUMN 60
+			   VALUE  "S-SUSPENSO".
+           05  LINE 15  COLUMN 60
+			   VALUE  "C-CANCELADO".
+   			   
 			   
 		
       *-----------------------------------------------------------------    
@@ -376,17 +551,24 @@
        CREATE-FILES.
 	       PERFORM I-O-CADPROD.
            PERFORM I-O-CADCEP.
-           PERFORM I-O-CADFORN.		
+           PERFORM I-O-CADFORN.
+           PERFORM I-O-CADPRECO.
+           PERFORM I-O-CADPRODFORN.
+           PERFORM I-O-ARQTRANSLOG.
       *
       *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------  
        R1.
      	   MOVE SPACES TO DESCRICAO TXTAPLICACAO.
-		   MOVE ZEROS TO  CODGPRODUTO QUANTIDADE CNPJ-PROD.		   
-           MOVE SPACES TO UNIDADE TXTSITUACAO.
-           MOVE ZEROS  TO APLICACAO PRECO W-SEL.
+		   MOVE ZEROS TO  CODGPRODUTO QUANTIDADE
+                          QUANTIDADE-MINIMA CNPJ-PROD.
+           MOVE SPACES TO UNIDADE TXTSITUACAO UNIDADE-VENDA TXTSITVENDA.
+           MOVE ZEROS  TO APLICACAO PRECO W-SEL FATOR-CONVERSAO.
+           MOVE "A" TO SITUACAO-PROD
+           MOVE TBSITPROD (1) TO TXTSITPROD.
        R1A.
-		   MOVE SPACES TO RAZAO  NOME COMPLEMENTO.	   
-           MOVE ZEROS  TO CNPJ CEP-FORN NUMERO.	   
+		   MOVE SPACES TO RAZAO  NOME COMPLEMENTO.
+           MOVE ZEROS  TO CNPJ CEP-FORN NUMERO.
+           MOVE SPACES TO SITUACAO-FORN TXTSITFORN.
        R1B.
 		   MOVE SPACES TO ENDERECO DISPESTADO BAIRRO CIDADE UF.	   
 		   MOVE ZEROS TO CEP.
@@ -467,12 +649,54 @@
 	          IF QUANTIDADE = ZEROS
 	          MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO R6.	
+              GO TO R6.
+       R6B.
+	       ACCEPT TQUANTIDADEMIN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                 GO TO R6.
+	          IF QUANTIDADE-MINIMA = ZEROS
+	          MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6B.
+       R6C.
+	       DISPLAY TELAINFO
+           MOVE 1 TO AUX
+           ACCEPT TUNIDADEVENDA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                 GO TO R6B.
+	          IF UNIDADE-VENDA = ZEROS
+	          MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6C.
+       R6D.
+           MOVE TBSITUACAO(AUX) TO TXTSITVENDA
+           IF TXTSITVENDA1 NOT = UNIDADE-VENDA
+              ADD 1 TO AUX
+              IF AUX < 9
+                 GO TO R6D
+              ELSE
+                 MOVE "*** TIPO UNIDADE INCORRETA***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6C
+           ELSE
+               DISPLAY TTXTSITVENDA.
+			   DISPLAY TELA.
+       R6E.
+	       ACCEPT TFATORCONV
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                 GO TO R6C.
+	          IF FATOR-CONVERSAO = ZEROS
+	          MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6E.
        R7.
 	       ACCEPT TPRECO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                 GO TO R6.
+                 GO TO R6E.
 		   IF PRECO = ZEROS
 	          MOVE "ESPACO NAO PODE FICAR EM BRANCO" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -487,6 +711,11 @@
                PERFORM ERROR-EMPTY
                GO TO R8.
 
+           PERFORM CHECK-CNPJ THRU CHECK-CNPJ-FIM
+           IF CNPJ-INVALIDO = "S"
+               PERFORM ERROR-VALID
+               GO TO R8.
+
            PERFORM READ-CADFORN.
 
        R9.
@@ -584,16 +813,41 @@
 			     MOVE "*** UF INCORRETA***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R17
-           ELSE 
-             MOVE TXTUF2 TO DISPESTADO. 
-			 DISPLAY TELA.				   
-			   
+           ELSE
+             MOVE TXTUF2 TO DISPESTADO.
+			 DISPLAY TELA.
+
+       R18.
+           DISPLAY TELASITFORN.
+           ACCEPT TSITUACAOFORN.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO R17.
+
+           IF SITUACAO-FORN = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO R18.
+
+           MOVE 1 TO AUX2.
+       R18A.
+           MOVE TBSITFORN (AUX2) TO TXTSITFORN
+           IF TXTSITFORN1 NOT = SITUACAO-FORN
+              ADD 1 TO AUX2
+              IF AUX2 < 4
+                 GO TO R18A
+              ELSE
+                 MOVE "*** STATUS INCORRETO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R18
+           ELSE
+             MOVE TXTSITFORN2 TO TTXTSITFORN
+             DISPLAY TELA.
 
       *
       *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
-			
+
        SALVAR.
            MOVE "VOCE QUER GRAVAR OS DADOS? (S/N)" TO MENS
            DISPLAY (25, 12) MENS.
@@ -601,7 +855,7 @@
            MOVE SPACES TO MENS.
            DISPLAY (25, 12) MENS.
 
-           IF W-ACT = 01 GO TO R17.
+           IF W-ACT = 01 GO TO R18.
 
            IF W-OPCAO = "S" or "s"
                MOVE CNPJ TO CNPJ-PROD
@@ -624,28 +878,53 @@
            IF W-ACT = 01 GO TO R17.
 
            IF W-OPCAO = "S" or "s"
-               PERFORM DELETE-CADPROD
+               MOVE "I" TO SITUACAO-PROD
+               PERFORM REWRITE-CADPROD
+               MOVE "*** PRODUTO INATIVADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
                GO TO R1
            ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
            ELSE PERFORM ERROR-VALID GO TO DELETAR.
-      * 
+      *
+       REATIVAR.
+           MOVE "VOCE QUER REATIVAR O PRODUTO? (S/N)" TO MENS
+           DISPLAY (25, 12) MENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY (25, 12) MENS.
+
+           IF W-ACT = 01 GO TO R17.
+
+           IF W-OPCAO = "S" or "s"
+               MOVE "A" TO SITUACAO-PROD
+               PERFORM REWRITE-CADPROD
+               MOVE "*** PRODUTO REATIVADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R1
+           ELSE IF W-OPCAO = "N" or "n" NEXT SENTENCE
+           ELSE PERFORM ERROR-VALID GO TO REATIVAR.
+      *
        ACE-001.
                 DISPLAY (25, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+             "N=NOVO  A=ALTERAR  E=EXCLUIR  R=REATIVAR"
                 ACCEPT (25, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "R"
+                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (25, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
                       GO TO R3
 			    ELSE
 				   IF W-OPCAO = "E"
-				      GO TO DELETAR.
+				      GO TO DELETAR
+				   ELSE
+				      IF W-OPCAO = "R"
+				         GO TO REATIVAR.
       * 				
        CHECK-UF.
            MOVE 1 TO AUX
@@ -658,7 +937,48 @@
            ELSE MOVE SPACES TO TXTUF.
            ADD 1 TO AUX.
            IF AUX < 28 GO TO CHECK-UF-1.
-		   
+
+      *---------[ VALIDACAO DO DIGITO VERIFICADOR DO CNPJ ]-----------
+       CHECK-CNPJ.
+           MOVE "N" TO CNPJ-INVALIDO
+           MOVE ZEROS TO W-SOMA1 W-SOMA2.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 13
+               MOVE CNPJ (W-IND:1) TO W-DIGITO
+               COMPUTE W-SOMA1 = W-SOMA1 +
+                   (W-DIGITO * PESOCNPJ1 (W-IND))
+           END-PERFORM.
+
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA1, 11)
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO
+           END-IF.
+
+           MOVE CNPJ (14:1) TO W-DCNPJ1
+           IF W-DCNPJ1 NOT = W-DV1
+               MOVE "S" TO CNPJ-INVALIDO.
+
+           PERFORM VARYING W-IND FROM 1 BY 1 UNTIL W-IND > 14
+               MOVE CNPJ (W-IND:1) TO W-DIGITO
+               COMPUTE W-SOMA2 = W-SOMA2 +
+                   (W-DIGITO * PESOCNPJ2 (W-IND))
+           END-PERFORM.
+
+           COMPUTE W-RESTO = FUNCTION MOD(W-SOMA2, 11)
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO
+           END-IF.
+
+           MOVE CNPJ (15:1) TO W-DCNPJ2
+           IF W-DCNPJ2 NOT = W-DV2
+               MOVE "S" TO CNPJ-INVALIDO.
+       CHECK-CNPJ-FIM.
+           EXIT.
+
        ERROR-VALID.
            MOVE "OPCAO NAO VALIDA" TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM.
@@ -699,6 +1019,21 @@
            MOVE "DADOS DELETADOS" TO MENS
            PERFORM ROT-MENS THRU ROT-MENS-FIM.
 
+      *---------[ HISTORICO DE PRECO DO PRODUTO ]-----------------------
+       GRAVA-CADPRECO.
+           MOVE CODGPRODUTO TO PRC-CODGPRODUTO
+           MOVE PRECO-ANTIGO TO PRC-PRECO-ANTIGO
+           MOVE PRECO TO PRC-PRECO-NOVO
+           MOVE FUNCTION CURRENT-DATE TO PRC-DATA-HORA
+           WRITE REGPRECO.
+
+      *---------[ FORNECEDORES ALTERNATIVOS DO PRODUTO ]-----------------
+       GRAVA-CADPRODFORN.
+           MOVE CODGPRODUTO TO PRF-CODGPRODUTO
+           MOVE CNPJ-PROD TO PRF-CNPJ
+           MOVE PRECO TO PRF-PRECO
+           WRITE REGPRODFORN.
+
        I-O-CADPROD.
            OPEN I-O CADPROD
            IF ST-ERRO NOT = "00"
@@ -740,6 +1075,27 @@
                  PERFORM ERROR-FILE-NOT-OPENED
                  GO TO ROT-FIM.
 
+       I-O-CADPRECO.
+           OPEN EXTEND CADPRECO
+           IF ST-PRC NOT = "00"
+              OPEN OUTPUT CADPRECO
+              CLOSE CADPRECO
+              OPEN EXTEND CADPRECO.
+
+       I-O-CADPRODFORN.
+           OPEN EXTEND CADPRODFORN
+           IF ST-PRF NOT = "00"
+              OPEN OUTPUT CADPRODFORN
+              CLOSE CADPRODFORN
+              OPEN EXTEND CADPRODFORN.
+
+       I-O-ARQTRANSLOG.
+           OPEN EXTEND ARQTRANSLOG
+           IF ST-TRANSLOG NOT = "00"
+              OPEN OUTPUT ARQTRANSLOG
+              CLOSE ARQTRANSLOG
+              OPEN EXTEND ARQTRANSLOG.
+
        CHECK-WRITE.
            IF ST-ERRO = "00" OR "02" 
 		      PERFORM LOG-DATA-SAVED
@@ -765,79 +1121,159 @@
 
        WRITE-CADPROD.
            WRITE REGPROD.
-           IF ST-ERRO = "00" OR "02" 
+           IF ST-ERRO = "00" OR "02"
 		      PERFORM LOG-DATA-SAVED
-           ELSE IF 
-		      ST-ERRO = "22" 
+              PERFORM GRAVA-CADPRODFORN
+              MOVE "CADPROD" TO TL-ARQUIVO
+              MOVE CODGPRODUTO TO TL-CHAVE
+              MOVE "I" TO TL-OPERACAO
+              MOVE SPACES TO TL-ANTES
+              MOVE REGPROD TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG
+           ELSE IF
+		      ST-ERRO = "22"
 			  PERFORM REWRITE-CADPROD
-           ELSE PERFORM ERROR-DATA-NOT-SAVED 
+           ELSE PERFORM ERROR-DATA-NOT-SAVED
 		      GO TO ROT-FIM.
-		   
+
        WRITE-CADFORN.
            WRITE REGFORN.
-           IF ST-ERRO = "00" OR "02" 
+           IF ST-ERRO = "00" OR "02"
 		      PERFORM LOG-DATA-SAVED
-           ELSE IF 
+              MOVE "CADFORN" TO TL-ARQUIVO
+              MOVE CNPJ TO TL-CHAVE
+              MOVE "I" TO TL-OPERACAO
+              MOVE SPACES TO TL-ANTES
+              MOVE REGFORN TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG
+           ELSE IF
 		      ST-ERRO = "22"
 		      PERFORM REWRITE-CADFORN
-           ELSE PERFORM ERROR-DATA-NOT-SAVED  
+           ELSE PERFORM ERROR-DATA-NOT-SAVED
 		      GO TO ROT-FIM.
 
        WRITE-CADCEP.
            WRITE REGCEP.
-           IF ST-ERRO = "00" OR "02" 
+           IF ST-ERRO = "00" OR "02"
 		      PERFORM LOG-DATA-SAVED
-           ELSE IF 
-		      ST-ERRO = "22" 
+              MOVE "CADCEP" TO TL-ARQUIVO
+              MOVE CEP TO TL-CHAVE
+              MOVE "I" TO TL-OPERACAO
+              MOVE SPACES TO TL-ANTES
+              MOVE REGCEP TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG
+           ELSE IF
+		      ST-ERRO = "22"
 			  PERFORM REWRITE-CADCEP
-           ELSE PERFORM ERROR-DATA-NOT-SAVED 
+           ELSE PERFORM ERROR-DATA-NOT-SAVED
 		      GO TO ROT-FIM.
 
        REWRITE-CADPROD.
-     	   REWRITE REGPROD. 
+     	   REWRITE REGPROD.
 		   PERFORM CHECK-WRITE.
-       REWRITE-CADFORN. 
-	       REWRITE REGFORN. 
+           IF ST-ERRO = "00" OR "02"
+              IF PRECO NOT = PRECO-ANTIGO
+                 PERFORM GRAVA-CADPRECO.
+           IF ST-ERRO = "00" OR "02"
+              IF CNPJ-PROD NOT = CNPJ-PROD-ANTIGO
+                 PERFORM GRAVA-CADPRODFORN.
+           IF ST-ERRO = "00" OR "02"
+              MOVE "CADPROD" TO TL-ARQUIVO
+              MOVE CODGPRODUTO TO TL-CHAVE
+              MOVE "A" TO TL-OPERACAO
+              MOVE W-REGPROD-ANTIGO TO TL-ANTES
+              MOVE REGPROD TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG.
+       REWRITE-CADFORN.
+	       REWRITE REGFORN.
 		   PERFORM CHECK-WRITE.
-       REWRITE-CADCEP. 
-	       REWRITE REGCEP. 
+           IF ST-ERRO = "00" OR "02"
+              MOVE "CADFORN" TO TL-ARQUIVO
+              MOVE CNPJ TO TL-CHAVE
+              MOVE "A" TO TL-OPERACAO
+              MOVE W-REGFORN-ANTIGO TO TL-ANTES
+              MOVE REGFORN TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG.
+       REWRITE-CADCEP.
+	       REWRITE REGCEP.
 		   PERFORM CHECK-WRITE.
+           IF ST-ERRO = "00" OR "02"
+              MOVE "CADCEP" TO TL-ARQUIVO
+              MOVE CEP TO TL-CHAVE
+              MOVE "A" TO TL-OPERACAO
+              MOVE W-REGCEP-ANTIGO TO TL-ANTES
+              MOVE REGCEP TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG.
 
        READ-CADPROD.
-     	   READ CADPROD. 
+     	   READ CADPROD.
 		   PERFORM CHECK-READ.
-           IF ST-ERRO = "00" 
+           IF ST-ERRO = "00"
+		      MOVE PRECO TO PRECO-ANTIGO
+              MOVE CNPJ-PROD TO CNPJ-PROD-ANTIGO
+              MOVE REGPROD TO W-REGPROD-ANTIGO
+		      PERFORM LOOKUP-SITPROD
 		      MOVE CNPJ-PROD TO CNPJ PERFORM READ-CADFORN.
            DISPLAY TELA.
-		   
-       READ-CADFORN. 
-	       READ CADFORN. 
+
+       LOOKUP-SITPROD.
+           MOVE 1 TO AUX2.
+       LOOKUP-SITPROD-1.
+           MOVE TBSITPROD (AUX2) TO TXTSITPROD
+           IF TXTSITPROD1 NOT = SITUACAO-PROD
+              ADD 1 TO AUX2
+              IF AUX2 < 3
+                 GO TO LOOKUP-SITPROD-1.
+
+       READ-CADFORN.
+	       READ CADFORN.
 		   PERFORM CHECK-READ.
-           IF ST-ERRO = "00" 
+           IF ST-ERRO = "00"
+		      MOVE REGFORN TO W-REGFORN-ANTIGO
 		      MOVE CEP-FORN TO CEP PERFORM READ-CADCEP.
            DISPLAY TELA.
 
-       READ-CADCEP. 
-	       READ CADCEP. 
+       READ-CADCEP.
+	       READ CADCEP.
 		   PERFORM CHECK-READ.
+           IF ST-ERRO = "00"
+              MOVE REGCEP TO W-REGCEP-ANTIGO.
            PERFORM CHECK-UF.
            DISPLAY TELA.
 
-       DELETE-CADPROD. 
-	       DELETE CADPROD RECORD. 
-		   PERFORM CHECK-DELETE.
-       DELETE-CADFORN. 
-	       DELETE CADFORN RECORD. 
+       DELETE-CADFORN.
+	       DELETE CADFORN RECORD.
+		   IF ST-ERRO = "00"
+              MOVE "CADFORN" TO TL-ARQUIVO
+              MOVE CNPJ TO TL-CHAVE
+              MOVE "E" TO TL-OPERACAO
+              MOVE W-REGFORN-ANTIGO TO TL-ANTES
+              MOVE SPACES TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG.
 		   PERFORM CHECK-DELETE.
        DELETE-CADCEP.
      	   DELETE CADCEP RECORD.
+		   IF ST-ERRO = "00"
+              MOVE "CADCEP" TO TL-ARQUIVO
+              MOVE CEP TO TL-CHAVE
+              MOVE "E" TO TL-OPERACAO
+              MOVE W-REGCEP-ANTIGO TO TL-ANTES
+              MOVE SPACES TO TL-DEPOIS
+              PERFORM GRAVA-TRANSLOG.
 		   PERFORM CHECK-DELETE.
+
+       GRAVA-TRANSLOG.
+           MOVE FUNCTION CURRENT-DATE TO TL-DATA-HORA
+           WRITE REGTRANSLOG.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADPROD
 		   CLOSE CADFORN
 		   CLOSE CADCEP
-           STOP RUN.
+		   CLOSE CADPRECO
+		   CLOSE CADPRODFORN
+		   CLOSE ARQTRANSLOG
+           GOBACK.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
@@ -845,10 +1281,7 @@
        ROT-MENS1.
                DISPLAY (25, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (25, 12) MENS.
+                CALL "ESPERAMSG" USING BY CONTENT 1
+                MOVE SPACES TO MENS
+                DISPLAY (25, 12) MENS.
        ROT-MENS-FIM.
\ No newline at end of file
