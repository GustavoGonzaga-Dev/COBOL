@@ -0,0 +1,369 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP016.
+      ***********************************************
+      *  MANUTENCAO DO CADASTRO DE CARGOS             *
+      *  (ARQCARG) - COD E REFERENCIADO POR           *
+      *  CODIGOCARG EM REGFUNC (FPP014)               *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCARG ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS COD
+                      ALTERNATE RECORD KEY IS DENOM WITH DUPLICATES
+                      FILE STATUS IS ST-ERRO.
+
+           SELECT ARQCARGHIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-HIST.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQCARG
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+          03 COD                PIC 9(03).
+          03 DENOM              PIC X(45).
+          03 TPSALARIO          PIC X(01).
+          03 SALARIOBASE        PIC 9(06)V99.
+          03 CARGSTATUS         PIC X(01).
+
+       FD ARQCARGHIST
+              LABEL RECORD IS STANDARD
+              VALUE OF FILE-ID IS "ARQCARGHIST.DAT".
+       01 REGCARGHIST.
+          03 HIST-COD            PIC 9(03).
+          03 HIST-SALARIO-ANTIGO PIC 9(06)V99.
+          03 HIST-SALARIO-NOVO   PIC 9(06)V99.
+          03 HIST-DATA-HORA      PIC X(21).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO       PIC X(02) VALUE "00".
+       77 ST-HIST       PIC X(02) VALUE "00".
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 AUX           PIC 9(02) VALUE ZEROS.
+       01 SALARIOBASE-ANTIGO PIC 9(06)V99 VALUE ZEROS.
+
+       01 TABCARGSTATUS1.
+          03 FILLER     PIC X(15) VALUE "AATIVO".
+          03 FILLER     PIC X(15) VALUE "IINATIVO".
+      *
+       01 TABCARGSTATUS REDEFINES TABCARGSTATUS1.
+          03 TBCARGSTATUS   PIC X(15) OCCURS 2 TIMES.
+      *
+       01 TXTCARGSTATUS.
+          03 TXTCARGSTATUS1 PIC X(01) VALUE SPACES.
+          03 TXTCARGSTATUS2 PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACARG.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "    CADASTRO DE CARGOS".
+           05  LINE 04  COLUMN 01
+               VALUE  "    CODIGO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "    DENOMINACAO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "    TIPO SALARIO:".
+           05  LINE 10  COLUMN 01
+               VALUE  "    SALARIO BASE:".
+           05  LINE 12  COLUMN 01
+               VALUE  "    STATUS:".
+           05  LINE 14  COLUMN 01
+               VALUE  "    MENSAGEM:".
+           05  TCOD
+               LINE 04  COLUMN 13  PIC 9(03)
+               USING  COD.
+           05  TDENOM
+               LINE 06  COLUMN 18  PIC X(45)
+               USING  DENOM.
+           05  TTPSALARIO
+               LINE 08  COLUMN 19  PIC X(01)
+               USING  TPSALARIO.
+           05  TSALARIOBASE
+               LINE 10  COLUMN 19  PIC 9(06)V99
+               USING  SALARIOBASE.
+           05  TCARGSTATUS
+               LINE 12  COLUMN 13  PIC X(01)
+               USING  CARGSTATUS.
+           05  TTXTCARGSTATUS
+               LINE 12  COLUMN 15  PIC X(14)
+               USING  TXTCARGSTATUS2.
+           05  TMENS
+               LINE 14  COLUMN 15  PIC X(50)
+               USING  MENS.
+
+       01  TELATPSALARIO.
+           05  LINE 08  COLUMN 37
+               VALUE  "M - MENSALISTA".
+           05  LINE 09  COLUMN 37
+               VALUE  "H - HORISTA".
+
+       01  TELASITCARG.
+           05  LINE 12  COLUMN 32
+               VALUE  "A - ATIVO".
+           05  LINE 13  COLUMN 32
+               VALUE  "I - INATIVO".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       CREATE-FILES.
+           PERFORM I-O-ARQCARG
+           PERFORM I-O-ARQCARGHIST.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       CLEAR-DATA.
+           MOVE SPACES TO DENOM TPSALARIO CARGSTATUS TXTCARGSTATUS
+           MOVE ZEROS TO COD SALARIOBASE.
+
+      *---------[VISUALIZACAO DA TELA]--------------------
+           DISPLAY TELACARG.
+
+       INPUT-COD.
+           ACCEPT TCOD.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO ROT-FIM.
+
+           IF COD = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-COD.
+
+           PERFORM READ-ARQCARG
+           IF ST-ERRO = "00"
+               MOVE "*** CARGO JA CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ACE-001.
+
+       INPUT-DENOM.
+           ACCEPT TDENOM.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-COD.
+
+           IF DENOM = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-DENOM.
+
+       INPUT-TPSALARIO.
+           DISPLAY TELATPSALARIO.
+           ACCEPT TTPSALARIO.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-DENOM.
+
+           IF TPSALARIO NOT = "M" AND NOT = "H"
+               PERFORM ERROR-VALID
+               GO TO INPUT-TPSALARIO.
+
+       INPUT-SALARIOBASE.
+           ACCEPT TSALARIOBASE.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-TPSALARIO.
+
+           IF SALARIOBASE = ZEROS
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-SALARIOBASE.
+
+       INPUT-CARGSTATUS.
+           DISPLAY TELASITCARG.
+           ACCEPT TCARGSTATUS.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+
+           IF W-ACT = 01 GO TO INPUT-SALARIOBASE.
+
+           IF CARGSTATUS = SPACES
+               PERFORM ERROR-EMPTY
+               GO TO INPUT-CARGSTATUS.
+
+           PERFORM CHECK-CARGSTATUS THRU CHECK-CARGSTATUS-END
+
+           IF CARGSTATUS NOT = TXTCARGSTATUS1
+               PERFORM ERROR-VALID
+               GO TO INPUT-CARGSTATUS.
+
+           MOVE TXTCARGSTATUS2 TO TTXTCARGSTATUS
+           DISPLAY TTXTCARGSTATUS.
+
+       GRAVAR-CARGO.
+           MOVE "VOCE QUER GRAVAR OS DADOS DO CARGO? (S/N)" TO MENS
+           DISPLAY TMENS.
+           ACCEPT W-OPCAO.
+           MOVE SPACES TO MENS.
+           DISPLAY TMENS.
+
+           IF W-ACT = 01 GO TO INPUT-CARGSTATUS.
+
+           IF W-OPCAO = "S" or "s"
+               PERFORM WRITE-ARQCARG
+               GO TO CLEAR-DATA
+           ELSE IF W-OPCAO = "N" or "n" GO TO CLEAR-DATA
+           ELSE PERFORM ERROR-VALID GO TO GRAVAR-CARGO.
+
+       ROT-FIM.
+           CLOSE ARQCARG
+           CLOSE ARQCARGHIST
+           STOP RUN.
+
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (22, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (22, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (22, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO CLEAR-DATA
+                ELSE
+                   IF W-OPCAO = "A"
+                      GO TO INPUT-DENOM
+                   ELSE
+                      IF W-OPCAO = "E"
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (22, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (22, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CARGO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CLEAR-DATA.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DELETE-ARQCARG
+                GO TO CLEAR-DATA.
+
+       CHECK-CARGSTATUS.
+           MOVE 1 TO AUX.
+
+       CHECK-CARGSTATUS-END.
+           MOVE TBCARGSTATUS(AUX) TO TXTCARGSTATUS
+           IF CARGSTATUS = TXTCARGSTATUS1 MOVE 2 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 3 GO TO CHECK-CARGSTATUS-END.
+
+       ERROR-VALID.
+           MOVE "OPCAO NAO VALIDA" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-EMPTY.
+           MOVE "O CAMPO PRECISA SER INFORMADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-OPENED.
+           MOVE "ERRO NA ABERTURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-SAVED.
+           MOVE "DADOS NAO GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-FILE-NOT-READED.
+           MOVE "ERRO NA LEITURA DO ARQUIVO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ERROR-DATA-NOT-DELETED.
+           MOVE "DADOS NAO DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-FILE-CREATED.
+           MOVE "ARQUIVO CRIADO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-SAVED.
+           MOVE "DADOS GRAVADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       LOG-DATA-DELETED.
+           MOVE "DADOS DELETADOS" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       I-O-ARQCARG.
+           OPEN I-O ARQCARG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQCARG
+                 CLOSE ARQCARG
+                 PERFORM LOG-FILE-CREATED
+                 GO TO I-O-ARQCARG
+              ELSE
+                 PERFORM ERROR-FILE-NOT-OPENED
+                 GO TO ROT-FIM.
+
+       WRITE-ARQCARG.
+           WRITE REGCARG
+           IF ST-ERRO = "00" OR "02" PERFORM LOG-DATA-SAVED
+
+           ELSE IF ST-ERRO = "22" REWRITE REGCARG
+               IF ST-ERRO = "00" OR "02"
+                  PERFORM LOG-DATA-SAVED
+                  IF SALARIOBASE NOT = SALARIOBASE-ANTIGO
+                     PERFORM GRAVA-CARGHIST
+               ELSE PERFORM ERROR-DATA-NOT-SAVED
+
+           ELSE PERFORM ERROR-DATA-NOT-SAVED GO TO ROT-FIM.
+
+       READ-ARQCARG.
+           READ ARQCARG
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                 MOVE SALARIOBASE TO SALARIOBASE-ANTIGO
+                 DISPLAY TELACARG
+              ELSE PERFORM ERROR-FILE-NOT-READED GO TO ROT-FIM.
+
+      *---------[ HISTORICO DO SALARIO BASE DO CARGO ]-------------------
+       GRAVA-CARGHIST.
+           MOVE COD TO HIST-COD
+           MOVE SALARIOBASE-ANTIGO TO HIST-SALARIO-ANTIGO
+           MOVE SALARIOBASE TO HIST-SALARIO-NOVO
+           MOVE FUNCTION CURRENT-DATE TO HIST-DATA-HORA
+           WRITE REGCARGHIST.
+
+       I-O-ARQCARGHIST.
+           OPEN EXTEND ARQCARGHIST
+           IF ST-HIST NOT = "00"
+              OPEN OUTPUT ARQCARGHIST
+              CLOSE ARQCARGHIST
+              OPEN EXTEND ARQCARGHIST.
+
+       DELETE-ARQCARG.
+           DELETE ARQCARG RECORD
+           IF ST-ERRO = "00" PERFORM LOG-DATA-DELETED
+           ELSE PERFORM ERROR-DATA-NOT-DELETED GO TO ROT-FIM.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TMENS.
+       ROT-MENS2.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           MOVE SPACES TO MENS
+           DISPLAY TMENS.
+       ROT-MENS-FIM.
+           EXIT.
