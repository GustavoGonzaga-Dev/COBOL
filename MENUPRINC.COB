@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUPRINC.
+      ***********************************************
+      *  MENU PRINCIPAL (SWITCHBOARD) - EXIBE AS        *
+      *  OPCOES DE MANUTENCAO/CONSULTA DISPONIVEIS E     *
+      *  CALLA O PROGRAMA ESCOLHIDO (STP001/STP002/       *
+      *  STP003/FPP013), PARA QUE O OPERADOR NAO PRECISE   *
+      *  DECORAR O PROGRAM-ID DE CADA UM                    *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO    PIC 9(01) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           DISPLAY " ".
+           DISPLAY "**************************************************".
+           DISPLAY "***        MENU PRINCIPAL DO SISTEMA          ***".
+           DISPLAY "**************************************************".
+           DISPLAY "  1 - CADASTRO DE CEP                 (STP001)".
+           DISPLAY "  2 - CADASTRO DE FORNECEDOR/CEP       (STP002)".
+           DISPLAY "  3 - CAD. PRODUTO/FORNECEDOR/CEP      (STP003)".
+           DISPLAY "  4 - CADASTRO DE DEPENDENTES          (FPP013)".
+           DISPLAY "  0 - SAIR".
+           DISPLAY "**************************************************".
+           DISPLAY "OPCAO: " WITH NO ADVANCING.
+           ACCEPT W-OPCAO.
+
+           EVALUATE W-OPCAO
+              WHEN 1
+                 CALL "STP001"
+              WHEN 2
+                 CALL "STP002"
+              WHEN 3
+                 CALL "STP003"
+              WHEN 4
+                 CALL "FPP013"
+              WHEN 0
+                 GO TO ROT-FIM
+              WHEN OTHER
+                 DISPLAY "*** OPCAO INVALIDA ***"
+           END-EVALUATE
+
+           GO TO R0.
+
+       ROT-FIM.
+           STOP RUN.
