@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELESTMIN.
+      ***********************************************
+      *  RELATORIO DE PRODUTOS ABAIXO DO ESTOQUE      *
+      *  MINIMO - LE CADPROD SEQUENCIALMENTE E LISTA  *
+      *  TODO CODGPRODUTO CUJA QUANTIDADE ESTEJA       *
+      *  ABAIXO DE QUANTIDADE-MINIMA                   *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODGPRODUTO
+                    ALTERNATE RECORD KEY IS DESCRICAO WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODGPRODUTO PIC 9(06).
+           03 DESCRICAO PIC X(30).
+           03 UNIDADE PIC X(02).
+           03 UNIDADE-VENDA PIC X(02).
+           03 FATOR-CONVERSAO PIC 9(03)V9999.
+           03 APLICACAO PIC 9(01).
+           03 QUANTIDADE PIC 9(05)V9.
+           03 QUANTIDADE-MINIMA PIC 9(05)V9.
+           03 PRECO PIC 9(07)V99.
+           03 CNPJ-PROD  PIC 9(15).
+           03 SITUACAO-PROD PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-TOTLISTADOS  PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADPROD"
+               GO TO ROT-FIM.
+
+           DISPLAY "*** PRODUTOS ABAIXO DO ESTOQUE MINIMO ***"
+           DISPLAY "CODIGO  DESCRICAO                      "
+               "QUANTIDADE   MINIMA".
+
+       R1.
+           READ CADPROD NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           IF QUANTIDADE < QUANTIDADE-MINIMA AND SITUACAO-PROD NOT = "I"
+               DISPLAY CODGPRODUTO "  " DESCRICAO "  "
+                   QUANTIDADE "  " QUANTIDADE-MINIMA
+               ADD 1 TO W-TOTLISTADOS.
+
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE PRODUTOS ABAIXO DO MINIMO.: "
+               W-TOTLISTADOS.
+
+       ROT-FIM.
+           CLOSE CADPROD
+           STOP RUN.
