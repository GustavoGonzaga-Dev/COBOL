@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFORN.
+      ***********************************************
+      *  RELATORIO DE NOME FANTASIA DUPLICADO EM     *
+      *  CADFORN - AGRUPA CNPJ'S CONSECUTIVOS QUE    *
+      *  COMPARTILHAM O MESMO NOME VIA CHAVE NOME    *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+           03 CNPJ            PIC 9(15).
+           03 RAZAO           PIC X(40).
+           03 NOME            PIC X(12).
+           03 NUM             PIC 9(04).
+           03 COMPREMENTO     PIC X(12).
+           03 CEP-FORN        PIC 9(08).
+           03 SITUACAO        PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-CABECALHO    PIC X(01) VALUE "N".
+       01 W-TOTGRUPOS    PIC 9(06) VALUE ZEROS.
+       01 W-TOTDUP       PIC 9(06) VALUE ZEROS.
+       01 PREV-NOME      PIC X(12) VALUE SPACES.
+       01 PREV-CNPJ      PIC 9(15) VALUE ZEROS.
+       01 PREV-RAZAO     PIC X(40) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN"
+               GO TO ROT-FIM.
+
+       R1.
+           MOVE LOW-VALUES TO NOME
+           START CADFORN KEY IS NOT LESS NOME
+           IF ST-ERRO NOT = "00"
+               DISPLAY "*** CADFORN VAZIO OU SEM REGISTROS ***"
+               GO TO ROT-FIM.
+
+           DISPLAY "*** DUPLICIDADE DE NOME FANTASIA EM CADFORN ***"
+           DISPLAY "NOME            CNPJ             RAZAO SOCIAL".
+
+       R2.
+           READ CADFORN NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+       R3.
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               GO TO R4.
+
+           IF NOME = PREV-NOME
+               IF W-CABECALHO = "N"
+                   DISPLAY PREV-NOME "  " PREV-CNPJ "  " PREV-RAZAO
+                   ADD 1 TO W-TOTGRUPOS
+                   MOVE "S" TO W-CABECALHO
+                   ADD 1 TO W-TOTDUP
+               END-IF
+               DISPLAY NOME "  " CNPJ "  " RAZAO
+               ADD 1 TO W-TOTDUP
+           ELSE
+               MOVE "N" TO W-CABECALHO.
+
+       R4.
+           MOVE NOME  TO PREV-NOME
+           MOVE CNPJ  TO PREV-CNPJ
+           MOVE RAZAO TO PREV-RAZAO
+           GO TO R2.
+
+       R-FIM-REL.
+           DISPLAY "*** FIM DO RELATORIO ***"
+           DISPLAY "GRUPOS DE NOME DUPLICADO.: " W-TOTGRUPOS
+           DISPLAY "TOTAL DE REGISTROS ENVOLVIDOS.: " W-TOTDUP.
+
+       ROT-FIM.
+           CLOSE CADFORN
+           STOP RUN.
