@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDEPTO.
+      ***********************************************
+      *  RELATORIO DE EFETIVO POR DEPARTAMENTO -      *
+      *  LE ARQFUNC, AGRUPA POR CODDEP (VIA SORT,     *
+      *  MESMO PADRAO DE RELFORNCID.COB) E IMPRIME    *
+      *  OS TOTAIS DE ATIVOS/SUSPENSOS/DESATIVADOS    *
+      *  POR DEPARTAMENTO, RESOLVENDO A DENOMINACAO   *
+      *  EM ARQDEP (MESMA JUNCAO DE ROT-MONTAR)       *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQDEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                    WITH DUPLICATES
+                    FILE STATUS  IS ST-DEP.
+
+           SELECT W-ORDENACAO ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+                 LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CHAPA             PIC 9(06).
+           03 NOME              PIC X(30).
+           03 DATANASC          PIC 9(08).
+           03 DTNASC REDEFINES DATANASC.
+            05 DIA                 PIC 9(02).
+            05 MES                 PIC 9(02).
+            05 ANO                 PIC 9(04).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 NIVELSALARIAL     PIC 9(02).
+           03 QTDDEPENDENTES    PIC 9(01).
+           03 IMPRENDA          PIC X(01).
+           03 FUNCSTATUS        PIC X(01).
+           03 CEPFUNC           PIC 9(08).
+           03 CODDEP            PIC 9(03).
+           03 CODIGOCARG        PIC 9(03).
+           03 CEP-COMPLE        PIC X(12).
+           03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
+
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+          03 CODIGO                   PIC 9(03).
+          03 DENOMINACAO              PIC X(25).
+          03 DEPSTATUS                PIC X(01).
+          03 TPHIERARC                PIC 9(02).
+
+       SD W-ORDENACAO.
+       01 W-REGORD.
+           03 ORD-CODDEP       PIC 9(03).
+           03 ORD-FUNCSTATUS   PIC X(01).
+           03 ORD-CHAPA        PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-DEP         PIC X(02) VALUE "00".
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-CODDEP-ANT   PIC 9(03) VALUE ZEROS.
+       01 W-ATIVOS       PIC 9(05) VALUE ZEROS.
+       01 W-SUSPENSOS    PIC 9(05) VALUE ZEROS.
+       01 W-DESATIVADOS  PIC 9(05) VALUE ZEROS.
+       01 W-TOTDEPTO     PIC 9(04) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQFUNC"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO ARQDEP"
+               CLOSE ARQFUNC
+               GO TO ROT-FIM3.
+
+           SORT W-ORDENACAO
+               ON ASCENDING KEY ORD-CODDEP
+               INPUT PROCEDURE IS MONTA-ORDENACAO
+               OUTPUT PROCEDURE IS IMPRIME-ORDENACAO.
+
+       ROT-FIM.
+           CLOSE ARQFUNC
+           CLOSE ARQDEP.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ LE ARQFUNC E GRAVA NO ARQUIVO DE ORDENACAO ]----------
+       MONTA-ORDENACAO.
+       MR1.
+           READ ARQFUNC NEXT RECORD
+               AT END
+                 GO TO MR-FIM
+           END-READ.
+
+           MOVE CODDEP      TO ORD-CODDEP
+           MOVE FUNCSTATUS  TO ORD-FUNCSTATUS
+           MOVE CHAPA       TO ORD-CHAPA
+           RELEASE W-REGORD
+           GO TO MR1.
+
+       MR-FIM.
+           EXIT.
+
+      *---------[ LE O ARQUIVO JA ORDENADO E IMPRIME COM QUEBRA ]-------
+       IMPRIME-ORDENACAO.
+           DISPLAY "*** EFETIVO POR DEPARTAMENTO ***".
+       IR1.
+           RETURN W-ORDENACAO
+               AT END
+                 GO TO IR-QUEBRA-FINAL
+           END-RETURN.
+
+           IF W-PRIMEIRO = "S"
+               MOVE "N" TO W-PRIMEIRO
+               MOVE ORD-CODDEP TO W-CODDEP-ANT.
+
+           IF ORD-CODDEP NOT = W-CODDEP-ANT
+               PERFORM IMPRIME-QUEBRA
+               MOVE ORD-CODDEP TO W-CODDEP-ANT.
+
+           IF ORD-FUNCSTATUS = "A"
+               ADD 1 TO W-ATIVOS
+           ELSE
+               IF ORD-FUNCSTATUS = "S"
+                   ADD 1 TO W-SUSPENSOS
+               ELSE
+                   IF ORD-FUNCSTATUS = "D"
+                       ADD 1 TO W-DESATIVADOS.
+
+           GO TO IR1.
+
+       IR-QUEBRA-FINAL.
+           IF W-PRIMEIRO = "N"
+               PERFORM IMPRIME-QUEBRA.
+
+           DISPLAY " "
+           DISPLAY "TOTAL DE DEPARTAMENTOS LISTADOS: " W-TOTDEPTO
+           EXIT.
+
+      *---------[ IMPRIME OS TOTAIS DO DEPARTAMENTO ANTERIOR ]----------
+       IMPRIME-QUEBRA.
+           MOVE W-CODDEP-ANT TO CODIGO
+           READ ARQDEP
+           DISPLAY " "
+           IF ST-DEP = "00"
+               DISPLAY "DEPARTAMENTO " W-CODDEP-ANT " - " DENOMINACAO
+           ELSE
+               DISPLAY "DEPARTAMENTO " W-CODDEP-ANT
+                   " - *** NAO CADASTRADO ***".
+
+           DISPLAY "   ATIVOS.......: " W-ATIVOS
+           DISPLAY "   SUSPENSOS....: " W-SUSPENSOS
+           DISPLAY "   DESATIVADOS..: " W-DESATIVADOS
+
+           ADD 1 TO W-TOTDEPTO
+           MOVE ZEROS TO W-ATIVOS W-SUSPENSOS W-DESATIVADOS.
