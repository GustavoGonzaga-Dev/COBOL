@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFORNCID.
+      ***********************************************
+      *  RELATORIO DE FORNECEDORES POR CIDADE/UF     *
+      *  LE CADFORN SEQUENCIALMENTE, RESOLVE CIDADE/  *
+      *  UF VIA CEP-FORN EM CADCEP E IMPRIME OS       *
+      *  FORNECEDORES AGRUPADOS POR CIDADE/UF         *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CNPJ
+                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    ALTERNATE RECORD KEY IS ENDERECO WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+
+           SELECT W-ORDENACAO ASSIGN TO DISK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+           03 CNPJ            PIC 9(15).
+           03 RAZAO           PIC X(40).
+           03 NOME            PIC X(12).
+           03 NUM             PIC 9(04).
+           03 COMPREMENTO     PIC X(12).
+           03 CEP-FORN        PIC 9(08).
+           03 SITUACAO        PIC X(01).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 ENDERECO        PIC X(40).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+
+       SD W-ORDENACAO.
+       01 W-REGORD.
+           03 ORD-CIDADE      PIC X(20).
+           03 ORD-UF          PIC X(02).
+           03 ORD-RAZAO       PIC X(40).
+           03 ORD-CNPJ        PIC 9(15).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 MENS              PIC X(50) VALUE SPACES.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 W-PRIMEIRO     PIC X(01) VALUE "S".
+       01 W-CIDADE-ANT   PIC X(20) VALUE SPACES.
+       01 W-UF-ANT       PIC X(02) VALUE SPACES.
+       01 W-TOTFORN      PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN"
+               GO TO ROT-FIM3.
+
+       R0B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+               CLOSE CADFORN
+               GO TO ROT-FIM3.
+
+           SORT W-ORDENACAO
+               ON ASCENDING KEY ORD-CIDADE ORD-UF ORD-RAZAO
+               INPUT PROCEDURE IS MONTA-ORDENACAO
+               OUTPUT PROCEDURE IS IMPRIME-ORDENACAO.
+
+       ROT-FIM.
+           CLOSE CADFORN
+           CLOSE CADCEP.
+       ROT-FIM3.
+           STOP RUN.
+
+      *---------[ LE CADFORN E GRAVA NO ARQUIVO DE ORDENACAO ]---------
+       MONTA-ORDENACAO.
+       MR1.
+           READ CADFORN NEXT RECORD
+               AT END
+                 GO TO MR-FIM
+           END-READ.
+
+           MOVE CEP-FORN TO CEP
+           READ CADCEP
+           IF ST-ERRO = "00"
+               MOVE CIDADE TO ORD-CIDADE
+               MOVE UF     TO ORD-UF
+           ELSE
+               MOVE "*** CEP NAO CADASTRADO ***" TO ORD-CIDADE
+               MOVE SPACES TO ORD-UF.
+
+           MOVE RAZAO TO ORD-RAZAO
+           MOVE CNPJ  TO ORD-CNPJ
+           RELEASE W-REGORD
+           GO TO MR1.
+
+       MR-FIM.
+           EXIT.
+
+      *---------[ LE O ARQUIVO JA ORDENADO E IMPRIME COM QUEBRA ]------
+       IMPRIME-ORDENACAO.
+           DISPLAY "*** FORNECEDORES POR CIDADE/UF ***".
+       IR1.
+           RETURN W-ORDENACAO
+               AT END
+                 GO TO IR-FIM
+           END-RETURN.
+
+           IF W-PRIMEIRO = "S" OR ORD-CIDADE NOT = W-CIDADE-ANT
+               OR ORD-UF NOT = W-UF-ANT
+               MOVE "N" TO W-PRIMEIRO
+               DISPLAY " "
+               DISPLAY "CIDADE: " ORD-CIDADE "  UF: " ORD-UF
+               MOVE ORD-CIDADE TO W-CIDADE-ANT
+               MOVE ORD-UF     TO W-UF-ANT.
+
+           DISPLAY "   " ORD-CNPJ "  " ORD-RAZAO
+           ADD 1 TO W-TOTFORN
+           GO TO IR1.
+
+       IR-FIM.
+           DISPLAY " "
+           DISPLAY "TOTAL DE FORNECEDORES LISTADOS.: " W-TOTFORN
+           EXIT.
