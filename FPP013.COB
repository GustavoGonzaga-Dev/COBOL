@@ -37,6 +37,16 @@
                       ALTERNATE RECORD KEY IS DENOMINACAO
                       WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCHECKPT ASSIGN TO DISK
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS  IS ST-CK.
+
+           SELECT CADCEP ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS DYNAMIC
+                      RECORD KEY   IS CEP
+                      FILE STATUS  IS ST-CEP.
        DATA DIVISION.
        FILE SECTION.
        FD ARQDEPE
@@ -81,6 +91,11 @@
            03 CODIGOCARG        PIC 9(03).
            03 CEP-COMPLE        PIC X(12).
            03 CEP-NUMRES        PIC 9(04).
+           03 DATAADMISSAO      PIC 9(08).
+           03 DTADMISSAO REDEFINES DATAADMISSAO.
+            05 DIAADM               PIC 9(02).
+            05 MESADM               PIC 9(02).
+            05 ANOADM               PIC 9(04).
 
        FD ARQCARG
               LABEL RECORD IS STANDARD
@@ -100,12 +115,32 @@
           03 DENOMINACAO              PIC X(25).
           03 DEPSTATUS                PIC X(01).
           03 TPHIERARC                PIC 9(02).
-		  
+
+       FD ARQCHECKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CHECKPT.DAT".
+       01 REGCHECKPT.
+          03 CK-CHAPA                 PIC 9(06).
+          03 CK-DEPEN-SEQ              PIC 9(01).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CEP             PIC 9(08).
+           03 ENDERECO        PIC X(40).
+           03 BAIRRO          PIC X(20).
+           03 CIDADE          PIC X(20).
+           03 UF              PIC X(02).
+
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-CK        PIC X(02) VALUE "00".
+       01 ST-CEP       PIC X(02) VALUE "00".
+       01 W-ENDCOMPLETO PIC X(60) VALUE SPACES.
        01 W-ACT        PIC 9(02) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(55) VALUE SPACES.
@@ -115,6 +150,34 @@
        01 NOMENTR      PIC X(45) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
 
+       01 AUX           PIC 9(02) VALUE ZEROS.
+       01 LIN           PIC 9(02) VALUE ZEROS.
+       01 W-TPGRAU      PIC X(01) VALUE SPACES.
+       01 DEPNOMEBUSCA  PIC X(30) VALUE SPACES.
+
+       01 TABGRAUDEP1.
+          03 FILLER     PIC X(15) VALUE "1CONJUGE".
+          03 FILLER     PIC X(15) VALUE "2FILHO(A)".
+          03 FILLER     PIC X(15) VALUE "3ENTEADO(A)".
+          03 FILLER     PIC X(15) VALUE "4PAI/MAE".
+          03 FILLER     PIC X(15) VALUE "5OUTRO".
+      *
+       01 TABGRAUDEP REDEFINES TABGRAUDEP1.
+          03 TBGRAUDEP      PIC X(15) OCCURS 5 TIMES.
+      *
+       01 TXTGRAUDEP.
+          03 TXTGRAUDEP1    PIC X(01) VALUE SPACES.
+          03 TXTGRAUDEP2    PIC X(14) VALUE SPACES.
+
+       01 W-HOJE.
+          03 W-HOJE-ANO     PIC 9(04).
+          03 W-HOJE-MES     PIC 9(02).
+          03 W-HOJE-DIA     PIC 9(02).
+
+       01 W-ANOSSERV        PIC 9(03) VALUE ZEROS.
+       01 W-MESESSERV       PIC 9(02) VALUE ZEROS.
+       01 W-TEMPOSERV       PIC X(20) VALUE SPACES.
+
        01 TABSTATUS.
            03 FILLER PIC X(20) VALUE "AATIVA".
            03 FILLER PIC X(20) VALUE "SSUSPENSA".
@@ -151,6 +214,8 @@
            05 BLANK SCREEN.
            05  LINE 02  COLUMN 01
                VALUE  "-----CONSULTA DE DEPENDENTES-----".
+           05  LINE 03  COLUMN 01
+               VALUE  "ENDERECO:".
            05  LINE 04  COLUMN 01
                VALUE  "CODIGO DO FUNCIONARIO:".
            05  LINE 04  COLUMN 41
@@ -158,7 +223,11 @@
            05  LINE 05  COLUMN 01
                VALUE  "DEPARTAMENTO:".
            05  LINE 05  COLUMN 41
-               VALUE  "CARGO:". 
+               VALUE  "CARGO:".
+           05  LINE 06  COLUMN 01
+               VALUE  "SEXO/GENERO:".
+           05  LINE 06  COLUMN 41
+               VALUE  "TEMPO DE SERVICO:".
            05  LINE 07 COLUMN 01
                VALUE "    ****DEPENDENTE***                  GRAU".
            05  LINE 07 COLUMN 48
@@ -180,6 +249,18 @@
            05  TNOMENTR
                LINE 04  COLUMN 47  PIC X(30)
                USING NOMENTR.
+           05  TDETSEXO
+               LINE 06  COLUMN 14  PIC X(01)
+               USING SEXO.
+           05  TDETGENERO
+               LINE 06  COLUMN 16  PIC X(01)
+               USING GENERO.
+           05  TDETTEMPOSERV
+               LINE 06  COLUMN 59  PIC X(20)
+               USING W-TEMPOSERV.
+           05  TDETENDCOMPLETO
+               LINE 03  COLUMN 11  PIC X(60)
+               USING W-ENDCOMPLETO.
 
        PROCEDURE DIVISION.
        INICIO.
@@ -233,15 +314,50 @@
            ELSE
                  NEXT SENTENCE.
 
+       INC-OP5.
+           OPEN INPUT ARQCHECKPT
+           IF ST-CK = "00"
+              READ ARQCHECKPT
+              IF ST-CK = "00"
+                 CLOSE ARQCHECKPT
+                 DISPLAY (22, 13)
+                     "RETOMAR DA ULTIMA POSICAO ? (S/N) : "
+                 ACCEPT (22, 49) W-OPCAO
+                 IF W-OPCAO = "S" OR "s"
+                    MOVE CK-CHAPA TO CHAPAENTR
+                    MOVE CK-CHAPA TO CHAPA
+                    MOVE CK-DEPEN-SEQ TO DEPEN-SEQ
+                    MOVE SPACES TO NOMENTR
+                    DISPLAY TELACONSDEPEN
+                    DISPLAY TCHAPAENTR
+                    MOVE 01 TO CONLIN
+                    START ARQFUNC KEY IS NOT LESS CHAPA INVALID KEY
+                       MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                       GO TO INC-001
+                    GO TO INC-RD2
+                 ELSE
+                    DISPLAY (22, 13) LIMPA
+              ELSE
+                 CLOSE ARQCHECKPT
+           ELSE
+              NEXT SENTENCE.
+
+       INC-OP6.
+           OPEN INPUT CADCEP
+           IF ST-CEP NOT = "00"
+              MOVE "*** ARQUIVO CADCEP NAO ENCONTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
        INC-001.
-           MOVE SPACES TO NOMENTR 
-           MOVE ZEROS TO CHAPAENTR 
+           MOVE SPACES TO NOMENTR
+           MOVE ZEROS TO CHAPAENTR
 
            DISPLAY  TELACONSDEPEN.
 
        INC-001A.
            DISPLAY (22, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/CHAPA"
+            "SOLIC.=> F1=ENCERRA  F2=CONSULTA P/CHAPA  F3=NOME DEPEND"
            ACCEPT TCHAPAENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -249,7 +365,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO BUSCA-NOME-DEP.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -280,6 +398,100 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001B.
 
+       BUSCA-NOME-DEP.
+           DISPLAY (22, 13) LIMPA
+           MOVE SPACES TO DEPNOMEBUSCA
+           DISPLAY (22, 13) "NOME DO DEPENDENTE: "
+           ACCEPT (22, 34) DEPNOMEBUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO INC-001.
+
+           IF DEPNOMEBUSCA = SPACES
+               MOVE "*** CAMPO OBRIGATORIO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO BUSCA-NOME-DEP.
+
+           MOVE DEPNOMEBUSCA TO DEPEN-NOME
+           START ARQDEPE KEY IS NOT LESS DEPEN-NOME INVALID KEY
+                 MOVE "*** NOME NAO ENCONTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+
+           DISPLAY TELACONSDEPEN
+           MOVE 01 TO CONLIN.
+
+       BUSCA-NOME-DEP-LD.
+           READ ARQDEPE NEXT RECORD
+               AT END
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001
+           END-READ.
+
+           IF DEPEN-NOME (1:LENGTH OF DEPNOMEBUSCA)
+              NOT = DEPNOMEBUSCA
+              MOVE "*** FIM DA PESQUISA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+
+           MOVE DEPEN-CHAPA TO CHAPA
+           READ ARQFUNC
+           IF ST-ERRO NOT = "00"
+               GO TO BUSCA-NOME-DEP-LD.
+
+           MOVE CODDEP TO CODIGO
+           READ ARQDEP
+           MOVE CODIGOCARG TO COD
+           READ ARQCARG
+
+           IF FUNCSTATUS = "A"
+               MOVE "ATIVA" TO TXTSTATUS
+           ELSE
+               IF FUNCSTATUS = "S"
+                  MOVE "SUSPENSA" TO TXTSTATUS
+               ELSE
+                   IF FUNCSTATUS = "D"
+                      MOVE "DESATIVADA" TO TXTSTATUS.
+
+           MOVE DENOMINACAO TO DETDEP
+           DISPLAY (04, 23) CHAPA
+           DISPLAY (04, 47) NOME
+           DISPLAY (05, 15) DENOMINACAO
+           DISPLAY (05, 47) DENOM
+           PERFORM CALC-TEMPOSERV
+           DISPLAY (06, 14) SEXO
+           DISPLAY (06, 16) GENERO
+           DISPLAY (06, 59) W-TEMPOSERV
+           PERFORM READ-CADCEP
+           DISPLAY (03, 11) W-ENDCOMPLETO
+           MOVE DEPEN-SEQ TO DETSEQ
+           MOVE DEPEN-NOME TO DETNOMEDEP
+           MOVE TPGRAU TO W-TPGRAU
+           PERFORM CHECK-GRAUDEP THRU CHECK-GRAUDEP-END
+           MOVE TXTGRAUDEP2 TO DETGRAU
+           MOVE DATANASC TO DETDATANASC
+           MOVE TXTSTATUS2 TO DETSTATUS
+
+           COMPUTE LIN = CONLIN + 5
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           PERFORM SAVE-CHECKPT.
+
+       BUSCA-NOME-DEP-CONT.
+           DISPLAY (22, 13) " *** PROXIMA OCORRENCIA (S/N) : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (22, 45) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+               IF CONLIN > 11
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACONSDEPEN
+               END-IF
+               GO TO BUSCA-NOME-DEP-LD.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO BUSCA-NOME-DEP-CONT.
+           GO TO INC-001.
 
        INC-RD2.
            DISPLAY (22, 13) LIMPA
@@ -370,15 +582,82 @@
                       MOVE "DESATIVADA" TO TXTSTATUS.
            
 
+       CHECK-GRAUDEP.
+           MOVE 1 TO AUX.
+
+       CHECK-GRAUDEP-END.
+           MOVE TBGRAUDEP(AUX) TO TXTGRAUDEP
+           IF W-TPGRAU = TXTGRAUDEP1 MOVE 6 TO AUX.
+           ADD 1 TO AUX
+           IF AUX < 6 GO TO CHECK-GRAUDEP-END.
+
+       READ-CADCEP.
+           MOVE SPACES TO W-ENDCOMPLETO
+           IF CEPFUNC = ZEROS
+               GO TO READ-CADCEP-FIM.
+
+           MOVE CEPFUNC TO CEP
+           READ CADCEP
+           IF ST-CEP = "00"
+               STRING ENDERECO   DELIMITED BY "  "
+                      ", "       DELIMITED BY SIZE
+                      BAIRRO     DELIMITED BY "  "
+                      " - "      DELIMITED BY SIZE
+                      CIDADE     DELIMITED BY "  "
+                      "/"        DELIMITED BY SIZE
+                      UF         DELIMITED BY SIZE
+                 INTO W-ENDCOMPLETO.
+       READ-CADCEP-FIM.
+           EXIT.
+
+       CALC-TEMPOSERV.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-HOJE
+           COMPUTE W-ANOSSERV = W-HOJE-ANO - ANOADM
+           COMPUTE W-MESESSERV = W-HOJE-MES - MESADM
+           IF W-HOJE-MES < MESADM
+               ADD 12 TO W-MESESSERV
+               SUBTRACT 1 FROM W-ANOSSERV.
+           IF W-HOJE-DIA < DIAADM
+               IF W-MESESSERV = 0
+                   ADD 11 TO W-MESESSERV
+                   SUBTRACT 1 FROM W-ANOSSERV
+               ELSE
+                   SUBTRACT 1 FROM W-MESESSERV.
+           IF ANOADM = ZEROS
+               MOVE SPACES TO W-TEMPOSERV
+           ELSE
+               MOVE SPACES TO W-TEMPOSERV
+               STRING W-ANOSSERV    DELIMITED BY SIZE
+                      " ANOS "      DELIMITED BY SIZE
+                      W-MESESSERV   DELIMITED BY SIZE
+                      " MESES"      DELIMITED BY SIZE
+                 INTO W-TEMPOSERV.
+
+       SAVE-CHECKPT.
+           OPEN OUTPUT ARQCHECKPT
+           MOVE CHAPA TO CK-CHAPA
+           MOVE DEPEN-SEQ TO CK-DEPEN-SEQ
+           WRITE REGCHECKPT
+           CLOSE ARQCHECKPT.
+
        ROT-MONTAR.
 
-           MOVE DENOMINACAO TO DETDEP 
+           PERFORM SAVE-CHECKPT
+           MOVE DENOMINACAO TO DETDEP
            DISPLAY (04, 47) NOME
            DISPLAY (05, 47) DENOM
            DISPLAY (05, 15) DENOMINACAO
+           PERFORM CALC-TEMPOSERV
+           DISPLAY (06, 14) SEXO
+           DISPLAY (06, 16) GENERO
+           DISPLAY (06, 59) W-TEMPOSERV
+           PERFORM READ-CADCEP
+           DISPLAY (03, 11) W-ENDCOMPLETO
            MOVE DEPEN-SEQ TO DETSEQ
            MOVE DEPEN-NOME TO DETNOMEDEP
-           MOVE "ESPOSA" TO DETGRAU
+           MOVE TPGRAU TO W-TPGRAU
+           PERFORM CHECK-GRAUDEP THRU CHECK-GRAUDEP-END
+           MOVE TXTGRAUDEP2 TO DETGRAU
            MOVE DATANASC TO DETDATANASC
            MOVE TXTSTATUS2  TO DETSTATUS
 
@@ -417,8 +696,8 @@
                   GO TO NOV-SOL.
 
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
-           CLOSE ARQCARG ARQDEP ARQDEPE ARQFUNC.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCARG ARQDEP ARQDEPE ARQFUNC CADCEP.
        ROT-FIM2.
            EXIT PROGRAM.
        ROT-FIM3.
@@ -429,11 +708,8 @@
        ROT-MENS1.
            DISPLAY (22, 13) MENS.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 1000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (22, 12) LIMPA.
+           CALL "ESPERAMSG" USING BY CONTENT 1
+           DISPLAY (22, 12) LIMPA.
        ROT-MENS-FIM.
            EXIT.
        FIM-ROT-MENS.
\ No newline at end of file
