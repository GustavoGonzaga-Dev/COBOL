@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ESPERAMSG.
+      ***********************************************
+      *  ROTINA UNICA DE ESPERA PARA MENSAGENS DE TELA *
+      *  - SUBSTITUI O LOOP ADD-1-ATE-3000 REPETIDO EM  *
+      *  ROT-MENS2/SHOW-MESSAGE-1 DE STP001/STP002/     *
+      *  STP003/FPP013/AABBFODEU POR UMA ESPERA REAL,    *
+      *  SEM CONSUMIR CPU ENQUANTO A MENSAGEM FICA NA    *
+      *  TELA                                            *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+       01 LK-SEGUNDOS       PIC 9(04).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING LK-SEGUNDOS.
+       INICIO.
+           IF LK-SEGUNDOS = ZEROS
+              MOVE 1 TO LK-SEGUNDOS.
+           CALL "C$SLEEP" USING LK-SEGUNDOS.
+           GOBACK.
