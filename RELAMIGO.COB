@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAMIGO.
+      ***********************************************
+      *  RELATORIO DE AMIGOS SEM CONTATO RECENTE -    *
+      *  LE CADCONTATO SEQUENCIALMENTE E LISTA TODO    *
+      *  APELIDO CUJA DATAULTCONTATO TENHA MAIS DE     *
+      *  6 MESES, PARA RETOMAR O CONTATO               *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCONTATO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+              ALTERNATE RECORD KEY IS TPAMIGO WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONTATO
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCONTATO.DAT".
+       01 REGCONTATO.
+           03 APELIDO           PIC X(12).
+           03 NOME              PIC X(30).
+           03 EMAIL             PIC X(30).
+           03 SEXO              PIC X(01).
+           03 GENERO            PIC X(01).
+           03 TPAMIGO           PIC 9(02).
+           03 DATAULTCONTATO    PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 W-TOTSEMCONTATO  PIC 9(06) VALUE ZEROS.
+       01 W-HOJE           PIC 9(08).
+       01 W-LIMITE         PIC 9(08).
+       01 W-INT-HOJE       PIC 9(09).
+       01 W-INT-LIMITE     PIC 9(09).
+       01 W-INT-CONTATO    PIC 9(09).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO W-HOJE
+
+           OPEN INPUT CADCONTATO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONTATO"
+               GO TO ROT-FIM3.
+
+           COMPUTE W-INT-HOJE =
+               FUNCTION INTEGER-OF-DATE (W-HOJE)
+           COMPUTE W-INT-LIMITE = W-INT-HOJE - 180
+
+           DISPLAY "*** AMIGOS SEM CONTATO NOS ULTIMOS 6 MESES ***"
+           DISPLAY "APELIDO      NOME                   "
+               "ULTIMO CONTATO".
+
+       R1.
+           READ CADCONTATO NEXT RECORD
+               AT END
+                 GO TO R-FIM-REL
+           END-READ.
+
+           IF DATAULTCONTATO NOT NUMERIC OR DATAULTCONTATO = ZEROS
+               DISPLAY APELIDO "  " NOME "  NUNCA CONTATADO"
+               ADD 1 TO W-TOTSEMCONTATO
+               GO TO R1.
+
+           COMPUTE W-INT-CONTATO =
+               FUNCTION INTEGER-OF-DATE (DATAULTCONTATO)
+
+           IF W-INT-CONTATO < W-INT-LIMITE
+               DISPLAY APELIDO "  " NOME "  " DATAULTCONTATO
+               ADD 1 TO W-TOTSEMCONTATO.
+
+           GO TO R1.
+
+       R-FIM-REL.
+           DISPLAY " "
+           DISPLAY "TOTAL DE AMIGOS SEM CONTATO RECENTE: "
+               W-TOTSEMCONTATO.
+
+       ROT-FIM.
+           CLOSE CADCONTATO.
+       ROT-FIM3.
+           STOP RUN.
