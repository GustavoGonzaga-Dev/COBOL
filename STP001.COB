@@ -16,6 +16,14 @@
                       RECORD KEY   IS CEP
                 ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
+
+       SELECT CADCEPLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-LOG.
+
+       SELECT ARQTRANSLOG ASSIGN TO DISK
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS  IS ST-TRANSLOG.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -41,8 +49,30 @@
 				 07 SEC PIC 9.
 				 07 DEC PIC 99.
 		   03 DATA2 PIC 9(08).
-           03 MASCARA PIC 99/99/9999.     
+           03 MASCARA PIC 99/99/9999.
            03 TPUF PIC 9(01).
+
+       FD CADCEPLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "CADCEPLOG.DAT".
+       01 REGCEPLOG.
+           03 LOG-CEP              PIC 9(08).
+           03 LOG-OPERACAO         PIC X(01).
+           03 LOG-SITUACAO-ANTIGA  PIC X(01).
+           03 LOG-SITUACAO-NOVA    PIC X(01).
+           03 LOG-OPERADOR         PIC X(08).
+           03 LOG-DATA-HORA        PIC X(21).
+
+       FD ARQTRANSLOG
+            LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS "ARQTRANSLOG.DAT".
+       01 REGTRANSLOG.
+           03 TL-DATA-HORA         PIC X(21).
+           03 TL-ARQUIVO           PIC X(10).
+           03 TL-CHAVE             PIC X(20).
+           03 TL-OPERACAO          PIC X(01).
+           03 TL-ANTES             PIC X(210).
+           03 TL-DEPOIS            PIC X(210).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -55,7 +85,14 @@
        01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 AUX           PIC 9(02) VALUE ZEROS.
 	   01 AUX2          PIC 9(02) VALUE ZEROS.
-       
+	   01 CEP-INVALIDO  PIC X(01) VALUE "N".
+	   01 BUSCA-LOGR    PIC X(35) VALUE SPACES.
+	   01 ST-LOG        PIC X(02) VALUE "00".
+	   01 OLD-SITUACAO  PIC X(01) VALUE SPACES.
+	   01 W-OPERADOR    PIC X(08) VALUE SPACES.
+	   01 ST-TRANSLOG   PIC X(02) VALUE "00".
+	   01 W-REGCEP-ANTIGO PIC X(197) VALUE SPACES.
+
        01 TABUF1.
           03 FILLER     PIC X(20) VALUE "RORONDONIA".
 		  03 FILLER     PIC X(20) VALUE "ACACRE".
@@ -86,7 +123,7 @@
 		  03 FILLER     PIC X(20) VALUE "DFDISTRITOFEDERAL".
       *
 	   01 TABUF REDEFINES TABUF1.
-	      03 TBUF PIC X(20) OCCURS 5 TIMES.
+	      03 TBUF PIC X(20) OCCURS 27 TIMES.
       *
 	   01 TXTUF.
 	      03 TXTUF1 PIC X(02) VALUE SPACES.
@@ -171,6 +208,13 @@
 		       LINE 19 COLUMN 20 PIC X(40)
 			   USING OBSERVACAO
 			   HIGHLIGHT.
+           05  TBUSCALOGR
+               LINE 24 COLUMN 01
+               VALUE "LOCALIZAR LOGRADOURO:".
+           05  TBUSCALOGR2
+               LINE 24 COLUMN 23 PIC X(35)
+               USING BUSCA-LOGR
+               HIGHLIGHT.
       *
        01  TELAINFO.
            05  LINE 03  COLUMN 32
@@ -265,11 +309,32 @@
            ELSE
                  NEXT SENTENCE.
       *
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------  
+       R0B.
+           OPEN EXTEND CADCEPLOG
+           IF ST-LOG NOT = "00"
+              OPEN OUTPUT CADCEPLOG
+              CLOSE CADCEPLOG
+              OPEN EXTEND CADCEPLOG.
+      *
+       R0C.
+           DISPLAY (01, 01) "OPERADOR:"
+           ACCEPT (01, 11) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              GO TO R0C.
+      *
+       R0D.
+           OPEN EXTEND ARQTRANSLOG
+           IF ST-TRANSLOG NOT = "00"
+              OPEN OUTPUT ARQTRANSLOG
+              CLOSE ARQTRANSLOG
+              OPEN EXTEND ARQTRANSLOG.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO LOGRADOURO BAIRRO CIDADE SITUACAO
 		   MOVE SPACES TO PONTOREFERENCIA OBSERVACAO
            MOVE SPACES TO TXTUF TXTSITUACAO
+           MOVE SPACES TO OLD-SITUACAO
            MOVE ZEROS  TO CEP DATA-IM W-SEL.
        
       *---------[VISUALIZACAO DA TELA]--------------------
@@ -289,15 +354,22 @@
                      MOVE "*** TECLEI O F9 **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO R2.
-           IF CEP = SPACES
+           IF CEP = SPACES OR CEP = ZEROS
                      MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
                      GO TO R2.
-                           
+           PERFORM CHECK-CEP THRU CHECK-CEP-FIM
+           IF CEP-INVALIDO = "S"
+                     MOVE "*** CEP FORA DA FAIXA VALIDA ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R2.
+
        LER-CADMCEP.
            READ CADCEP
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE SITUACAO TO OLD-SITUACAO
+                MOVE REGCEP TO W-REGCEP-ANTIGO
                 PERFORM R6A
                 PERFORM R8A
                 DISPLAY TELA2
@@ -338,7 +410,7 @@
 	       MOVE TBUF (AUX2) TO TXTUF
 		   IF TXTUF1 NOT = UF
 		      ADD 1 TO AUX2
-			  IF AUX2 < 10 
+			  IF AUX2 < 28
 			     GO TO R6A
 			  ELSE
 			     MOVE "*** UF INCORRETA***" TO MENS
@@ -407,6 +479,15 @@
        INC-WR1.
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO LOG-OPERACAO
+                      MOVE SITUACAO TO LOG-SITUACAO-NOVA
+                      PERFORM GRAVA-LOG
+                      MOVE "CADCEP" TO TL-ARQUIVO
+                      MOVE CEP TO TL-CHAVE
+                      MOVE "I" TO TL-OPERACAO
+                      MOVE SPACES TO TL-ANTES
+                      MOVE REGCEP TO TL-DEPOIS
+                      PERFORM GRAVA-TRANSLOG
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -428,18 +509,22 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                     "N=NOVO  A=ALTERAR  E=EXCLUIR  L=LOCALIZAR LOGR"
+                ACCEPT (23, 60) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "L"
+                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
-                      GO TO R3.
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "L"
+                         GO TO BUSCA-LOGR-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -455,6 +540,15 @@
        EXC-DL1.
                 DELETE CADCEP RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO LOG-OPERACAO
+                   MOVE SPACES TO LOG-SITUACAO-NOVA
+                   PERFORM GRAVA-LOG
+                   MOVE "CADCEP" TO TL-ARQUIVO
+                   MOVE CEP TO TL-CHAVE
+                   MOVE "E" TO TL-OPERACAO
+                   MOVE W-REGCEP-ANTIGO TO TL-ANTES
+                   MOVE SPACES TO TL-DEPOIS
+                   PERFORM GRAVA-TRANSLOG
                    MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -478,16 +572,107 @@
        ALT-RW1.
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO LOG-OPERACAO
+                   MOVE SITUACAO TO LOG-SITUACAO-NOVA
+                   PERFORM GRAVA-LOG
+                   MOVE "CADCEP" TO TL-ARQUIVO
+                   MOVE CEP TO TL-CHAVE
+                   MOVE "A" TO TL-OPERACAO
+                   MOVE W-REGCEP-ANTIGO TO TL-ANTES
+                   MOVE REGCEP TO TL-DEPOIS
+                   PERFORM GRAVA-TRANSLOG
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO AMIGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      ***************************************************
+      * LOCALIZAR CEP PELA CHAVE ALTERNATIVA LOGRADOURO  *
+      ***************************************************
+      *
+       BUSCA-LOGR-OPC.
+                DISPLAY (23, 12) "LOGRADOURO A LOCALIZAR:"
+                MOVE SPACES TO BUSCA-LOGR
+                ACCEPT (23, 36) BUSCA-LOGR
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO R1.
+                IF BUSCA-LOGR = SPACES
+                   MOVE "*** DADO NAO PODE FICAR VAZIO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO BUSCA-LOGR-OPC.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                MOVE BUSCA-LOGR TO LOGRADOURO
+       BUSCA-LOGR-ST.
+                START CADCEP KEY IS NOT LESS LOGRADOURO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM LOGRADOURO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       BUSCA-LOGR-RD.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CADCEP" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF LOGRADOURO (1:LENGTH OF BUSCA-LOGR)
+                   NOT = BUSCA-LOGR
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE 1 TO AUX2
+                MOVE 1 TO AUX
+                PERFORM R6A
+                PERFORM R8A
+                DISPLAY TELA2
+                MOVE "*** ENTER=PROXIMO  ESC=SAIR ***" TO MENS
+                PERFORM ROT-MENS1
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS
+                   GO TO R1.
+                GO TO BUSCA-LOGR-RD.
+      *---------[ VALIDACAO DE FAIXA DO CEP ]---------------------
+      * NAO EXISTE DIGITO VERIFICADOR OFICIAL PARA O CEP BRASILEIRO,
+      * ENTAO REJEITA-SE FAIXA 00 E SEQUENCIAS DE DIGITO REPETIDO.
+       CHECK-CEP.
+           MOVE "N" TO CEP-INVALIDO
+           IF CEP (1:2) = "00"
+              MOVE "S" TO CEP-INVALIDO.
+           IF CEP (1:1) = CEP (2:1) AND CEP (2:1) = CEP (3:1)
+              AND CEP (3:1) = CEP (4:1) AND CEP (4:1) = CEP (5:1)
+              AND CEP (5:1) = CEP (6:1) AND CEP (6:1) = CEP (7:1)
+              AND CEP (7:1) = CEP (8:1)
+              MOVE "S" TO CEP-INVALIDO.
+       CHECK-CEP-FIM.
+           EXIT.
+      *---------[ TRILHA DE AUDITORIA DO CADCEP ]---------------------
+       GRAVA-LOG.
+           MOVE CEP           TO LOG-CEP
+           MOVE OLD-SITUACAO  TO LOG-SITUACAO-ANTIGA
+           MOVE W-OPERADOR    TO LOG-OPERADOR
+           MOVE FUNCTION CURRENT-DATE TO LOG-DATA-HORA
+           WRITE REGCEPLOG.
+
+       GRAVA-TRANSLOG.
+           MOVE FUNCTION CURRENT-DATE TO TL-DATA-HORA
+           WRITE REGTRANSLOG.
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADCEP.
-           STOP RUN.
+           CLOSE CADCEPLOG.
+           CLOSE ARQTRANSLOG.
+           GOBACK.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
@@ -495,12 +680,9 @@
        ROT-MENS1.
                DISPLAY (23, 12) MENS.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
+                CALL "ESPERAMSG" USING BY CONTENT 1
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
        FIM-ROT-TEMPO.
\ No newline at end of file
